@@ -0,0 +1,156 @@
+      *DD9003 08/08/26 agen Creation - recap consolide des envois EDI
+      *                     micro (EMISSION) par client, en fin de
+      *                     traitement FACTC200
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTC201.
+      *
+      ******************************************************************
+      * GPICMT    Recapitulatif consolide des envois EDI micro          *
+      *           relecture du fichier sequentiel EMISSION issu de      *
+      *           FACTC200, rupture et cumuls par client                *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMISSION ASSIGN TO EMI-MSD300
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMISSION
+                DATA RECORD EMI-LIGNE.
+       01  EMI-LIGNE.
+           02 EMI-NCL            PIC 9(6).
+           02 EMI-TYPE           PIC X.
+           02 EMI-NFAC           PIC 9(7).
+           02 EMI-DATE           PIC 9(6).
+           02 EMI-MONT           PIC 9(9)V99.
+           02 FILLER             PIC X(89).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LNCL                PIC 9(6).
+           02 FILLER              PIC X(4).
+           02 LNBFAC              PIC ZZZ9 blank zero.
+           02 FILLER              PIC X(4).
+           02 LNBAVO              PIC ZZZ9 blank zero.
+           02 FILLER              PIC X(4).
+           02 LMONT               PIC Z(8)9V,99- blank zero.
+           02 FILLER              PIC X(4).
+           02 LLIB                PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1 pic x(64) value space.
+       01  var-name pic x(64).
+       01  var-data pic x(64).
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-EMISSION        value 1.
+       01  WPREM                  PIC 9 value zero.
+       01  WRUPT-NCL              PIC 9(6).
+       01  WTOT-NBFAC             PIC 9(4).
+       01  WTOT-NBAVO             PIC 9(4).
+       01  WTOT-MONT              PIC S9(9)V99.
+       01  WTOT-GEN-NBFAC         PIC 9(7).
+       01  WTOT-GEN-NBAVO         PIC 9(7).
+       01  WTOT-GEN-MONT          PIC S9(11)V99.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WPREM.
+           MOVE ZERO TO WTOT-GEN-NBFAC WTOT-GEN-NBAVO WTOT-GEN-MONT.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'factc201.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT EMISSION.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-EMISSION.
+           IF WPREM NOT = ZERO  PERFORM T70 THRU T70-EXIT.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE EMISSION.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : premiere lecture EMISSION                                *
+      *----------------------------------------------------------------*
+       T20.
+           READ EMISSION
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : rupture et cumul par client                              *
+      *----------------------------------------------------------------*
+       T50.
+           IF WPREM = ZERO
+              MOVE 1         TO WPREM
+              MOVE EMI-NCL   TO WRUPT-NCL
+              MOVE ZERO      TO WTOT-NBFAC WTOT-NBAVO WTOT-MONT
+           END-IF.
+           IF EMI-NCL NOT = WRUPT-NCL
+              PERFORM T70 THRU T70-EXIT
+              MOVE EMI-NCL   TO WRUPT-NCL
+              MOVE ZERO      TO WTOT-NBFAC WTOT-NBAVO WTOT-MONT
+           END-IF.
+           IF EMI-TYPE = 'A'
+              ADD 1 TO WTOT-NBAVO
+              SUBTRACT EMI-MONT FROM WTOT-MONT
+           ELSE
+              ADD 1 TO WTOT-NBFAC
+              ADD EMI-MONT TO WTOT-MONT
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T70 : edition de la ligne de rupture client                    *
+      *----------------------------------------------------------------*
+       T70.
+           MOVE SPACES TO LIGNE.
+           MOVE WRUPT-NCL TO LNCL.
+           MOVE WTOT-NBFAC TO LNBFAC.
+           MOVE WTOT-NBAVO TO LNBAVO.
+           MOVE WTOT-MONT TO LMONT.
+           MOVE "FACTURES/AVOIRS EDI EXPEDIES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           ADD WTOT-NBFAC TO WTOT-GEN-NBFAC.
+           ADD WTOT-NBAVO TO WTOT-GEN-NBAVO.
+           ADD WTOT-MONT  TO WTOT-GEN-MONT.
+       T70-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du total general                                 *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-GEN-NBFAC TO LNBFAC.
+           MOVE WTOT-GEN-NBAVO TO LNBAVO.
+           MOVE WTOT-GEN-MONT  TO LMONT.
+           MOVE "TOTAL GENERAL TOUS CLIENTS" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
