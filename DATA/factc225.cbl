@@ -0,0 +1,196 @@
+      *DD9015 08/09/26 anes Creation - controle d'ecart du taux de
+      *                     change entre la saisie de commande et la
+      *                     facturation (PRCDE060 / CGLP-FACT1)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTC225.
+      *
+      ******************************************************************
+      * GPICMT    Rapproche, pour chaque commande en devise, le taux    *
+      *           de change retenu a la saisie de la commande          *
+      *           (DEVHIST, alimente par PRCDE060) et le taux retenu    *
+      *           a l'edition de la facture (DEVFAC, alimente par       *
+      *           CGLP-FACT1), et signale les commandes dont l'ecart    *
+      *           depasse le seuil de tolerance saisi en console.       *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEVHIST ASSIGN TO DEVHIST
+                       organization line sequential.
+      *
+           SELECT DEVFAC ASSIGN TO DEVFAC
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEVHIST
+                DATA RECORD DEVH-LIGNE.
+       01  DEVH-LIGNE.
+           02 DEVH-NCDE        PIC 9(7).
+           02 FILLER           PIC X.
+           02 DEVH-CDEV        PIC 99.
+           02 FILLER           PIC X.
+           02 DEVH-TAUX        PIC 9(5)V9999.
+           02 FILLER           PIC X.
+           02 DEVH-DATE        PIC 9(6).
+      *
+       FD  DEVFAC
+                DATA RECORD DEVF-LIGNE.
+       01  DEVF-LIGNE.
+           02 DEVF-NCDE        PIC 9(7).
+           02 FILLER           PIC X.
+           02 DEVF-CDEV        PIC 99.
+           02 FILLER           PIC X.
+           02 DEVF-TAUX        PIC 9(5)V9999.
+           02 FILLER           PIC X.
+           02 DEVF-DATE        PIC 9(6).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LNCDE                PIC Z(6)9.
+           02 FILLER              PIC X(2).
+           02 LDEV                 PIC 99.
+           02 FILLER              PIC X(2).
+           02 LTXCDE                PIC Z(4)9,9999 blank zero.
+           02 FILLER              PIC X(2).
+           02 LTXFAC                PIC Z(4)9,9999 blank zero.
+           02 FILLER              PIC X(2).
+           02 LECART                PIC Z(4)9,9999- blank zero.
+           02 FILLER              PIC X(2).
+           02 LLIB                 PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  file-status2           PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-DEVHIST         value 1.
+      *
+      **** seuil de tolerance de l'ecart, saisi en console
+       01  WSEUIL                  PIC 9(5)V9999.
+       01  WECART                  PIC S9(5)V9999.
+       01  WTOT-ANO                PIC 9(5) VALUE ZERO.
+      *
+      **** table de memorisation des taux releves a la facturation
+       01  WTDEVF.
+           02 WTDEVF-E OCCURS 5000 ASCENDING KEY WTDEVF-NCDE
+                       INDEXED BY IX-DEVF.
+              03 WTDEVF-NCDE        PIC 9(7).
+              03 WTDEVF-TAUX        PIC 9(5)V9999.
+       01  WNB-DEVF                PIC 9(5) VALUE ZERO.
+       01  WIDX                    PIC 9(5).
+       01  WTROUVE                 PIC 9.
+           88 FAC-TROUVEE          VALUE 1.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, saisie du seuil, chargement de DEVFAC   *
+      *       en table, ouverture des fichiers                         *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-ANO WNB-DEVF.
+           ACCEPT WSEUIL FROM CONSOLE.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'factc225.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT DEVFAC.
+           PERFORM T15 THRU T15-EXIT
+                   UNTIL FILE-STATUS2 NOT = ZERO.
+           CLOSE DEVFAC.
+           OPEN INPUT DEVHIST.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-DEVHIST.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE DEVHIST.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T15 : chargement en table des taux releves a la facturation    *
+      *----------------------------------------------------------------*
+       T15.
+           READ DEVFAC NEXT RECORD
+                AT END MOVE "10" TO FILE-STATUS2
+                NOT AT END
+                   IF WNB-DEVF < 5000
+                      ADD 1 TO WNB-DEVF
+                      SET IX-DEVF TO WNB-DEVF
+                      MOVE DEVF-NCDE TO WTDEVF-NCDE(IX-DEVF)
+                      MOVE DEVF-TAUX TO WTDEVF-TAUX(IX-DEVF)
+                   END-IF
+           END-READ.
+       T15-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de DEVHIST                          *
+      *----------------------------------------------------------------*
+       T20.
+           READ DEVHIST NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : recherche du taux facture correspondant et controle      *
+      *       de l'ecart avec le taux de commande                      *
+      *----------------------------------------------------------------*
+       T50.
+           MOVE 0 TO WTROUVE.
+           SET IX-DEVF TO 1.
+           SEARCH WTDEVF-E VARYING IX-DEVF
+              AT END NEXT SENTENCE
+              WHEN WTDEVF-NCDE(IX-DEVF) = DEVH-NCDE
+                 MOVE 1 TO WTROUVE
+           END-SEARCH.
+           IF FAC-TROUVEE
+              COMPUTE WECART = WTDEVF-TAUX(IX-DEVF) - DEVH-TAUX
+              IF WECART < ZERO
+                 COMPUTE WECART = ZERO - WECART
+              END-IF
+              IF WECART > WSEUIL
+                 ADD 1 TO WTOT-ANO
+                 MOVE SPACES TO LIGNE
+                 MOVE DEVH-NCDE               TO LNCDE
+                 MOVE DEVH-CDEV               TO LDEV
+                 MOVE DEVH-TAUX               TO LTXCDE
+                 MOVE WTDEVF-TAUX(IX-DEVF)    TO LTXFAC
+                 COMPUTE LECART = WTDEVF-TAUX(IX-DEVF) - DEVH-TAUX
+                 MOVE "ECART TAUX DE CHANGE" TO LLIB
+                 WRITE LIGNE BEFORE 1
+              END-IF
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du total des commandes en ecart                  *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-ANO TO LNCDE.
+           MOVE "TOTAL COMMANDES EN ECART DE TAUX" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
