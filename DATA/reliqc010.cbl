@@ -0,0 +1,178 @@
+      *DD9032 09/08/26 anes Creation - proposition d'annulation des
+      *                     reliquats trop anciens, a partir du journal
+      *                     RELIQLOG alimente par CGCD-RELI1 via
+      *                     RELIQLOG1
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELIQC010.
+      *
+      ******************************************************************
+      * GPICMT    Relecture sequentielle complete du journal RELIQLOG  *
+      *           et edition d'une liste de proposition d'annulation   *
+      *           pour chaque ligne de reliquat dont l'age (date de     *
+      *           creation / date du jour) depasse le seuil demande en  *
+      *           PARM (AGESEUIL, en jours), afin que le commercial     *
+      *           revoie les reliquats devenus trop anciens au lieu     *
+      *           qu'ils s'accumulent silencieusement dans FCOMMAAP.    *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELIQLOG ASSIGN TO RELIQLOG
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELIQLOG
+                DATA RECORD RQL-LIGNE.
+       01  RQL-LIGNE.
+           02 RQL-NCDE           PIC X(7).
+           02 FILLER             PIC X.
+           02 RQL-NLG            PIC 9(3).
+           02 FILLER             PIC X.
+           02 RQL-NAR            PIC X(7).
+           02 FILLER             PIC X.
+           02 RQL-QTR            PIC 9(6)V99.
+           02 FILLER             PIC X.
+           02 RQL-DATE           PIC 9(6).
+           02 RQL-DATE-X REDEFINES RQL-DATE.
+              03 RQL-DATE-AA      PIC 99.
+              03 RQL-DATE-MM      PIC 99.
+              03 RQL-DATE-JJ      PIC 99.
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LNCDE                PIC X(9).
+           02 FILLER               PIC X(2).
+           02 LNLG                 PIC ZZ9.
+           02 FILLER               PIC X(2).
+           02 LNAR                 PIC X(9).
+           02 FILLER               PIC X(2).
+           02 LQTR                 PIC Z(5)9,99.
+           02 FILLER               PIC X(2).
+           02 LAGE                 PIC ZZZ9.
+           02 FILLER               PIC X(2).
+           02 LDATE                PIC 9(6).
+           02 FILLER               PIC X(2).
+           02 LLIB                 PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-RELIQLOG        value 1.
+       01  WAGESEUIL              PIC 9(4) VALUE 30.
+       01  WDATEJOUR              PIC 9(6).
+       01  WDATEJOUR-X REDEFINES WDATEJOUR.
+           02 WDATEJOUR-AA        PIC 99.
+           02 WDATEJOUR-MM        PIC 99.
+           02 WDATEJOUR-JJ        PIC 99.
+       01  WJOUR-NUM              PIC S9(7).
+       01  WDAT-NUM               PIC S9(7).
+       01  WAGE                   PIC S9(5).
+       01  WTOT-NB                PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, lecture du parametre AGESEUIL et        *
+      *       ouverture des fichiers                                   *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-NB.
+           string 'AGESEUIL' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:4) numeric and var-data(1:4) not = zero
+              move var-data(1:4) to WAGESEUIL.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:6) numeric
+              move var-data(1:6) to WDATEJOUR.
+DD9043     COMPUTE WJOUR-NUM = WDATEJOUR-AA * 360 + WDATEJOUR-MM * 30
+DD9043                                          + WDATEJOUR-JJ.
+           string 'reliqc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT RELIQLOG.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-RELIQLOG.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE RELIQLOG.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle du journal RELIQLOG                 *
+      *----------------------------------------------------------------*
+       T20.
+           READ RELIQLOG NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : calculer l'age de la ligne de reliquat et ne retenir      *
+      *       que celles qui depassent le seuil demande                *
+      *----------------------------------------------------------------*
+       T50.
+DD9043* anes 09/08/26 l'age ne peut pas se calculer en soustrayant les
+DD9043* deux dates AAMMJJ brutes (ca surcompte dans tous les cas ou le
+DD9043* mois/jour de la date de creation depasse celui d'aujourd'hui,
+DD9043* c.a.d. precisement les reliquats qui ont franchi une fin de
+DD9043* mois, le cas courant pour un reliquat assez vieux pour nous
+DD9043* interesser) : on pondere chaque date en jours, comme fartc010
+DD9043     COMPUTE WDAT-NUM = RQL-DATE-AA * 360 + RQL-DATE-MM * 30
+DD9043                                        + RQL-DATE-JJ.
+DD9043     COMPUTE WAGE = WJOUR-NUM - WDAT-NUM.
+           IF WAGE >= WAGESEUIL
+              PERFORM T70 THRU T70-EXIT
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T70 : edition d'une ligne de proposition d'annulation           *
+      *----------------------------------------------------------------*
+       T70.
+           MOVE SPACES TO LIGNE.
+           MOVE RQL-NCDE TO LNCDE.
+           MOVE RQL-NLG  TO LNLG.
+           MOVE RQL-NAR  TO LNAR.
+           MOVE RQL-QTR  TO LQTR.
+           MOVE WAGE     TO LAGE.
+           MOVE RQL-DATE TO LDATE.
+           MOVE "A SOUMETTRE AU COMMERCIAL" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           ADD 1 TO WTOT-NB.
+       T70-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du total des reliquats proposes a l'annulation   *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-NB TO LAGE.
+           MOVE "TOTAL RELIQUATS PROPOSES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
