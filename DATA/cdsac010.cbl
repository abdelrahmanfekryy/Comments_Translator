@@ -0,0 +1,150 @@
+      *DD9017 08/09/26 anes Creation - tableau de bord des commandes
+      *                     alloties (fichier CDESALLE)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDSAC010.
+      *
+      ******************************************************************
+      * GPICMT    Edition de l'etat d'avancement des commandes alloties *
+      *           (entetes CDESALLE crees par PRCDE060/entete-allotie)  *
+      *           par relecture sequentielle complete du fichier :      *
+      *           nombre de commandes magasin filles attendues          *
+      *           (CAE-NBRFIL) contre nombre deja preparees             *
+      *           (CAE-NBRFILP), avec indication des commandes          *
+      *           completes et incompletes.                             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CDESALLE ASSIGN TO CDESALLE
+                       organization indexed
+                       access mode sequential
+                       record key CAE-CLE
+                       file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CDESALLE
+                DATA RECORD CAE-LIGNE.
+       01  CAE-LIGNE.
+           02 CAE-CLE.
+              03 CAE-NUMCLI          PIC 9(6).
+              03 CAE-REFCDECLI       PIC X(15).
+           02 CAE-NUMCDE             PIC 9(7).
+           02 CAE-GRPCLI             PIC X.
+           02 CAE-NBRFIL             PIC 9(3).
+           02 CAE-NBRFILP            PIC 9(3).
+           02 CAE-NBRLIG             PIC 9(5).
+           02 FILLER                 PIC X(30).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LNCDE                PIC Z(6)9.
+           02 FILLER              PIC X(2).
+           02 LNCL                 PIC 9(6).
+           02 FILLER              PIC X(2).
+           02 LNBRFILP              PIC ZZ9.
+           02 FILLER              PIC X.
+           02 FILLER              PIC X value '/'.
+           02 FILLER              PIC X.
+           02 LNBRFIL               PIC ZZ9.
+           02 FILLER              PIC X(2).
+           02 LSTAT                 PIC X(12).
+           02 FILLER              PIC X(2).
+           02 LLIB                 PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-CDESALLE        value 1.
+       01  WTOT-CDE               PIC 9(5) VALUE ZERO.
+       01  WTOT-COMPLETE          PIC 9(5) VALUE ZERO.
+       01  WTOT-INCOMPLETE        PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-CDE WTOT-COMPLETE WTOT-INCOMPLETE.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'cdsac010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT CDESALLE.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-CDESALLE.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE CDESALLE.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de CDESALLE                          *
+      *----------------------------------------------------------------*
+       T20.
+           READ CDESALLE NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : edition de la ligne d'etat de la commande allotie         *
+      *----------------------------------------------------------------*
+       T50.
+           ADD 1 TO WTOT-CDE.
+           MOVE SPACES TO LIGNE.
+           MOVE CAE-NUMCDE  TO LNCDE.
+           MOVE CAE-NUMCLI  TO LNCL.
+           MOVE CAE-NBRFILP TO LNBRFILP.
+           MOVE CAE-NBRFIL  TO LNBRFIL.
+           IF CAE-NBRFILP >= CAE-NBRFIL
+              ADD 1 TO WTOT-COMPLETE
+              MOVE "COMPLETE"   TO LSTAT
+           ELSE
+              ADD 1 TO WTOT-INCOMPLETE
+              MOVE "INCOMPLETE" TO LSTAT
+           END-IF.
+           MOVE "CDE ALLOTIE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du recapitulatif                                  *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-CDE TO LNCL.
+           MOVE "TOTAL COMMANDES ALLOTIES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-COMPLETE TO LNCL.
+           MOVE "DONT COMPLETES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-INCOMPLETE TO LNCL.
+           MOVE "DONT INCOMPLETES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
