@@ -0,0 +1,95 @@
+      *DD9036 09/08/26 anes Creation - journal de synthese facturation
+      *                     par societe, appele en fin de traitement
+      *                     par CGLP-FACT1/CGLP-FACTD/CILP-FACT1 qui
+      *                     sont chacun scopes a une seule societe par
+      *                     execution (mmdt-societe), alors que FFACTURE
+      *                     ne porte aucun indicateur de societe, pour
+      *                     que SOCSYNC010 puisse restituer un tableau
+      *                     consolide multi-societes sans avoir a
+      *                     deviner la societe a partir de FFACTURE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOCSYNT1.
+      *
+      ******************************************************************
+      * GPICMT    Ecriture d'une ligne dans le journal SOCSYNT a        *
+      *           chaque fin d'execution d'un programme de facturation, *
+      *           avec la societe, les compteurs de factures/avoirs     *
+      *           emis et les totaux HT/TVA/TTC de l'execution.         *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCSYNT-F ASSIGN TO SOCSYNT
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCSYNT-F
+                DATA RECORD SOL-LIGNE.
+       01  SOL-LIGNE.
+           02 SOL-SOCIETE        PIC X(8).
+           02 FILLER             PIC X.
+           02 SOL-NFA            PIC 9(7).
+           02 FILLER             PIC X.
+           02 SOL-NFAC           PIC 9(7).
+           02 FILLER             PIC X.
+           02 SOL-NAVOI          PIC 9(7).
+           02 FILLER             PIC X.
+           02 SOL-HTFA           PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-TVAFA          PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-TTCFA          PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-HTAV           PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-TVAAV          PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-TTCAV          PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-DATE           PIC 9(6).
+      *
+       WORKING-STORAGE SECTION.
+       01  file-status            PIC XX.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+      *
+       LINKAGE SECTION.
+           copy '../copy/socsynt.com'.
+      *
+       PROCEDURE DIVISION USING SOCSYNT.
+       T10.
+           MOVE SPACE TO OSOCSYNT-RTN.
+           OPEN EXTEND SOCSYNT-F.
+           IF FILE-STATUS NOT = ZERO
+              OPEN OUTPUT SOCSYNT-F
+           END-IF.
+           MOVE ISOCSYNT-SOCIETE  TO SOL-SOCIETE.
+           MOVE ISOCSYNT-NFA      TO SOL-NFA.
+           MOVE ISOCSYNT-NFAC     TO SOL-NFAC.
+           MOVE ISOCSYNT-NAVOI    TO SOL-NAVOI.
+           MOVE ISOCSYNT-HTFA     TO SOL-HTFA.
+           MOVE ISOCSYNT-TVAFA    TO SOL-TVAFA.
+           MOVE ISOCSYNT-TTCFA    TO SOL-TTCFA.
+           MOVE ISOCSYNT-HTAV     TO SOL-HTAV.
+           MOVE ISOCSYNT-TVAAV    TO SOL-TVAAV.
+           MOVE ISOCSYNT-TTCAV    TO SOL-TTCAV.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           IF var-data(1:6) NUMERIC
+              MOVE var-data(1:6) TO SOL-DATE
+           ELSE
+              MOVE ZERO TO SOL-DATE
+           END-IF.
+           WRITE SOL-LIGNE.
+           IF FILE-STATUS NOT = ZERO
+              MOVE "1" TO OSOCSYNT-RTN
+           END-IF.
+           CLOSE SOCSYNT-F.
+           GOBACK.
