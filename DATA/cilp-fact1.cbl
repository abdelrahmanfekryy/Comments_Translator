@@ -144,12 +144,46 @@
            SELECT ETAT ASSIGN TO wlabel-etat
                        organization line sequential.
       *
+DD9007     SELECT REQQ ASSIGN TO REQ-CILP1
+DD9007                 organization line sequential.
+      *
+DD9011     SELECT DOUANX ASSIGN TO wlabel-douanx
+DD9011                 organization line sequential.
+      *
        DATA DIVISION.
        FILE SECTION.
        FD  ETAT
                 LINAGE IS 72
                 DATA RECORD LIGNE.
        01  LIGNE             PIC X(82).
+      *
+DD9007 FD  REQQ
+DD9007          DATA RECORD REQ-LIGNE.
+DD9007 01  REQ-LIGNE.
+DD9007     02 REQ-CLE         PIC X(13).
+DD9007     02 FILLER          PIC X.
+DD9007     02 REQ-DATE        PIC 9(6).
+DD9041     02 FILLER          PIC X.
+DD9041* anes 09/08/26 type de cle deposee dans la file : 'F' = REQ-CLE
+DD9041* contient un numero de facture a reediter (cle FFACTURE,
+DD9041* FBCLE-CDESUP), tout autre contenu (dont espace, pour les
+DD9041* depots anterieurs a cette zone) = numero de commande comme
+DD9041* avant (cle FCOMMAAP)
+DD9041     02 REQ-TYPE        PIC X.
+DD9041       88 REQ-TYPE-FACTURE  VALUE 'F'.
+      *
+DD9011 FD  DOUANX
+DD9011          DATA RECORD DOU-LIGNE.
+DD9011 01  DOU-LIGNE.
+DD9011     02 DOU-NCL         PIC 9(6).
+DD9011     02 FILLER          PIC X.
+DD9011     02 DOU-NFAC        PIC 9(7).
+DD9011     02 FILLER          PIC X.
+DD9011     02 DOU-NOMENCL     PIC X(9).
+DD9011     02 FILLER          PIC X.
+DD9011     02 DOU-MONTHT      PIC S9(9)V99.
+DD9011     02 FILLER          PIC X.
+DD9011     02 DOU-PAYS        PIC X(3).
        01  L1.
            02 FILLER         PIC X.
            02 LNOMLIV.
@@ -353,6 +387,7 @@ DDE089     copy "../copy/mmpa-devi.com".                                *GPICMT
 DDE089     copy "../copy/mmpa-upri.com".                                *GPICMT
 DDE089     copy "../copy/mmtr-trac.com".                                *GPICMT
 DDE089     copy "../copy/mmca-date.com".                                *GPICMT
+DD9036     copy "../copy/socsynt.com".
 DD0002     copy "../copy/cmcd-gest.com".                                *GPICMT
 DD0337     copy "../copy/mmlp-hfac.com".                                *GPICMT
 DD0358     copy "../copy/mmpa-pays.com".
@@ -368,6 +403,13 @@ DD0316 77  WNFANA            PIC 9(7).
 DD0316 77  WNFACA            PIC 9(7).
        77  WTOTFA            PIC S9(7)V99.
        77  WTOTAV            PIC S9(7)V99.
+DD9036 77  WTOTFA-HT         PIC S9(7)V99.
+DD9036 77  WTOTFA-TVA        PIC S9(7)V99.
+DD9036 77  WTOTAV-HT         PIC S9(7)V99.
+DD9036 77  WTOTAV-TVA        PIC S9(7)V99.
+DD9036 77  WNFANA-DEB        PIC 9(7).
+DD9036 77  WNFACA-DEB        PIC 9(7).
+DD9036 77  WNAVOI-CPT        PIC 9(7).
        77  WCPTR             PIC s999.
 DD0358 77  WCPTR-banque      PIC s999.
 DD0358 77  WCPTR-tot         PIC s999.
@@ -391,6 +433,10 @@ DD0358 77  WCPTR-tot         PIC s999.
        77  wnbl              PIC 99.
       *
        01  wlabel-etat pic x(64) value space.
+DD9007 01  WFIN-REQQ          PIC 9 value zero.
+DD9007     88 FIN-REQQ        value 1.
+DD9041 01  WREQ-NFAC          PIC 9(7) value zero.
+DD9011 01  wlabel-douanx      pic x(64) value space.
        01  var-name pic x(64).
        01  var-data pic x(64).
        01  syst-rtn   pic s9(4) comp.
@@ -788,8 +834,21 @@ DDE089        if icilp-fact-e1dem = 'D'
                                      into wlabel-etat
               end-if
               OPEN OUTPUT ETAT
+DD9011        string 'douanx' mmdt-lieu '.'
+DD9011             var-data delimited by ' '
+DD9011                                into wlabel-douanx
+DD9011        OPEN EXTEND DOUANX
+DD9011        if file-status not = zero
+DD9011           OPEN OUTPUT DOUANX
+DD9011        end-if
            END-IF.
 
+DD9007* lecture de la file des demandes de facturation/reedition a la
+DD9007* demande (numero de facture ou de commande) deposee par
+DD9007* l'operateur ou le service clients, pour constituer la liste de
+DD9007* travail du run sans avoir a positionner au prealable fcafa/fcfac
+DD9007     perform TRT-REQQ THRU TRT-REQQ-EXIT.
+
       *
       *---------------------------------------------                    *GPICMT
       * controle si facturation en lot ou a la demande                  *GPICMT
@@ -999,6 +1058,8 @@ DD0362        and icilp-fact-arc = spaces
               end-if
               MOVE PHANOC (1) TO WNFANA
               MOVE PHANOC (2) TO WNFACA
+DD9036        MOVE WNFANA TO WNFANA-DEB
+DD9036        MOVE WNFACA TO WNFACA-DEB
            END-IF.
 
            MOVE "PARAFITVA1" TO PGCLE.
@@ -1077,6 +1138,8 @@ DD0362        and icilp-fact-arc = spaces
       *
        T10.
            MOVE 0 TO WTOTAV WTOTFA.
+DD9036     MOVE 0 TO WTOTFA-HT WTOTFA-TVA WTOTAV-HT WTOTAV-TVA.
+DD9036     MOVE 0 TO WNAVOI-CPT.
 DD0316     MOVE ZERO TO FCCLE-cdesup
 
       *DDE089 lecture directe de la commande qd reedition avec controle
@@ -1970,6 +2033,12 @@ ELGU17     if fcfoa < 5 and w-FCNPO not = '999999999' and not = spaces
   -              write ligne before 1
   -              add 1 to wcptr
   -              move spaces to ligne
+DD9011            move FCNCL            to DOU-NCL
+DD9011            move fbcle-cdesup     to DOU-NFAC
+DD9011            move w-FCNPO          to DOU-NOMENCL
+DD9011            move wta-resu         to DOU-MONTHT
+DD9011            move ocmcd-gest-livrea-pays to DOU-PAYS
+DD9011            WRITE DOU-LIGNE
   -              end-if
 ELGU17     end-if
            .
@@ -2798,7 +2867,11 @@ DD0316     MOVE fbcle-cdesup TO WNFA9.
            WRITE LIGNE BEFORE 1.
            MOVE SPACE TO LIGNE.
            MOVE WAD1 TO LNOMPAY.
-           MOVE WORIDUP TO LCOND.
+DD9036     if fcnin not = zero
+DD9036        move "* RELIQUAT *" to lcond
+DD9036     else
+              MOVE WORIDUP TO LCOND
+DD9036     end-if.
            WRITE LIGNE BEFORE 1.
            MOVE SPACE TO LIGNE.
            MOVE WAD2 TO LNOMPAY.
@@ -2864,8 +2937,27 @@ DDE153     end-if
            multiply wzca by wpgbt62 giving wcale.
            add ar to wcale.
       *----> M1198 (F)
+DD9036*---------------------------------------------------------------*
+DD9036* T900-SOCSYNT : alimentation du journal de synthese facturation*
+DD9036* par societe (SOCSYNT1), a partir des compteurs et cumuls de   *
+DD9036* l'execution en cours.                                         *
+DD9036*---------------------------------------------------------------*
+DD9036 T900-SOCSYNT.
+DD9036     MOVE mmdt-societe    TO ISOCSYNT-SOCIETE.
+DD9036     SUBTRACT WNFANA-DEB FROM WNFANA GIVING ISOCSYNT-NFA.
+DD9036     SUBTRACT WNFACA-DEB FROM WNFACA GIVING ISOCSYNT-NFAC.
+DD9036     MOVE WNAVOI-CPT      TO ISOCSYNT-NAVOI.
+DD9036     MOVE WTOTFA-HT       TO ISOCSYNT-HTFA.
+DD9036     MOVE WTOTFA-TVA      TO ISOCSYNT-TVAFA.
+DD9036     MOVE WTOTFA          TO ISOCSYNT-TTCFA.
+DD9036     MOVE WTOTAV-HT       TO ISOCSYNT-HTAV.
+DD9036     MOVE WTOTAV-TVA      TO ISOCSYNT-TVAAV.
+DD9036     MOVE WTOTAV          TO ISOCSYNT-TTCAV.
+DD9036     CALL "SOCSYNT1" USING SOCSYNT.
+           .
        FIN.
            CLOSE ETAT.
+DD9011     CLOSE DOUANX.
 
 GPICMT* si edition laser on supprime l'etat qui a ete cree (en attendant de
 GPICMT* reecrire la creation de la facture sans l'edition)
@@ -2884,6 +2976,7 @@ DD0362        or icilp-fact-pdf = "O"
 
 GPICMT* on ferme les fichiers seumlement si direct 3 suit au pb edition ARC
          perform cl-parbatch
+DD9036   perform t900-socsynt
 DD0350   if icilp-fact-direct not = 3
            perform cl-fclients
            perform cl-ffacture
@@ -2907,6 +3000,63 @@ DD0002*    perform cl-fcoadcli
       *                              FONCTIONS LOCALES
       *=========================================================================
 
+DD9007*-------------------------------------------------------------------
+DD9007* TRT-REQQ : chargement de la file des demandes de facturation a la
+DD9007*            demande (REQQ) : chaque cle deposee (n. de commande ou
+DD9007*            n. de facture a reediter) est repositionnee sur
+DD9007*            FCOMMAAP et marquee "a facturer" (fcafa/fcfac) pour que
+DD9007*            le traitement normal de la cle 3 la prenne en compte
+DD9007*            sans que l'operateur n'ait du positionner ces zones a
+DD9007*            la main au prealable.
+DD9007*-------------------------------------------------------------------
+DD9007 TRT-REQQ SECTION.
+DD9007     MOVE ZERO TO WFIN-REQQ.
+DD9007     OPEN INPUT REQQ.
+DD9007     IF FILE-STATUS NOT = ZERO GO TO TRT-REQQ-EXIT.
+DD9007     PERFORM TRT-REQQ-L THRU TRT-REQQ-L-EXIT
+DD9007             UNTIL FIN-REQQ.
+DD9007     CLOSE REQQ.
+DD9007 TRT-REQQ-EXIT.
+DD9007     EXIT.
+DD9007*
+DD9007 TRT-REQQ-L.
+DD9007     READ REQQ NEXT RECORD
+DD9007          AT END MOVE 1 TO WFIN-REQQ.
+DD9007     IF NOT FIN-REQQ
+DD9041        IF REQ-TYPE-FACTURE
+DD9041           PERFORM TRT-REQQ-FAC THRU TRT-REQQ-FAC-EXIT
+DD9041        ELSE
+DD9007           MOVE REQ-CLE TO fccle-cdesup
+DD9041        END-IF
+DD9007        PERFORM rnl-fcommaap
+DD9007        IF FILE-STATUS = ZERO
+DD9007           MOVE 1 TO fcafa
+DD9007           MOVE 0 TO fcfac
+DD9007           PERFORM rw-fcommaap
+DD9007        END-IF
+DD9007     END-IF.
+DD9007 TRT-REQQ-L-EXIT.
+DD9007     EXIT.
+DD9041*
+DD9041* TRT-REQQ-FAC : REQ-CLE contient un numero de facture (et non de
+DD9041* commande) ; on le repositionne sur FFACTURE (cle FBCLE-CDESUP)
+DD9041* pour en deduire le numero de commande d'origine (FBNCDE), seul
+DD9041* repositionnable sur FCOMMAAP. Facture non numerique ou absente
+DD9041* de FFACTURE : fccle-cdesup reste a zero, la commande ne sera
+DD9041* donc pas retrouvee par rnl-fcommaap, comme pour une cle invalide.
+DD9041 TRT-REQQ-FAC.
+DD9041     MOVE ZERO TO fccle-cdesup.
+DD9041     MOVE REQ-CLE (1:7) TO WREQ-NFAC.
+DD9041     IF WREQ-NFAC NUMERIC
+DD9041        MOVE WREQ-NFAC TO FBCLE-CDESUP
+DD9041        PERFORM rnl-ffacture
+DD9041        IF FILE-STATUS = ZERO
+DD9041           MOVE FBNCDE TO fccle-cdesup
+DD9041        END-IF
+DD9041     END-IF.
+DD9041 TRT-REQQ-FAC-EXIT.
+DD9041     EXIT.
+
 
       *DDE089 affichage fenetre d'erreur
        ERREUR section.
@@ -3321,7 +3471,12 @@ DDE153     IF WORIDUP = "*         *" GO TO pied-f.
       **** CUMUL FIN DE FACTURE ****
       *
            IF WFACAVO = "   AVOIR" ADD FBNPF TO WTOTAV
-             ELSE                  ADD FBNPF TO WTOTFA.
+DD9036                             ADD FBHT1F FBHT2F TO WTOTAV-HT
+DD9036                             ADD FBTX1F FBTX2F TO WTOTAV-TVA
+DD9036                             ADD 1 TO WNAVOI-CPT
+             ELSE                  ADD FBNPF TO WTOTFA
+DD9036                             ADD FBHT1F FBHT2F TO WTOTFA-HT
+DD9036                             ADD FBTX1F FBTX2F TO WTOTFA-TVA.
       *
       * TEST DEVISE *
       *
