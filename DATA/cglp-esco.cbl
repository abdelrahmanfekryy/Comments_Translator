@@ -0,0 +1,174 @@
+      *DD9012 08/09/26 anes Creation - simulation d'escompte pour
+      *                     paiement comptant (cf commentaire escompte
+      *                     edite par CGLP-FACT1 en pied de facture)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGLP-ESCO.
+      *
+      ******************************************************************
+      * GPICMT    Simulation, sur une periode et un taux d'escompte     *
+      *           donnes, de l'incidence d'un escompte pour paiement    *
+      *           comptant sur les factures GD Public deja editees :    *
+      *           relecture sequentielle de FFACTURE, calcul par        *
+      *           facture du montant d'escompte et de la taxe sur       *
+      *           l'escompte a deduire de la TVA deductible (cf texte   *
+      *           edite en pied de facture par CGLP-FACT1), sans        *
+      *           aucune ecriture sur FFACTURE ni sur PARBATCH.         *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FFACTURE ASSIGN TO FFACTURE
+                       organization indexed
+                       access mode sequential
+                       record key FBCLE-CDESUP
+                       file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FFACTURE
+                DATA RECORD FB-LIGNE.
+       01  FB-LIGNE.
+           02 FBCLE-CDESUP          PIC 9(7).
+           02 FBNCDE                PIC X(13).
+           02 FBNCL                 PIC 9(6).
+           02 FBDUP                 PIC X.
+           02 FBDATE                PIC 9(6).
+           02 FBMONTHT              PIC S9(9)V99.
+           02 FBMONTTVA             PIC S9(9)V99.
+           02 FILLER                PIC X(54).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LNFAC                PIC Z(6)9.
+           02 FILLER              PIC X(2).
+           02 LNCL                 PIC 9(6).
+           02 FILLER              PIC X(2).
+           02 LMHT                 PIC Z(7)9V,99- blank zero.
+           02 FILLER              PIC X(2).
+           02 LMESC                PIC Z(7)9V,99- blank zero.
+           02 FILLER              PIC X(2).
+           02 LMTXESC              PIC Z(7)9V,99- blank zero.
+           02 FILLER              PIC X(2).
+           02 LLIB                 PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-FFACTURE        value 1.
+      *
+      **** parametres de la simulation, saisis a l'ouverture
+       01  WPARAM-SIMUL.
+           02 WP-DATE-DEB          PIC 9(6).
+           02 WP-DATE-FIN          PIC 9(6).
+           02 WP-TXESC             PIC 9V999.
+           02 WP-TXTVA             PIC 9V999.
+      *
+       01  WMT-ESCOMPTE            PIC S9(9)V99.
+       01  WMT-TAXESC              PIC S9(9)V99.
+       01  WTOT-NB                 PIC 9(5)  VALUE ZERO.
+       01  WTOT-MHT                PIC S9(9)V99 VALUE ZERO.
+       01  WTOT-ESCOMPTE           PIC S9(9)V99 VALUE ZERO.
+       01  WTOT-TAXESC             PIC S9(9)V99 VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, saisie des parametres et ouverture      *
+      *       des fichiers                                             *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-NB WTOT-MHT WTOT-ESCOMPTE
+                         WTOT-TAXESC.
+           ACCEPT WPARAM-SIMUL FROM CONSOLE.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'cglpesco.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT FFACTURE.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-FFACTURE.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE FFACTURE.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de FFACTURE                          *
+      *----------------------------------------------------------------*
+       T20.
+           READ FFACTURE NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : retenir les factures de la periode demandee, hors         *
+      *       duplicata, et simuler leur escompte                       *
+      *----------------------------------------------------------------*
+       T50.
+           IF FBDUP NOT = '1'
+              AND FBDATE >= WP-DATE-DEB
+              AND FBDATE <= WP-DATE-FIN
+              PERFORM T70 THRU T70-EXIT
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T70 : calcul et edition de l'escompte simule d'une facture      *
+      *       escompte = montant HT * taux d'escompte                   *
+      *       taxe sur l'escompte = escompte * taux de tva, a deduire   *
+      *       de la tva deductible comme l'indique le texte de pied     *
+      *       de facture                                                *
+      *----------------------------------------------------------------*
+       T70.
+           COMPUTE WMT-ESCOMPTE ROUNDED = FBMONTHT * WP-TXESC.
+           COMPUTE WMT-TAXESC   ROUNDED = WMT-ESCOMPTE * WP-TXTVA.
+           MOVE SPACES TO LIGNE.
+           MOVE FBCLE-CDESUP TO LNFAC.
+           MOVE FBNCL        TO LNCL.
+           MOVE FBMONTHT     TO LMHT.
+           MOVE WMT-ESCOMPTE TO LMESC.
+           MOVE WMT-TAXESC   TO LMTXESC.
+           MOVE "ESCOMPTE SIMULE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           ADD 1             TO WTOT-NB.
+           ADD FBMONTHT      TO WTOT-MHT.
+           ADD WMT-ESCOMPTE  TO WTOT-ESCOMPTE.
+           ADD WMT-TAXESC    TO WTOT-TAXESC.
+       T70-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du total de l'incidence de l'escompte simule      *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-NB       TO LNCL.
+           MOVE WTOT-MHT      TO LMHT.
+           MOVE WTOT-ESCOMPTE TO LMESC.
+           MOVE WTOT-TAXESC   TO LMTXESC.
+           MOVE "TOTAL INCIDENCE ESCOMPTE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
