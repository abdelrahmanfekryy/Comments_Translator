@@ -0,0 +1,216 @@
+      *DD9022 09/08/26 anes Creation - isolement des commandes et
+      *                     factures "location gerance" ERELS/GPI
+      *                     (cf DD0425 prcde060/cglp-fact1) du volume
+      *                     courant
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCGC010.
+      *
+      ******************************************************************
+      * GPICMT    Edition location gerance ERELS/GPI :                 *
+      *           relecture sequentielle de FCOMMAAP puis de FFACTURE,  *
+      *           filtree sur le type de commande "location gerance"   *
+      *           (FJFEO/FBFEO = CCMPA-TYCD-TYP-LOCGER, le meme code    *
+      *           que PRCDE060/cglp-fact1 utilisent deja - cf DD0425),  *
+      *           pour isoler le volume de commandes et le montant      *
+      *           facture HT de ces commandes du reste de la volumetrie *
+      *           quotidienne, a l'usage de la comptabilite franchise.  *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCOMMAAP ASSIGN TO FCO-MAAP
+                       organization indexed
+                       access mode sequential
+                       record key FCCLE-CDESUP
+                       file status is file-status.
+      *
+           SELECT FFACTURE ASSIGN TO FFACTURE
+                       organization indexed
+                       access mode sequential
+                       record key FBCLE-CDESUP
+                       file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FCOMMAAP
+                DATA RECORD FC-LIGNE.
+       01  FC-LIGNE.
+           02 FCCLE-CDESUP          PIC X(13).
+           02 FCNCL                 PIC 9(6).
+           02 FCFEO                 PIC X.
+           02 FCDATE                PIC 9(6).
+           02 FCQTE                 PIC 9(7).
+           02 FCMONTHT              PIC S9(9)V99.
+           02 FILLER                PIC X(40).
+      *
+       FD  FFACTURE
+                DATA RECORD FB-LIGNE.
+       01  FB-LIGNE.
+           02 FBCLE-CDESUP          PIC 9(7).
+           02 FBNCDE                PIC X(13).
+           02 FBNCL                 PIC 9(6).
+           02 FBFEO                 PIC X.
+           02 FBDATE                PIC 9(6).
+           02 FBMONTHT              PIC S9(9)V99.
+           02 FILLER                PIC X(60).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64 LINES AT TOP 2.
+       01  LIGNE                  PIC X(132).
+       01  L1.
+           02 LSRCE                PIC X(8).
+           02 FILLER               PIC X(2).
+           02 LCLE                 PIC X(13).
+           02 FILLER               PIC X(2).
+           02 LNCL                 PIC 9(6).
+           02 FILLER               PIC X(2).
+           02 LDATE                PIC 9(6).
+           02 FILLER               PIC X(2).
+           02 LMNT                 PIC Z(8)9V,99- blank zero.
+           02 FILLER               PIC X(2).
+           02 LLIB                 PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFINC                  PIC 9 value zero.
+           88 FIN-FCOMMAAP        value 1.
+       01  WFINF                  PIC 9 value zero.
+           88 FIN-FFACTURE        value 1.
+       01  WDATDEB                PIC 9(6) VALUE ZERO.
+       01  WDATFIN                PIC 9(6) VALUE 999999.
+       01  WTOT-CDE               PIC 9(5) VALUE ZERO.
+       01  WTOT-QTE               PIC 9(9) VALUE ZERO.
+       01  WTOT-FAC               PIC 9(5) VALUE ZERO.
+       01  WTOT-MNT               PIC S9(9)V99 VALUE ZERO.
+      *
+           copy "../copy/cmpa-tycd.com".                               *GPICMT
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, periode demandee et ouverture des       *
+      *       fichiers                                                  *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFINC WFINF
+                        WTOT-CDE WTOT-QTE WTOT-FAC WTOT-MNT.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'locgc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           string 'DATDEB' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:6) numeric
+              move var-data(1:6) to WDATDEB.
+           string 'DATFIN' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:6) numeric
+              move var-data(1:6) to WDATFIN.
+           OPEN INPUT FCOMMAAP.
+           OPEN INPUT FFACTURE.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T25 THRU T25-EXIT UNTIL FIN-FCOMMAAP.
+           PERFORM T30 THRU T30-EXIT.
+           PERFORM T35 THRU T35-EXIT UNTIL FIN-FFACTURE.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE FCOMMAAP FFACTURE.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20/T25 : relecture de FCOMMAAP, volume des commandes location *
+      *           gerance                                               *
+      *----------------------------------------------------------------*
+       T20.
+           READ FCOMMAAP NEXT RECORD
+                AT END MOVE 1 TO WFINC.
+       T20-EXIT.
+           EXIT.
+       T25.
+           IF FCFEO = CCMPA-TYCD-TYP-LOCGER(1:1)
+              AND FCDATE >= WDATDEB AND FCDATE <= WDATFIN
+              ADD 1 TO WTOT-CDE
+              ADD FCQTE TO WTOT-QTE
+              MOVE SPACES TO LIGNE
+              MOVE 'FCOMMAAP' TO LSRCE
+              MOVE FCCLE-CDESUP TO LCLE
+              MOVE FCNCL        TO LNCL
+              MOVE FCDATE       TO LDATE
+              MOVE FCMONTHT     TO LMNT
+              MOVE "COMMANDE LOCATION GERANCE" TO LLIB
+              WRITE LIGNE BEFORE 1
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T25-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T30/T35 : relecture de FFACTURE, montant facture HT location   *
+      *           gerance                                               *
+      *----------------------------------------------------------------*
+       T30.
+           READ FFACTURE NEXT RECORD
+                AT END MOVE 1 TO WFINF.
+       T30-EXIT.
+           EXIT.
+       T35.
+           IF FBFEO = CCMPA-TYCD-TYP-LOCGER(1:1)
+              AND FBDATE >= WDATDEB AND FBDATE <= WDATFIN
+              ADD 1 TO WTOT-FAC
+              ADD FBMONTHT TO WTOT-MNT
+              MOVE SPACES TO LIGNE
+              MOVE 'FFACTURE' TO LSRCE
+              MOVE FBNCDE        TO LCLE
+              MOVE FBNCL         TO LNCL
+              MOVE FBDATE        TO LDATE
+              MOVE FBMONTHT      TO LMNT
+              MOVE "FACTURE LOCATION GERANCE" TO LLIB
+              WRITE LIGNE BEFORE 1
+           END-IF.
+           PERFORM T30 THRU T30-EXIT.
+       T35-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du recapitulatif                                  *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-CDE TO LNCL.
+           MOVE "TOTAL COMMANDES LOCATION GERANCE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-QTE TO LMNT.
+           MOVE "DONT QUANTITE CUMULEE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-FAC TO LNCL.
+           MOVE "TOTAL FACTURES LOCATION GERANCE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-MNT TO LMNT.
+           MOVE "DONT MONTANT HT CUMULE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
