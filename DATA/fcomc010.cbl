@@ -0,0 +1,387 @@
+      *DD9021 09/08/26 anes Creation - recherche/reimpression groupee
+      *                     des commentaires de commande (fcomjoc3/4/6)
+      *                     et de facture (el.5 fcommac4/fcommac5)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FCOMC010.
+      *
+      ******************************************************************
+      * GPICMT    Recherche groupee des commentaires d'une commande :   *
+      *           relecture sequentielle complete des fichiers de       *
+      *           commentaires ligne de commande (FCOMJOC3/cged-inte0,  *
+      *           FCOMJOC4/cged-inte0, FCOMJOC6/CGCD-RELI1) et des       *
+      *           commentaires facture el.5 (FCOMMAC4/FCOMMAC5 utilises *
+      *           par cglp-fact1/cilp-fact1), filtree sur un numero de   *
+      *           commande et/ou une periode de dates et/ou un mot-cle, *
+      *           pour retrouver en une seule edition tout ce qui a ete *
+      *           dit a un client, quel que soit le fichier d'origine.  *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCOMJOC3 ASSIGN TO FCOMJOC3
+                       organization indexed
+                       access mode sequential
+                       record key FJCLE3
+                       file status is file-status.
+      *
+           SELECT FCOMJOC4 ASSIGN TO FCOMJOC4
+                       organization indexed
+                       access mode sequential
+                       record key FJCLE4
+                       file status is file-status.
+      *
+           SELECT FCOMJOC6 ASSIGN TO FCOMJOC6
+                       organization indexed
+                       access mode sequential
+                       record key FJCLE6
+                       file status is file-status.
+      *
+           SELECT FCOMMAC4 ASSIGN TO FCOMMAC4
+                       organization indexed
+                       access mode sequential
+                       record key FCCLE4
+                       file status is file-status.
+      *
+           SELECT FCOMMAC5 ASSIGN TO FCOMMAC5
+                       organization indexed
+                       access mode sequential
+                       record key FCCLE5
+                       file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FCOMJOC3
+                DATA RECORD FJ-LIGNE3.
+       01  FJ-LIGNE3.
+           02 FJCLE3                 PIC X(10).
+           02 FJNUM3                 PIC 9(7).
+           02 FJNIN3                 PIC 9.
+           02 FJART3                 PIC X(7).
+           02 FJNLG3                 PIC 9(3).
+           02 FJDAT3                 PIC 9(6).
+           02 FJLIB3                 PIC X(60).
+      *
+       FD  FCOMJOC4
+                DATA RECORD FJ-LIGNE4.
+       01  FJ-LIGNE4.
+           02 FJCLE4                 PIC X(10).
+           02 FJNUM4                 PIC 9(7).
+           02 FJNIN4                 PIC 9.
+           02 FJART4                 PIC X(7).
+           02 FJNLG4                 PIC 9(3).
+           02 FJDAT4                 PIC 9(6).
+           02 FJLIB4                 PIC X(60).
+      *
+       FD  FCOMJOC6
+                DATA RECORD FJ-LIGNE6.
+       01  FJ-LIGNE6.
+           02 FJCLE6                 PIC X(10).
+           02 FJNUM6                 PIC 9(7).
+           02 FJNIN6                 PIC 9.
+           02 FJART6                 PIC X(7).
+           02 FJNLG6                 PIC 9(3).
+           02 FJDAT6                 PIC 9(6).
+           02 FJLIB6                 PIC X(60).
+      *
+       FD  FCOMMAC4
+                DATA RECORD FC-LIGNE4.
+       01  FC-LIGNE4.
+           02 FCCLE4                 PIC X(10).
+           02 FCNOC4                 PIC 9(7).
+           02 FCNEL4                 PIC 99.
+           02 FCDAT4                 PIC 9(6).
+           02 FCDOP4                 PIC X(60).
+      *
+       FD  FCOMMAC5
+                DATA RECORD FC-LIGNE5.
+       01  FC-LIGNE5.
+           02 FCCLE5                 PIC X(10).
+           02 FCNOC5                 PIC 9(7).
+           02 FCNEL5                 PIC 99.
+           02 FCDAT5                 PIC 9(6).
+           02 FCDOP5                 PIC X(60).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64 LINES AT TOP 2.
+       01  LIGNE                  PIC X(132).
+       01  L1.
+           02 LSRCE                PIC X(8).
+           02 FILLER               PIC X(2).
+           02 LNUM                 PIC Z(6)9.
+           02 FILLER               PIC X(2).
+           02 LDAT                 PIC 9(6).
+           02 FILLER               PIC X(2).
+           02 LLIB                 PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN3                  PIC 9 value zero.
+           88 FIN-FCOMJOC3        value 1.
+       01  WFIN4                  PIC 9 value zero.
+           88 FIN-FCOMJOC4        value 1.
+       01  WFIN6                  PIC 9 value zero.
+           88 FIN-FCOMJOC6        value 1.
+       01  WFINM4                 PIC 9 value zero.
+           88 FIN-FCOMMAC4        value 1.
+       01  WFINM5                 PIC 9 value zero.
+           88 FIN-FCOMMAC5        value 1.
+       01  WNCDE                  PIC 9(7) VALUE ZERO.
+       01  WDATDEB                PIC 9(6) VALUE ZERO.
+       01  WDATFIN                PIC 9(6) VALUE 999999.
+       01  WMOTCLE                PIC X(20) VALUE SPACE.
+       01  WPOS                    PIC 9(3) VALUE ZERO.
+       01  WTOT-JOC3               PIC 9(5) VALUE ZERO.
+       01  WTOT-JOC4               PIC 9(5) VALUE ZERO.
+       01  WTOT-JOC6               PIC 9(5) VALUE ZERO.
+       01  WTOT-MAC4               PIC 9(5) VALUE ZERO.
+       01  WTOT-MAC5               PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, recuperation des criteres de recherche  *
+      *       et ouverture des fichiers                                 *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN3 WFIN4 WFIN6 WFINM4 WFINM5
+                        WTOT-JOC3 WTOT-JOC4 WTOT-JOC6
+                        WTOT-MAC4 WTOT-MAC5.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'fcomc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           string 'NCDE' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:7) numeric
+              move var-data(1:7) to WNCDE.
+           string 'DATDEB' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:6) numeric
+              move var-data(1:6) to WDATDEB.
+           string 'DATFIN' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:6) numeric
+              move var-data(1:6) to WDATFIN.
+           string 'MOTCLE' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           move var-data(1:20) to WMOTCLE.
+           OPEN INPUT FCOMJOC3.
+           OPEN INPUT FCOMJOC4.
+           OPEN INPUT FCOMJOC6.
+           OPEN INPUT FCOMMAC4.
+           OPEN INPUT FCOMMAC5.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T25 THRU T25-EXIT UNTIL FIN-FCOMJOC3.
+           PERFORM T30 THRU T30-EXIT.
+           PERFORM T35 THRU T35-EXIT UNTIL FIN-FCOMJOC4.
+           PERFORM T40 THRU T40-EXIT.
+           PERFORM T45 THRU T45-EXIT UNTIL FIN-FCOMJOC6.
+           PERFORM T50 THRU T50-EXIT.
+           PERFORM T55 THRU T55-EXIT UNTIL FIN-FCOMMAC4.
+           PERFORM T60 THRU T60-EXIT.
+           PERFORM T65 THRU T65-EXIT UNTIL FIN-FCOMMAC5.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE FCOMJOC3 FCOMJOC4 FCOMJOC6 FCOMMAC4 FCOMMAC5.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20/T25 : relecture de FCOMJOC3 (commentaires ligne cged-inte0) *
+      *----------------------------------------------------------------*
+       T20.
+           READ FCOMJOC3 NEXT RECORD
+                AT END MOVE 1 TO WFIN3.
+       T20-EXIT.
+           EXIT.
+       T25.
+           IF (WNCDE = ZERO OR FJNUM3 = WNCDE)
+              AND FJDAT3 >= WDATDEB AND FJDAT3 <= WDATFIN
+              MOVE ZERO TO WPOS
+              IF WMOTCLE NOT = SPACE
+                 INSPECT FJLIB3 TALLYING WPOS FOR ALL WMOTCLE
+              END-IF
+              IF WMOTCLE = SPACE OR WPOS > ZERO
+                 ADD 1 TO WTOT-JOC3
+                 MOVE SPACES TO LIGNE
+                 MOVE 'FCOMJOC3' TO LSRCE
+                 MOVE FJNUM3     TO LNUM
+                 MOVE FJDAT3     TO LDAT
+                 MOVE FJLIB3     TO LLIB
+                 WRITE LIGNE BEFORE 1
+              END-IF
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T25-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T30/T35 : relecture de FCOMJOC4 (commentaires ligne cged-inte0) *
+      *----------------------------------------------------------------*
+       T30.
+           READ FCOMJOC4 NEXT RECORD
+                AT END MOVE 1 TO WFIN4.
+       T30-EXIT.
+           EXIT.
+       T35.
+           IF (WNCDE = ZERO OR FJNUM4 = WNCDE)
+              AND FJDAT4 >= WDATDEB AND FJDAT4 <= WDATFIN
+              MOVE ZERO TO WPOS
+              IF WMOTCLE NOT = SPACE
+                 INSPECT FJLIB4 TALLYING WPOS FOR ALL WMOTCLE
+              END-IF
+              IF WMOTCLE = SPACE OR WPOS > ZERO
+                 ADD 1 TO WTOT-JOC4
+                 MOVE SPACES TO LIGNE
+                 MOVE 'FCOMJOC4' TO LSRCE
+                 MOVE FJNUM4     TO LNUM
+                 MOVE FJDAT4     TO LDAT
+                 MOVE FJLIB4     TO LLIB
+                 WRITE LIGNE BEFORE 1
+              END-IF
+           END-IF.
+           PERFORM T30 THRU T30-EXIT.
+       T35-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T40/T45 : relecture de FCOMJOC6 (commentaires ligne CGCD-RELI1) *
+      *----------------------------------------------------------------*
+       T40.
+           READ FCOMJOC6 NEXT RECORD
+                AT END MOVE 1 TO WFIN6.
+       T40-EXIT.
+           EXIT.
+       T45.
+           IF (WNCDE = ZERO OR FJNUM6 = WNCDE)
+              AND FJDAT6 >= WDATDEB AND FJDAT6 <= WDATFIN
+              MOVE ZERO TO WPOS
+              IF WMOTCLE NOT = SPACE
+                 INSPECT FJLIB6 TALLYING WPOS FOR ALL WMOTCLE
+              END-IF
+              IF WMOTCLE = SPACE OR WPOS > ZERO
+                 ADD 1 TO WTOT-JOC6
+                 MOVE SPACES TO LIGNE
+                 MOVE 'FCOMJOC6' TO LSRCE
+                 MOVE FJNUM6     TO LNUM
+                 MOVE FJDAT6     TO LDAT
+                 MOVE FJLIB6     TO LLIB
+                 WRITE LIGNE BEFORE 1
+              END-IF
+           END-IF.
+           PERFORM T40 THRU T40-EXIT.
+       T45-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50/T55 : relecture de FCOMMAC4 (commentaires el.5 facture,    *
+      *           cglp-fact1/cilp-fact1)                                *
+      *----------------------------------------------------------------*
+       T50.
+           READ FCOMMAC4 NEXT RECORD
+                AT END MOVE 1 TO WFINM4.
+       T50-EXIT.
+           EXIT.
+       T55.
+           IF FCNEL4 = 5
+              AND (WNCDE = ZERO OR FCNOC4 = WNCDE)
+              AND FCDAT4 >= WDATDEB AND FCDAT4 <= WDATFIN
+              MOVE ZERO TO WPOS
+              IF WMOTCLE NOT = SPACE
+                 INSPECT FCDOP4 TALLYING WPOS FOR ALL WMOTCLE
+              END-IF
+              IF WMOTCLE = SPACE OR WPOS > ZERO
+                 ADD 1 TO WTOT-MAC4
+                 MOVE SPACES TO LIGNE
+                 MOVE 'FCOMMAC4' TO LSRCE
+                 MOVE FCNOC4     TO LNUM
+                 MOVE FCDAT4     TO LDAT
+                 MOVE FCDOP4     TO LLIB
+                 WRITE LIGNE BEFORE 1
+              END-IF
+           END-IF.
+           PERFORM T50 THRU T50-EXIT.
+       T55-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T60/T65 : relecture de FCOMMAC5 (commentaires el.5 facture,    *
+      *           cglp-fact1/cilp-fact1)                                *
+      *----------------------------------------------------------------*
+       T60.
+           READ FCOMMAC5 NEXT RECORD
+                AT END MOVE 1 TO WFINM5.
+       T60-EXIT.
+           EXIT.
+       T65.
+           IF FCNEL5 = 5
+              AND (WNCDE = ZERO OR FCNOC5 = WNCDE)
+              AND FCDAT5 >= WDATDEB AND FCDAT5 <= WDATFIN
+              MOVE ZERO TO WPOS
+              IF WMOTCLE NOT = SPACE
+                 INSPECT FCDOP5 TALLYING WPOS FOR ALL WMOTCLE
+              END-IF
+              IF WMOTCLE = SPACE OR WPOS > ZERO
+                 ADD 1 TO WTOT-MAC5
+                 MOVE SPACES TO LIGNE
+                 MOVE 'FCOMMAC5' TO LSRCE
+                 MOVE FCNOC5     TO LNUM
+                 MOVE FCDAT5     TO LDAT
+                 MOVE FCDOP5     TO LLIB
+                 WRITE LIGNE BEFORE 1
+              END-IF
+           END-IF.
+           PERFORM T60 THRU T60-EXIT.
+       T65-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du recapitulatif                                  *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-JOC3 TO LNUM.
+           MOVE "TOTAL FCOMJOC3 RETENUS" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-JOC4 TO LNUM.
+           MOVE "TOTAL FCOMJOC4 RETENUS" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-JOC6 TO LNUM.
+           MOVE "TOTAL FCOMJOC6 RETENUS" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-MAC4 TO LNUM.
+           MOVE "TOTAL FCOMMAC4 RETENUS" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-MAC5 TO LNUM.
+           MOVE "TOTAL FCOMMAC5 RETENUS" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
