@@ -0,0 +1,84 @@
+      *DD9028 09/08/26 anes Creation - journal des appels a mgca-dest1
+      *                     (calcul de la quantite a destocker sur
+      *                     reliquat), appele par CGCD-RELI1 qui n'a
+      *                     pas de FILE-CONTROL propre (cf EDIPART1/
+      *                     ORDREF1 pour le meme besoin)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESTLOG1.
+      *
+      ******************************************************************
+      * GPICMT    Ecriture d'une ligne d'audit dans le journal DESTLOG  *
+      *           a chaque appel de mgca-dest1 par CGCD-RELI1 : commande*
+      *           ligne, article, quantite demandee/destockee et       *
+      *           compte-rendu (rtn/libelle erreur) de mgca-dest1, pour *
+      *           reconstituer a posteriori ce qui a ete decide pour    *
+      *           chaque ligne de reliquat en cas de litige client.     *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DESTLOG-F ASSIGN TO DESTLOG
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DESTLOG-F
+                DATA RECORD DLOG-LIGNE.
+       01  DLOG-LIGNE.
+           02 DLOG-NCDE          PIC X(7).
+           02 FILLER             PIC X.
+           02 DLOG-NLG           PIC 9(3).
+           02 FILLER             PIC X.
+           02 DLOG-NAR           PIC X(7).
+           02 FILLER             PIC X.
+           02 DLOG-QTE           PIC 9(5).
+           02 FILLER             PIC X.
+           02 DLOG-QTR           PIC 9(5).
+           02 FILLER             PIC X.
+           02 DLOG-RTN           PIC X.
+           02 FILLER             PIC X.
+           02 DLOG-ERR           PIC X(60).
+           02 FILLER             PIC X.
+           02 DLOG-DATE           PIC 9(6).
+      *
+       WORKING-STORAGE SECTION.
+       01  file-status            PIC XX.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+      *
+       LINKAGE SECTION.
+           copy '../copy/destlog.com'.
+      *
+       PROCEDURE DIVISION USING DESTLOG.
+       T10.
+           MOVE SPACE TO ODESTLOG-RTN.
+           OPEN EXTEND DESTLOG-F.
+           IF FILE-STATUS NOT = ZERO
+              OPEN OUTPUT DESTLOG-F
+           END-IF.
+           MOVE IDESTLOG-NCDE TO DLOG-NCDE.
+           MOVE IDESTLOG-NLG  TO DLOG-NLG.
+           MOVE IDESTLOG-NAR  TO DLOG-NAR.
+           MOVE IDESTLOG-QTE  TO DLOG-QTE.
+           MOVE IDESTLOG-QTR  TO DLOG-QTR.
+           MOVE IDESTLOG-RTN  TO DLOG-RTN.
+           MOVE IDESTLOG-ERR  TO DLOG-ERR.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           IF var-data(1:6) NUMERIC
+              MOVE var-data(1:6) TO DLOG-DATE
+           ELSE
+              MOVE ZERO TO DLOG-DATE
+           END-IF.
+           WRITE DLOG-LIGNE.
+           IF FILE-STATUS NOT = ZERO
+              MOVE "1" TO ODESTLOG-RTN
+           END-IF.
+           CLOSE DESTLOG-F.
+           GOBACK.
