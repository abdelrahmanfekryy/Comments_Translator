@@ -0,0 +1,187 @@
+      *DD9006 08/08/26 anes Creation - detection des doubles factures
+      *                     inter-canaux (GD Public/DINAC/Industrie)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTC205.
+      *
+      ******************************************************************
+      * GPICMT    Controle, apres les editions de facturation CGLP-FACT1*
+      *           (GD Public), CGLP-FACTD (DINAC) et CILP-FACT1         *
+      *           (Industrie), qu'une meme commande n'a pas ete         *
+      *           facturee plus d'une fois (hors duplicata) dans le     *
+      *           fichier FFACTURE, quel que soit le canal d'origine.   *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FFACTURE ASSIGN TO FFACTURE
+                       organization indexed
+                       access mode sequential
+                       record key FBCLE-CDESUP
+                       file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FFACTURE
+                DATA RECORD FB-LIGNE.
+       01  FB-LIGNE.
+           02 FBCLE-CDESUP          PIC 9(7).
+           02 FBNCDE                PIC X(13).
+           02 FBNCL                 PIC 9(6).
+           02 FBDUP                 PIC X.
+           02 FBDATE                PIC 9(6).
+           02 FBMONTHT              PIC S9(9)V99.
+           02 FILLER                PIC X(60).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LNCDE                PIC X(13).
+           02 FILLER              PIC X(2).
+           02 LNBFAC               PIC Z9.
+           02 FILLER              PIC X(2).
+           02 LFAC OCCURS 10       PIC Z(6)9 blank zero.
+           02 FILLER              PIC X(2).
+           02 LLIB                PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-FFACTURE        value 1.
+       01  WTOT-ANO               PIC 9(5).
+      *
+      **** table de cumul des factures non-duplicata par commande
+       01  WTCDE.
+           02 WTCDE-E OCCURS 5000 ASCENDING KEY WTCDE-NCDE
+                       INDEXED BY IX-CDE.
+              03 WTCDE-NCDE         PIC X(13).
+              03 WTCDE-NB           PIC 9(3).
+              03 WTCDE-FAC OCCURS 10.
+                 04 WTCDE-FAC-NUM   PIC 9(7).
+       01  WNB-CDE                 PIC 9(5) VALUE ZERO.
+       01  WIDX                    PIC 9(5).
+       01  WTROUVE                 PIC 9.
+           88 CDE-TROUVEE          VALUE 1.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WNB-CDE WTOT-ANO.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'factc205.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT FFACTURE.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-FFACTURE.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE FFACTURE.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de FFACTURE                          *
+      *----------------------------------------------------------------*
+       T20.
+           READ FFACTURE NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : cumul, par commande d'origine, des factures non-         *
+      *       duplicata quel que soit le canal qui les a emises        *
+      *----------------------------------------------------------------*
+       T50.
+           IF FBDUP NOT = '1'
+              PERFORM T55 THRU T55-EXIT
+              PERFORM T60 THRU T60-EXIT
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T55 : recherche de la commande deja connue dans la table       *
+      *----------------------------------------------------------------*
+       T55.
+           MOVE 0 TO WTROUVE.
+           SET IX-CDE TO 1.
+           SEARCH WTCDE-E VARYING IX-CDE
+              AT END NEXT SENTENCE
+              WHEN WTCDE-NCDE(IX-CDE) = FBNCDE
+                 MOVE 1 TO WTROUVE
+           END-SEARCH.
+       T55-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T60 : ajout/mise a jour de la ligne commande dans la table     *
+      *----------------------------------------------------------------*
+       T60.
+           IF NOT CDE-TROUVEE
+              ADD 1 TO WNB-CDE
+              MOVE WNB-CDE TO WIDX
+              SET IX-CDE TO WIDX
+              MOVE FBNCDE TO WTCDE-NCDE(IX-CDE)
+              MOVE ZERO   TO WTCDE-NB(IX-CDE)
+           END-IF.
+           IF WTCDE-NB(IX-CDE) < 10
+              ADD 1 TO WTCDE-NB(IX-CDE)
+              MOVE FBCLE-CDESUP
+                 TO WTCDE-FAC-NUM(IX-CDE WTCDE-NB(IX-CDE))
+           END-IF.
+       T60-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition des commandes facturees plus d'une fois          *
+      *----------------------------------------------------------------*
+       T90.
+           PERFORM T90-X VARYING IX-CDE FROM 1 BY 1
+                   UNTIL IX-CDE > WNB-CDE.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-ANO TO LNBFAC.
+           MOVE "TOTAL COMMANDES FACTUREES PLUSIEURS FOIS" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
+      *
+       T90-X.
+           IF WTCDE-NB(IX-CDE) > 1
+              ADD 1 TO WTOT-ANO
+              MOVE SPACES TO LIGNE
+              MOVE WTCDE-NCDE(IX-CDE) TO LNCDE
+              MOVE WTCDE-NB(IX-CDE)   TO LNBFAC
+              PERFORM T90-Y VARYING WIDX FROM 1 BY 1
+                      UNTIL WIDX > WTCDE-NB(IX-CDE)
+              MOVE "FACTURES MULTIPLES - A VERIFIER" TO LLIB
+              WRITE LIGNE BEFORE 1
+           END-IF.
+       T90-X-EXIT.
+           EXIT.
+      *
+       T90-Y.
+           MOVE WTCDE-FAC-NUM(IX-CDE WIDX) TO LFAC(WIDX).
+       T90-Y-EXIT.
+           EXIT.
