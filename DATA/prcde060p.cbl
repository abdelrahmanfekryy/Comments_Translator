@@ -160,6 +160,12 @@
            SELECT ETAT ASSIGN TO wlabel-etat
                        organization line sequential.
       *
+DD9035     SELECT VALIDEXC ASSIGN TO VALIDEXC
+DD9035                 organization indexed
+DD9035                 access mode random
+DD9035                 record key VE-CLE
+DD9035                 file status is file-status4.
+      *
        DATA DIVISION.
        FILE SECTION.
        FD  ETAT
@@ -190,7 +196,24 @@ DD0326     02 LNUM                PIC 9(7) blank zero.
            02 LLIB                PIC X(60).
            02 SEP6                PIC X  value '|'.
       *
+DD9035 FD  VALIDEXC
+DD9035          DATA RECORD VE-LIGNE.
+DD9035 01  VE-LIGNE.
+DD9035     02 VE-CLE.
+DD9035        03 VE-REGLE        PIC X(4).
+DD9035        03 VE-NCL          PIC 9(6).
+DD9035     02 VE-DATDEB          PIC 9(6).
+DD9035     02 VE-DATFIN          PIC 9(6).
+DD9035     02 VE-ACTIF           PIC X.
+DD9035         88 VE-ACTIVE      VALUE '1'.
+      *
        WORKING-STORAGE SECTION.
+      **** exceptions clients configurables (remplace les verrues client
+      **** en dur cf. DINAC/CASTORAMA, TSM) : cf rnl-validexc
+DD9035 01  file-status4         PIC XX.
+DD9035 01  WVE-DATEJOUR          PIC 9(6).
+DD9035 01  WVE-REGLE             PIC X(4).
+      *
            copy "/usr/action/ADL/copy/wor-adl".
 DD0814     copy '../copy/fgrc-lect.com'.                                *GPICMT
 DD0298     copy "../copy/wor-gencoale".
@@ -777,6 +800,7 @@ DD2001     perform op-fjoadcli.
            string 'prcde060.'
                   var-data delimited by ' '
                                      into wlabel-etat.
+DD9035     ACCEPT WVE-DATEJOUR FROM DATE.
 
       *----> M0799 (D)
       *    recup des variables d'environnement
@@ -798,6 +822,7 @@ DD2001     perform op-fjoadcli.
            move spaces to wleccom.                                      *DDE026
 
            OPEN OUTPUT ETAT.
+DD9035     OPEN INPUT VALIDEXC.
            MOVE ZERO TO WFIN WLEC TTFIN.
 DD0351*    MOVE  90  TO WLIG.
            MOVE   1  TO gencoent-key gencolig-key WRAN1.
@@ -2424,7 +2449,11 @@ DD9999     INITIALIZE     wor-fcomjoc4
 
 GPICMT* pour dinac, blocage systematique des commandes CASTORAMA, a cause du regrouepement des commandes pour le franco et les modifs de prix pour deconditionnement
 DD0350     if mmdt-societe = 'DINAC' and fjok  = 1 and wrdi = 'CAS'
-  -           move 8 to fjok
+DD9035        move "DCAS" to WVE-REGLE
+DD9035        perform rnl-validexc
+DD9035        if not VE-ACTIVE
+  -              move 8 to fjok
+DD9035        end-if
 DD0350     end-if
 
 GPICMT* on bloque l'entete de la commande allotie mere afin qu'elle ne puisse
@@ -2522,7 +2551,11 @@ DD0459* a terme faire la detections des infocoms ici pour celles qui sont correc
 DD9999* anes 14/06/2017
   |   * GPIWARNING 14/06/17 blocage systematique commandes Tapis Saint-Maclou
   |        if wrdi = "MST" and fjok = 1
-  |           move 8 to fjok
+DD9035        move "TSMA" to WVE-REGLE
+DD9035        perform rnl-validexc
+DD9035        if not VE-ACTIVE
+  |              move 8 to fjok
+DD9035        end-if
 DD9999     end-if
 
 DD0814* DOOR 10/01/2018 ajout du rayon
@@ -3279,8 +3312,28 @@ DD2001     perform cl-fjoadcli.
            perform cl-filieres.
       *----> M1197 (F)
            CLOSE ETAT.
+DD9035     CLOSE VALIDEXC.
            STOP RUN.
 
+      *DD9035 09/08/26 anes lecture de VALIDEXC (table des exceptions
+      *       clients aux regles de validation), pour savoir si le
+      *       client fjncl beneficie d'une exception active a la regle
+      *       WVE-REGLE a la date du jour : remplace les anciennes
+      *       verrues clients en dur (DINAC/CASTORAMA, TSM)
+       RNL-VALIDEXC.
+DD9035     MOVE WVE-REGLE TO VE-REGLE.
+DD9035     MOVE FJNCL     TO VE-NCL.
+DD9035     READ VALIDEXC.
+DD9035     IF FILE-STATUS4 NOT = ZERO
+DD9035        MOVE SPACE TO VE-ACTIF
+DD9035     ELSE
+DD9035        IF WVE-DATEJOUR < VE-DATDEB OR WVE-DATEJOUR > VE-DATFIN
+DD9035           MOVE SPACE TO VE-ACTIF
+DD9035        END-IF
+DD9035     END-IF.
+       RNL-VALIDEXC-EXIT.
+           EXIT.
+
       *=========================================================================
       *                             FONCTIONS LOCALES
       *=========================================================================
