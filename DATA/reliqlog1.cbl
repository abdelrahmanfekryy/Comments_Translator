@@ -0,0 +1,75 @@
+      *DD9032 09/08/26 anes Creation - journal des lignes de reliquat
+      *                     creees, appelee par CGCD-RELI1 qui n'a pas
+      *                     de FILE-CONTROL propre (cf MMAULOG1/
+      *                     DESTLOG1/DWRETRY1 pour le meme besoin)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELIQLOG1.
+      *
+      ******************************************************************
+      * GPICMT    Ecriture d'une ligne dans le journal RELIQLOG a       *
+      *           chaque creation d'une ligne de reliquat par           *
+      *           CGCD-RELI1 (FC1 = '1') : commande, ligne, article,    *
+      *           quantite restant a livrer et date de creation, pour   *
+      *           que RELIQC010 puisse en proposer l'annulation au-dela *
+      *           d'un age configurable sans relecture directe de      *
+      *           FCOMMAAP.                                             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELIQLOG-F ASSIGN TO RELIQLOG
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELIQLOG-F
+                DATA RECORD RQL-LIGNE.
+       01  RQL-LIGNE.
+           02 RQL-NCDE           PIC X(7).
+           02 FILLER             PIC X.
+           02 RQL-NLG            PIC 9(3).
+           02 FILLER             PIC X.
+           02 RQL-NAR            PIC X(7).
+           02 FILLER             PIC X.
+           02 RQL-QTR            PIC 9(6)V99.
+           02 FILLER             PIC X.
+           02 RQL-DATE           PIC 9(6).
+      *
+       WORKING-STORAGE SECTION.
+       01  file-status            PIC XX.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+      *
+       LINKAGE SECTION.
+           copy '../copy/reliqlog.com'.
+      *
+       PROCEDURE DIVISION USING RELIQLOG.
+       T10.
+           MOVE SPACE TO ORELIQLOG-RTN.
+           OPEN EXTEND RELIQLOG-F.
+           IF FILE-STATUS NOT = ZERO
+              OPEN OUTPUT RELIQLOG-F
+           END-IF.
+           MOVE IRELIQLOG-NCDE TO RQL-NCDE.
+           MOVE IRELIQLOG-NLG  TO RQL-NLG.
+           MOVE IRELIQLOG-NAR  TO RQL-NAR.
+           MOVE IRELIQLOG-QTR  TO RQL-QTR.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           IF var-data(1:6) NUMERIC
+              MOVE var-data(1:6) TO RQL-DATE
+           ELSE
+              MOVE ZERO TO RQL-DATE
+           END-IF.
+           WRITE RQL-LIGNE.
+           IF FILE-STATUS NOT = ZERO
+              MOVE "1" TO ORELIQLOG-RTN
+           END-IF.
+           CLOSE RELIQLOG-F.
+           GOBACK.
