@@ -21,6 +21,16 @@
        FILE-CONTROL.
            SELECT ETAT ASSIGN TO wlabel-etat
                        organization line sequential.
+DD9002     SELECT REJQUEUE ASSIGN TO wlabel-rejq
+DD9002                 organization line sequential.
+DD9008     SELECT ACQUEUE ASSIGN TO wlabel-acq
+DD9008                 organization line sequential.
+      *
+DD9025     SELECT ANNUJRN ASSIGN TO wlabel-annujrn
+DD9025                 organization line sequential.
+      *
+DD9033     SELECT CLSPLOG ASSIGN TO wlabel-clsplog
+DD9033                 organization line sequential.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -45,6 +55,72 @@
            02 FILLER              PIC XXX.
            02 LLIB                PIC X(60).
       *
+DD9002 FD  REJQUEUE
+DD9002          DATA RECORD REJQ-LIGNE.
+DD9002 01  REJQ-LIGNE.
+DD9002     02 REJQ-NCL            PIC 9(6).
+DD9002     02 FILLER              PIC X.
+DD9002     02 REJQ-REFCLI         PIC X(15).
+DD9002     02 FILLER              PIC X.
+DD9002     02 REJQ-RCC            PIC X(8).
+DD9002     02 FILLER              PIC X.
+DD9002     02 REJQ-NUM            PIC 9(7).
+DD9002     02 FILLER              PIC X.
+DD9002     02 REJQ-JJ             PIC 99.
+DD9002     02 REJQ-S1             PIC X VALUE '/'.
+DD9002     02 REJQ-MM             PIC 99.
+DD9002     02 REJQ-S2             PIC X VALUE '/'.
+DD9002     02 REJQ-AA             PIC 99.
+DD9002     02 FILLER              PIC X.
+DD9002     02 REJQ-WERR           PIC 99.
+DD9002     02 FILLER              PIC X.
+DD9002     02 REJQ-LIB            PIC X(60).
+      *
+DD9008 FD  ACQUEUE
+DD9008          DATA RECORD ACQ-LIGNE.
+DD9008 01  ACQ-LIGNE.
+DD9008     02 ACQ-NCL            PIC 9(6).
+DD9008     02 FILLER             PIC X.
+DD9008     02 ACQ-REFCLI         PIC X(15).
+DD9008     02 FILLER             PIC X.
+DD9008     02 ACQ-RCC            PIC X(8).
+DD9008     02 FILLER             PIC X.
+DD9008     02 ACQ-NUM            PIC 9(7).
+DD9008     02 FILLER             PIC X.
+DD9008     02 ACQ-JJ             PIC 99.
+DD9008     02 ACQ-S1             PIC X VALUE '/'.
+DD9008     02 ACQ-MM             PIC 99.
+DD9008     02 ACQ-S2             PIC X VALUE '/'.
+DD9008     02 ACQ-AA             PIC 99.
+DD9008     02 FILLER             PIC X.
+DD9008     02 ACQ-ETAT           PIC X VALUE 'A'.
+      *
+DD9025 FD  ANNUJRN
+DD9025          DATA RECORD ANNU-LIGNE.
+DD9025 01  ANNU-LIGNE.
+DD9025     02 ANNU-NCDE           PIC X(13).
+DD9025     02 FILLER              PIC X.
+DD9025     02 ANNU-REFEDI         PIC X(15).
+DD9025     02 FILLER              PIC X.
+DD9025     02 ANNU-NCL            PIC 9(6).
+DD9025     02 FILLER              PIC X.
+DD9025     02 ANNU-DATE           PIC 9(6).
+DD9025     02 FILLER              PIC X.
+DD9025     02 ANNU-SOURCE         PIC X(10).
+      *
+DD9033 FD  CLSPLOG
+DD9033          DATA RECORD CLSP-LIGNE.
+DD9033 01  CLSP-LIGNE.
+DD9033     02 CLSP-NCL            PIC 9(6).
+DD9033     02 FILLER              PIC X.
+DD9033     02 CLSP-NAR            PIC X(7).
+DD9033     02 FILLER              PIC X.
+DD9033     02 CLSP-SRE            PIC X(7).
+DD9033     02 FILLER              PIC X.
+DD9033     02 CLSP-TOPX           PIC X.
+DD9033     02 FILLER              PIC X.
+DD9033     02 CLSP-DATE           PIC 9(6).
+      *
        WORKING-STORAGE SECTION.
            copy "/usr/action/ADL/copy/wor-adl".
            copy "../copy/wor-gencoent".
@@ -66,6 +142,7 @@ DD2001     copy "../copy/wor-fjoadcli-cdesup".
 
            copy '../copy/wor-guextmst'.
            copy '../copy/wor-ttfacmst-cdesup'.
+DD9039     copy '../copy/guexcmp.com'.
            copy '../copy/wor-filieres'.
            copy '../copy/wor-cliartsp'.
            copy '../copy/wor-fcomjoc3'.
@@ -116,7 +193,13 @@ GPICMT* fichier de correspondance avec numero commande origine
            copy '../copy/fcomjoc8.com'.                                 *GPICMT
            copy  '../copy/mmaf-finp.com'.
            copy '../copy/cged-inte.com'.                                 *GPICMT
+DD9019     copy "../copy/ordref.com".                                  *GPICMT
        01  wlabel-etat pic x(64) value space.
+DD9002 01  wlabel-rejq pic x(64) value space.
+DD9008 01  wlabel-acq pic x(64) value space.
+DD9025 01  wlabel-annujrn pic x(64) value space.
+DD9025 01  wannu-source   pic x(10) value space.
+DD9033 01  wlabel-clsplog pic x(64) value space.
        01  var-name pic x(64).
        01  var-data pic x(64).
        01  TOUT.
@@ -134,6 +217,8 @@ DD0462* code etat article
          02     w-valid pic x.
 DD0462* clients sur numero interene ou code ean
          02     w-ean  pic x.
+DD9019* fenetre en jours pour controle doublon ref.cde client tous canaux
+         02     w-nbjdbl pic 9(3).
       * memo livraison sur plateforme
            02 wplateforme pic x.
       * memo adresse livraison pour maj entete
@@ -284,6 +369,8 @@ DD0420       03 wcdecom        pic x(15).
       **  1 A 20= EDITION/ 21 A 40=EDITION+CREATION DANS FICHIER ERREURS
       ** 41 A 60= EDITION+CREATION DANS FICH.ERREURS JUSQU'A LA FIN
            02   WERR              PIC 99.
+DD9039     02   WGUEOK            PIC X VALUE SPACE.
+DD9039     02   WTTFOK            PIC X VALUE SPACE.
            02   WSTO              PIC S9(7)V99.
            02   WELT              PIC 9.
            02   I                 PIC 99.
@@ -449,7 +536,8 @@ DD9999* numero client commande par du bloc adresse (fcoadcli
        T10.
 DD0394     accept wentree
            unstring wentree delimited by ',' into
-                w-foa w-conv w-type w-valid w-ean
+                w-foa w-conv w-type w-valid w-ean w-nbjdbl
+DD9019     if w-nbjdbl = zero move 030 to w-nbjdbl.
       * recuperation date du jour                                       *GPICMT
            move 'D' to immti-date-taj
            call 'mmti-date1' using mmti-date adl-art
@@ -533,6 +621,19 @@ DD2001     perform op-fjoadcli.
            string 'cgedinte.'
                   var-data delimited by ' '
                                      into wlabel-etat.
+DD9002     string 'cgedrejq.'
+DD9002            var-data delimited by ' '
+DD9002                               into wlabel-rejq.
+DD9008     string 'cgedacq.'
+DD9008            var-data delimited by ' '
+DD9008                               into wlabel-acq.
+DD9025     move var-data(1:10) to wannu-source.
+DD9025     string 'cgedannu.'
+DD9025            var-data delimited by ' '
+DD9025                               into wlabel-annujrn.
+DD9033     string 'cgedclsp.'
+DD9033            var-data delimited by ' '
+DD9033                               into wlabel-clsplog.
 
       *    recup des variables d'environnement
            call 'mmdt-envi1' using adl-art.
@@ -541,6 +642,10 @@ DD2001     perform op-fjoadcli.
            move spaces to wleccom.
 
            OPEN OUTPUT ETAT.
+DD9002     OPEN OUTPUT REJQUEUE.
+DD9008     OPEN OUTPUT ACQUEUE.
+DD9025     OPEN OUTPUT ANNUJRN.
+DD9033     OPEN OUTPUT CLSPLOG.
            MOVE ZERO TO WFIN WLEC TTFIN.
            MOVE  90  TO WLIG.
            MOVE   1  TO gencoent-key gencolig-key WRAN1.
@@ -1522,8 +1627,14 @@ GPICMT* creation element port
            MOVE 6 TO FJCOP.
 
            move wclcde to gsncl.
+DD9039     move space to wgueok wttfok.
            perform rnl-guextmst.
-           if file-status not = zero go to t270.
+DD9039     if file-status = zero move "1" to wgueok
+DD9039                       else move "0" to wgueok.
+DD9007* anes 09/08/26 TTFACMST n'est pas ecrit si GUEXTMST est en echec,
+DD9007* WTTFOK doit refleter ce non-ecrit (et non rester a espace)
+DD9007     if file-status not = zero move "0" to wttfok
+DD9007                               go to t270.
            INITIALIZE     wor-ttfacmst2
            move zero   to tsnfa tscpa tsgcp.
            move fjcle  to tscle.
@@ -1556,6 +1667,8 @@ DD0420     if rengcd = rengli move wclient to tsgcp
            .
        t261.
            perform w-ttfacmst.
+DD9039     if file-status = zero move "1" to wttfok
+DD9039                       else move "0" to wttfok.
            if file-status not = zero move 18 to werr
                           DISPLAY "** ECRITURE TTFACMST IMPOSSIBLE"
                           " - STATUS = " file-status
@@ -1563,6 +1676,10 @@ DD0420     if rengcd = rengli move wclient to tsgcp
                                      perform err1 thru errf.
            move tsco5 to fjfdem.
        T270.
+DD9039     move fjcle    to IGUEXCMP-NCDE.
+DD9039     move wgueok   to IGUEXCMP-GUEOK.
+DD9039     move wttfok   to IGUEXCMP-TTFOK.
+DD9039     call "GUEXCMP1" using GUEXCMP.
            if wcllia not = zero move wcllia to clncl
              else               move fjncl  to clncl.
            perform rnl-fclients.
@@ -1611,6 +1728,20 @@ DD0420     if rengcd = rengli move wclient to tsgcp
       *
       ** COMMANDE SUIVANTE
        T350.
+GPICMT* controle doublon ref.commande client/client tous canaux de
+GPICMT* saisie (Allegro/EDI), sur une fenetre glissante de N jours :
+GPICMT* on ne rejette pas la commande, on la cree a valider
+DD9019     move 'C'      to iordref-trt
+DD9019     move fjncl    to iordref-ncl
+DD9019     move wrefcli  to iordref-refcli
+DD9019     move wcd      to iordref-datjr
+DD9019     move w-nbjdbl to iordref-nbj
+DD9019     call "ordref1" using ordref adl-art
+DD9019     if cordref-doublon-oui
+DD9019        move 48 to werr
+DD9019        perform err1 thru errf
+DD9019     end-if
+
            ADD 1 TO gencoent-key.
            IF WFIN = 1  MOVE 9999 TO WRAN1
                    ELSE MOVE gencolig-key TO WRAN1.
@@ -1628,6 +1759,14 @@ DD0420     if rengcd = rengli move wclient to tsgcp
            if file-status not = zero
                     MOVE 29 TO WERR  GO TO ERR1.
 
+DD9019     move 'M'      to iordref-trt
+DD9019     move fjncl    to iordref-ncl
+DD9019     move wrefcli  to iordref-refcli
+DD9019     move wcd      to iordref-datjr
+DD9019     move wnum     to iordref-num
+DD9019     move 'EDI'    to iordref-canal
+DD9019     call "ordref1" using ordref adl-art
+
       * creation dans recap par assistante
       * recherche de l'assistante commerciale
            move fjrep to icgcd-assi-rep.
@@ -1672,6 +1811,17 @@ GPICMT* creation dans fichier de correspondance
                   wrefcli '  client n: ' fjncl
                       delimited by size into immtr-trac-commentaire
            call 'mmtr-trac1' using mmtr-trac adl-art
+
+      * alimentation de la file d'accuses de reception EDI par client
+DD9008     move wclient   to ACQ-NCL.
+DD9008     move wrefcli   to ACQ-REFCLI.
+DD9008     move RENRCC    to ACQ-RCC.
+DD9008     move WNUM      to ACQ-NUM.
+DD9008     move RENJJ     to ACQ-JJ.
+DD9008     move RENMM     to ACQ-MM.
+DD9008     move RENAA     to ACQ-AA.
+DD9008     write ACQ-LIGNE.
+
            GO TO T20.
       *
 
@@ -1823,9 +1973,26 @@ GPICMT* creation dans fichier de correspondance
            move wor-gencocom to wor-errcom.
            perform w-errcom.
            if file-status not = zero move 45 to werr go to ftrtcom.
+      * report du commentaire EDI en clair sur l'etat des erreurs, a
+      * cote de la commande, pour eviter d'avoir a requeter wor-errcom
+DD9026     perform trtcomv-lig varying wind from 1 by 1
+DD9026             until wind > 4.
            go to trtcoma.
        ftrtcom.
            exit.
+      *
+DD9026 trtcomv-lig.
+DD9026     if rcocom(wind) not = spaces
+DD9026        MOVE SPACES   TO LIGNE
+DD9026        MOVE WNUM     TO LNUM
+DD9026        MOVE RENRCC   TO LRCC
+DD9026        STRING "COM.EDI: " rcocom(wind) delimited by size
+DD9026               INTO LLIB
+DD9026        WRITE LIGNE BEFORE 1
+DD9026        ADD 1 TO WLIG
+DD9026     end-if.
+DD9026 trtcomv-lig-exit.
+DD9026     exit.
 
       * annulation d'une commande
        annul section.
@@ -1835,6 +2002,15 @@ GPICMT* creation dans fichier de correspondance
       * que cde jour                                                    *GPICMT
            move "2"          to icgcd-annu-maj.
            call "cgcd-annu1" using cgcd-annu adl-art.
+      * alimentation du journal d'audit des annulations
+DD9025     if ocgcd-annu-rtn not = "3"
+DD9025        move fjcle          to ANNU-NCDE
+DD9025        move wrefcli        to ANNU-REFEDI
+DD9025        move fjncl          to ANNU-NCL
+DD9025        move wmmti-date-amj to ANNU-DATE
+DD9025        move wannu-source   to ANNU-SOURCE
+DD9025        write ANNU-LIGNE
+DD9025     end-if.
            if ocgcd-annu-rtn = "3"
              display ocgcd-annu-err go to fin.
 
@@ -1999,6 +2175,8 @@ DD2001*    IF WERR = 46 MOVE "**FICHIER FCOADCLI PLEIN           -> CDE
 DD2001     IF WERR = 46 MOVE "**FICHIER FJOADCLI PLEIN           -> CDE
       -    "ET SUITE EN ERREUR" TO LLIB.
 
+DD9019     IF WERR = 48 MOVE OORDREF-LIBERR TO LLIB.
+
        ERR3.
            WRITE LIGNE BEFORE 1.
       * creation trace des erreurs
@@ -2033,9 +2211,12 @@ DD2001     IF WERR = 46 MOVE "**FICHIER FJOADCLI PLEIN           -> CDE
       * commande dans le fichier des erreurs
       *le 08/09/00 elgu ajout code 24 pour article supprime idem 23/25
       * + erreur 38/39/40 non blocantes
+      * DD9019 09/08/26 anes 48 commande en doublon : a valider, on ne
+      * la rejette pas non plus (cf controle ordref1 plus haut)
            IF WERR NOT > 20  or werr = 23 or werr = 25 or werr = 24
                              or werr = 37
                              or werr = 38 or = 39 or = 40 or = 47
+                             or werr = 48
                              move 8    to wok
                              MOVE ZERO TO WERR  GO TO ERRF.
 
@@ -2060,6 +2241,18 @@ DD2001     IF WERR = 46 MOVE "**FICHIER FJOADCLI PLEIN           -> CDE
            perform w-errent.
            IF file-status NOT = "00"  GO TO ERRSO.
 
+      * alimentation de la file de re-soumission des commandes EDI rejetees
+DD9002     move wclient   to REJQ-NCL.
+DD9002     move wrefcli   to REJQ-REFCLI.
+DD9002     move RENRCC    to REJQ-RCC.
+DD9002     move WNUM      to REJQ-NUM.
+DD9002     move RENJJ     to REJQ-JJ.
+DD9002     move RENMM     to REJQ-MM.
+DD9002     move RENAA     to REJQ-AA.
+DD9002     move WERR      to REJQ-WERR.
+DD9002     move LLIB      to REJQ-LIB.
+DD9002     write REJQ-LIGNE.
+
       * creation des commentaires en erreur
       * si les commentaires ont deja ete lu on se repositionne sur le 1er rang
            if wrancom = zero go to err7-s.
@@ -2180,6 +2373,10 @@ DD2001     perform cl-fjoadcli.
            perform cl-filieres.
            perform cl-cdesrepr.
            CLOSE ETAT.
+DD9002     CLOSE REJQUEUE.
+DD9008     CLOSE ACQUEUE.
+DD9025     CLOSE ANNUJRN.
+DD9033     CLOSE CLSPLOG.
            STOP RUN.
 
       *=========================================================================
@@ -2232,6 +2429,17 @@ ELGU  *    end-if
            move ocgta-rech-poub to jfctrpv
            move ocgta-rech-net to jfcpht jfcpcl
            move ocgta-rech-brut to jfcpth.
+      * journal d'utilisation de CLIARTSP (prix/remise special article)
+      * trace meme si l'interface surcharge ensuite le prix ci-dessous,
+      * car c'est bien ce tarif qui a ete trouve pour ce client/article
+DD9033     if ocgta-rech-topx = "2" or ocgta-rech-topx = "6"
+DD9033        move fjncl            to CLSP-NCL
+DD9033        move jfcnar           to CLSP-NAR
+DD9033        move jfcsre           to CLSP-SRE
+DD9033        move ocgta-rech-topx  to CLSP-TOPX
+DD9033        move wcd              to CLSP-DATE
+DD9033        WRITE CLSP-LIGNE
+DD9033     end-if.
 GPICMT* on surcharge les zones prix avec ceux de l'interface
            move '1' to ocgta-rech-topx td-top-prix
            move RLIPVT to ocgta-rech-net jfcpht jfcpcl
