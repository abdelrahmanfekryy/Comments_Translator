@@ -163,6 +163,9 @@
            copy "../copy/wor-trpntran".
       *----> M0998 (F)
 
+DD0010* controle habilitation EDI du client commande avant emission
+DD0010     copy '../copy/edipart.com'.                                 *GPICMT
+
 DDE011     copy "../copy/mmpa-devi.com".                                *GPICMT
 DDE089     copy "../copy/mmcp-devb.com".                                *GPICMT
 DD0164     copy "../copy/fgcl-affi.com".                                *GPICMT
@@ -1254,6 +1257,19 @@ DD0423     end-if
       ***** CREATION FICHIER EMISSION
       *
        p2.
+DD0010* controle que le client commande est un partenaire EDI habilite
+DD9007* anes 09/08/26 un client absent de la table EDIPART n'est pas
+DD9007* pour autant interdit d'emission EDI : tant que la table n'est
+DD9007* pas encore alimentee pour ce client, on laisse passer comme
+DD9007* avant (seul un "N" explicite en table bloque l'emission)
+DD0010     move wclcde to iedipart-ncl.
+DD0010     call "edipart1" using edipart adl-art.
+DD0010     if oedipart-rtn not = cmmdt-envi-rtn-ok
+DD9007        or oedipart-etat = "N"
+DD0010        display "CLIENT EDI NON HABILITE, CLIENT :  " wclcde "  "
+DD0010          "FACTURE NON TRAITEE, COMMANDE N. :  " fccle
+DD0010        go to err
+DD0010     end-if.
       **************  recherche du livre a ********************
            move spaces to wadrliv.
            move wclliv to clncl.
