@@ -0,0 +1,79 @@
+      *DD9031 09/08/26 anes Creation - journal des evenements de
+      *                     l'automate des commandes, appelee par
+      *                     CGCD-RELI1 qui n'a pas de FILE-CONTROL
+      *                     propre (cf DESTLOG1/DWRETRY1/EDIPART1/
+      *                     ORDREF1 pour le meme besoin)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MMAULOG1.
+      *
+      ******************************************************************
+      * GPICMT    Ecriture d'une ligne dans le journal MMAULOG a        *
+      *           chaque appel de l'automate des commandes (mmau-cdes1) *
+      *           depuis CGCD-RELI1 : commande, code evenement, etat    *
+      *           de livraison avant et apres l'appel, code retour et   *
+      *           date, pour que MMAUC010 puisse restituer l'historique *
+      *           complet d'une commande sans avoir a deviner a partir  *
+      *           des seuls indicateurs FCOMMAAP actuels.               *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MMAULOG-F ASSIGN TO MMAULOG
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MMAULOG-F
+                DATA RECORD MML-LIGNE.
+       01  MML-LIGNE.
+           02 MML-NCDE           PIC X(7).
+           02 FILLER             PIC X.
+           02 MML-EV             PIC X(4).
+           02 FILLER             PIC X.
+           02 MML-ETLIV-AV       PIC X.
+           02 FILLER             PIC X.
+           02 MML-ETLIV-AP       PIC X.
+           02 FILLER             PIC X.
+           02 MML-RTN            PIC 9.
+           02 FILLER             PIC X.
+           02 MML-DATE           PIC 9(6).
+      *
+       WORKING-STORAGE SECTION.
+       01  file-status            PIC XX.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+      *
+       LINKAGE SECTION.
+           copy '../copy/mmaulog.com'.
+      *
+       PROCEDURE DIVISION USING MMAULOG.
+       T10.
+           MOVE SPACE TO OMMAULOG-RTN.
+           OPEN EXTEND MMAULOG-F.
+           IF FILE-STATUS NOT = ZERO
+              OPEN OUTPUT MMAULOG-F
+           END-IF.
+           MOVE IMMAULOG-NCDE     TO MML-NCDE.
+           MOVE IMMAULOG-EV       TO MML-EV.
+           MOVE IMMAULOG-ETLIV-AV TO MML-ETLIV-AV.
+           MOVE IMMAULOG-ETLIV-AP TO MML-ETLIV-AP.
+           MOVE IMMAULOG-RTN      TO MML-RTN.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           IF var-data(1:6) NUMERIC
+              MOVE var-data(1:6) TO MML-DATE
+           ELSE
+              MOVE ZERO TO MML-DATE
+           END-IF.
+           WRITE MML-LIGNE.
+           IF FILE-STATUS NOT = ZERO
+              MOVE "1" TO OMMAULOG-RTN
+           END-IF.
+           CLOSE MMAULOG-F.
+           GOBACK.
