@@ -0,0 +1,172 @@
+      *DD9010 08/08/26 anes Creation - reconciliation des compteurs
+      *                     PARBATCH FACTURE000 avec FFACTURE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTC215.
+      *
+      ******************************************************************
+      * GPICMT    Controle quotidien de la numerotation des factures :  *
+      *           compare le compteur PARBATCH cle FACTURE000 (mis a    *
+      *           jour par CGLP-FACT1/CGLP-FACTD/CILP-FACT1 apres       *
+      *           chaque ecriture pour eviter la casse de sequence)     *
+      *           au plus grand numero de facture reellement ecrit ce   *
+      *           jour dans FFACTURE, et signale tout ecart (compteur   *
+      *           en avance ou en retard sur le fichier).               *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARBATCH ASSIGN TO PARBATCH
+                       organization indexed
+                       access mode random
+                       record key PHCLE
+                       file status is file-status.
+      *
+           SELECT FFACTURE ASSIGN TO FFACTURE
+                       organization indexed
+                       access mode sequential
+                       record key FBCLE-CDESUP
+                       file status is file-status2.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARBATCH
+                DATA RECORD PH-LIGNE.
+       01  PH-LIGNE.
+           02 PHCLE                PIC X(10).
+           02 PHANOC OCCURS 3      PIC 9(7).
+           02 FILLER               PIC X(40).
+      *
+       FD  FFACTURE
+                DATA RECORD FB-LIGNE.
+       01  FB-LIGNE.
+           02 FBCLE-CDESUP          PIC 9(7).
+           02 FBNCDE                PIC X(13).
+           02 FBNCL                 PIC 9(6).
+           02 FBDUP                 PIC X.
+           02 FBDATE                PIC 9(6).
+           02 FBMONTHT              PIC S9(9)V99.
+           02 FILLER                PIC X(60).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LLIB1               PIC X(35).
+           02 LVAL1                PIC Z(7)9.
+           02 FILLER              PIC X(2).
+           02 LLIB2               PIC X(35).
+           02 LVAL2                PIC Z(7)9.
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  file-status2           PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-FFACTURE        value 1.
+       01  WJOUR                  PIC 9(6).
+       01  WMAX-FAC               PIC 9(7) VALUE ZERO.
+       01  WCPT-FAC               PIC 9(7) VALUE ZERO.
+       01  WECART                 PIC S9(7).
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WMAX-FAC WCPT-FAC.
+           ACCEPT WJOUR FROM DATE.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'factc215.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT PARBATCH.
+           OPEN INPUT FFACTURE.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T30 THRU T30-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-FFACTURE.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE PARBATCH.
+           CLOSE FFACTURE.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture du compteur PARBATCH FACTURE000                  *
+      *----------------------------------------------------------------*
+       T20.
+           MOVE "FACTURE000" TO PHCLE.
+           READ PARBATCH.
+DD9043* anes 09/08/26 PHANOC(1) = WNFANA, le compteur que CGLP-FACT1/
+DD9043* CGLP-FACTD/CILP-FACT1 incrementent pour chaque facture reelle
+DD9043* (move wlnfac to fbcle-cdesup) ; PHANOC(2) = WNFACA n'avance que
+DD9043* dans la branche facture de test (WTEST1 = 1) et reste proche de
+DD9043* zero en exploitation normale
+           IF FILE-STATUS = ZERO
+DD9043        MOVE PHANOC (1) TO WCPT-FAC
+           END-IF.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T30 : premiere lecture FFACTURE                                *
+      *----------------------------------------------------------------*
+       T30.
+           READ FFACTURE NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T30-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : recherche du plus grand numero de facture du jour        *
+      *----------------------------------------------------------------*
+       T50.
+           IF FBDATE = WJOUR AND FBDUP NOT = '1'
+              IF FBCLE-CDESUP > WMAX-FAC
+                 MOVE FBCLE-CDESUP TO WMAX-FAC
+              END-IF
+           END-IF.
+           READ FFACTURE NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du rapprochement compteur / fichier              *
+      *----------------------------------------------------------------*
+       T90.
+           COMPUTE WECART = WCPT-FAC - WMAX-FAC.
+           MOVE SPACES TO LIGNE.
+           MOVE "COMPTEUR PARBATCH FACTURE000" TO LLIB1.
+           MOVE WCPT-FAC TO LVAL1.
+           MOVE "MAX FACTURE FFACTURE DU JOUR" TO LLIB2.
+           MOVE WMAX-FAC TO LVAL2.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           IF WECART = ZERO
+              MOVE "SEQUENCE OK, PAS D'ECART" TO LLIB1
+           ELSE
+              IF WECART > ZERO
+                 MOVE "ATTENTION COMPTEUR EN AVANCE DE" TO LLIB1
+              ELSE
+                 MOVE "ATTENTION COMPTEUR EN RETARD DE" TO LLIB1
+              END-IF
+              MOVE WECART TO LVAL1
+           END-IF.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
