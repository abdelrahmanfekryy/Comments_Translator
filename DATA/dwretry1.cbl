@@ -0,0 +1,73 @@
+      *DD9029 09/08/26 anes Creation - file d'attente des extractions
+      *                     dataware en echec, appelee par CGCD-RELI1
+      *                     qui n'a pas de FILE-CONTROL propre (cf
+      *                     DESTLOG1/EDIPART1/ORDREF1 pour le meme
+      *                     besoin)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DWRETRY1.
+      *
+      ******************************************************************
+      * GPICMT    Ecriture d'une ligne dans la file d'attente DWRETRY   *
+      *           a chaque echec de l'extraction XML/MySQL Dataware     *
+      *           (maj-dataware de CGCD-RELI1, appel a cmex-stat1) :    *
+      *           numero de commande, code retour et libelle erreur     *
+      *           de cmex-stat1, date de l'echec, pour rejeu ulterieur  *
+      *           par le job batch DWRTC010 sans attendre qu'une panne  *
+      *           dataware soit remarquee sur le log du job.            *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DWRETRY-F ASSIGN TO DWRETRY
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DWRETRY-F
+                DATA RECORD DWR-LIGNE.
+       01  DWR-LIGNE.
+           02 DWR-CDEX           PIC X(7).
+           02 FILLER             PIC X.
+           02 DWR-RTN            PIC X.
+           02 FILLER             PIC X.
+           02 DWR-LIBERR         PIC X(60).
+           02 FILLER             PIC X.
+           02 DWR-DATE           PIC 9(6).
+      *
+       WORKING-STORAGE SECTION.
+       01  file-status            PIC XX.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+      *
+       LINKAGE SECTION.
+           copy '../copy/dwretry.com'.
+      *
+       PROCEDURE DIVISION USING DWRETRY.
+       T10.
+           MOVE SPACE TO ODWRETRY-RTN.
+           OPEN EXTEND DWRETRY-F.
+           IF FILE-STATUS NOT = ZERO
+              OPEN OUTPUT DWRETRY-F
+           END-IF.
+           MOVE IDWRETRY-CDEX   TO DWR-CDEX.
+           MOVE IDWRETRY-RTN    TO DWR-RTN.
+           MOVE IDWRETRY-LIBERR TO DWR-LIBERR.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           IF var-data(1:6) NUMERIC
+              MOVE var-data(1:6) TO DWR-DATE
+           ELSE
+              MOVE ZERO TO DWR-DATE
+           END-IF.
+           WRITE DWR-LIGNE.
+           IF FILE-STATUS NOT = ZERO
+              MOVE "1" TO ODWRETRY-RTN
+           END-IF.
+           CLOSE DWRETRY-F.
+           GOBACK.
