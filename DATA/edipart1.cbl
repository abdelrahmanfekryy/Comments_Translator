@@ -0,0 +1,65 @@
+      *DD0010 08/08/26 anes Creation - consultation de la table
+      *                     d'habilitation des partenaires EDI (onboarding)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDIPART1.
+      *
+      ******************************************************************
+      * GPICMT    Consultation de la table des partenaires EDI          *
+      *           habilites (onboardes) par numero de client            *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDIPART-F ASSIGN TO EDI-PART
+                       organization indexed
+                       access mode dynamic
+                       record key EPA-NCL
+                       file status is file-status.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDIPART-F
+                DATA RECORD EPA-LIGNE.
+       01  EPA-LIGNE.
+           02 EPA-NCL              PIC 9(6).
+           02 EPA-DATON            PIC 9(6).
+           02 EPA-ETAT             PIC X.
+           02 EPA-LIB              PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  file-status             PIC XX.
+      *
+       LINKAGE SECTION.
+           copy '../copy/edipart.com'.
+           copy "/usr/action/ADL/copy/wor-adl".
+      *
+       PROCEDURE DIVISION USING EDIPART ADL-ART.
+       T10.
+           MOVE SPACES TO OEDIPART-RTN.
+           MOVE SPACES TO OEDIPART-ETAT OEDIPART-LIBERR.
+           MOVE ZERO   TO OEDIPART-DATON.
+           OPEN INPUT EDIPART-F.
+           MOVE IEDIPART-NCL TO EPA-NCL.
+      *DD9007 09/08/26 anes un client absent de la table n'est pas
+      *       encore gere par EDIPART (pas de bascule/alimentation a ce
+      *       jour) : ETAT reste a SPACE, distinct du "N" qui marque un
+      *       client explicitement desactive en table. L'appelant ne
+      *       doit bloquer l'emission EDI que sur "N", jamais sur SPACE.
+           READ EDIPART-F
+                INVALID KEY
+                   MOVE CMMDT-ENVI-RTN-OK TO OEDIPART-RTN
+                   MOVE SPACE TO OEDIPART-ETAT
+                   STRING "CLIENT " IEDIPART-NCL
+                          " NON ENREGISTRE COMME PARTENAIRE EDI"
+                          DELIMITED BY SIZE INTO OEDIPART-LIBERR
+               NOT INVALID KEY
+                   MOVE CMMDT-ENVI-RTN-OK TO OEDIPART-RTN
+                   MOVE EPA-ETAT  TO OEDIPART-ETAT
+                   MOVE EPA-DATON TO OEDIPART-DATON
+           END-READ.
+           CLOSE EDIPART-F.
+           GOBACK.
