@@ -0,0 +1,163 @@
+      *DD9020 09/08/26 anes Creation - rapprochement EAN/gencod client
+      *                     contre le referentiel article (mgcd-vean1)
+      *                     a partir d'un fichier EAN envoye par le
+      *                     client (Leroy Merlin/Castorama...)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MGCDC010.
+      *
+      ******************************************************************
+      * GPICMT    Rapprochement EAN client / article GPI :             *
+      *           relecture sequentielle du fichier EAN envoye par un   *
+      *           client (EANCLI), resolution de chaque gencod via le   *
+      *           meme mecanisme que PRCDE060 (commarea mgcd-vean.com,  *
+      *           sous-programme mgcd-vean1), et edition des seuls      *
+      *           gencods en anomalie (non trouves, ambigus ou pcb non  *
+      *           multiple) pour regularisation avant la prochaine      *
+      *           commande EDI/Allegro de ce client.                    *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EANCLI ASSIGN TO EANCLI
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EANCLI
+                DATA RECORD ECL-LIGNE.
+       01  ECL-LIGNE.
+           02 ECL-NCL                 PIC 9(6).
+           02 ECL-GENCOD               PIC X(13).
+           02 ECL-REFCLI               PIC X(15).
+           02 ECL-QUANTITE             PIC 9(5).
+           02 ECL-PCB                  PIC 9(5).
+           02 ECL-PRIX                 PIC 9(5)V99.
+           02 FILLER                   PIC X(20).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64 LINES AT TOP 2.
+       01  LIGNE                  PIC X(132).
+       01  L1.
+           02 LNCL                 PIC Z(5)9.
+           02 FILLER               PIC X(2).
+           02 LGENCOD              PIC X(13).
+           02 FILLER               PIC X(2).
+           02 LREFCLI              PIC X(15).
+           02 FILLER               PIC X(2).
+           02 LART                 PIC X(7).
+           02 FILLER               PIC X.
+           02 LSREF                PIC X(2).
+           02 FILLER               PIC X(2).
+           02 LLIB                 PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-EANCLI          value 1.
+       01  WTOT-LIG               PIC 9(5) VALUE ZERO.
+       01  WTOT-OK                PIC 9(5) VALUE ZERO.
+       01  WTOT-ANO               PIC 9(5) VALUE ZERO.
+      *
+           copy '../copy/mgcd-vean.com'.                              *GPICMT
+           copy "/usr/action/ADL/copy/wor-adl".                        *GPICMT
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-LIG WTOT-OK WTOT-ANO.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'mgcdc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT EANCLI.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-EANCLI.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE EANCLI.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle du fichier EAN client                *
+      *----------------------------------------------------------------*
+       T20.
+           READ EANCLI
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : resolution du gencod via mgcd-vean1 et edition de         *
+      *       l'anomalie s'il y a lieu                                  *
+      *----------------------------------------------------------------*
+       T50.
+           ADD 1 TO WTOT-LIG.
+           MOVE ECL-GENCOD    TO imgcd-vean-gencod.
+           MOVE ECL-QUANTITE  TO imgcd-vean-quantite.
+           MOVE ECL-NCL       TO imgcd-vean-client.
+           MOVE ECL-PCB       TO imgcd-vean-pcb-client.
+           MOVE ECL-PRIX      TO imgcd-vean-prix-client.
+           CALL 'mgcd-vean1' USING mgcd-vean adl-art.
+           IF omgcd-vean-rtn NOT = cmmdt-envi-rtn-OK
+              ADD 1 TO WTOT-ANO
+              MOVE SPACES TO LIGNE
+              MOVE ECL-NCL      TO LNCL
+              MOVE ECL-GENCOD   TO LGENCOD
+              MOVE ECL-REFCLI   TO LREFCLI
+              MOVE omgcd-vean-liberr TO LLIB
+              WRITE LIGNE BEFORE 1
+           ELSE
+              ADD 1 TO WTOT-OK
+              IF omgcd-vean-liberr NOT = SPACE
+                 MOVE SPACES TO LIGNE
+                 MOVE ECL-NCL      TO LNCL
+                 MOVE ECL-GENCOD   TO LGENCOD
+                 MOVE ECL-REFCLI   TO LREFCLI
+                 MOVE omgcd-vean-ref  TO LART
+                 MOVE omgcd-vean-sref TO LSREF
+                 MOVE omgcd-vean-liberr TO LLIB
+                 WRITE LIGNE BEFORE 1
+              END-IF
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du recapitulatif                                  *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-LIG TO LNCL.
+           MOVE "TOTAL GENCODS CONTROLES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-OK TO LNCL.
+           MOVE "DONT RESOLUS SANS ANOMALIE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-ANO TO LNCL.
+           MOVE "DONT EN ANOMALIE A REGULARISER" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
