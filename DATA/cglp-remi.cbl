@@ -0,0 +1,184 @@
+      *DD9030 09/08/26 anes Creation - simulation de l'incidence d'un
+      *                     nouveau seuil de remise fin de facture
+      *                     (cf commentaire sur cmta-comi3 dans
+      *                     CGCD-RELI1 et CGLP-FACT1)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGLP-REMI.
+      *
+      ******************************************************************
+      * GPICMT    Simulation, sur une periode, un seuil de montant et   *
+      *           un taux de remise fin de facture hypothetiques,       *
+      *           de l'incidence d'un changement de seuil de remise     *
+      *           sur les factures GD Public deja editees : relecture   *
+      *           sequentielle de FFACTURE, calcul par facture de la    *
+      *           remise qui serait appliquee avec ces parametres       *
+      *           hypotheses, sans aucun appel a cmta-comi3 ni a sa      *
+      *           table de remises en cours, et sans aucune ecriture    *
+      *           sur FFACTURE ni sur cette table : cmta-comi3 lit ses  *
+      *           seuils directement dans la table de remises en cours, *
+      *           non parametrable par commarea, donc seule une         *
+      *           reecriture du calcul, a la maniere de CGLP-ESCO pour  *
+      *           l'escompte, permet de tester un seuil hypothetique    *
+      *           sans toucher a cette table.                           *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FFACTURE ASSIGN TO FFACTURE
+                       organization indexed
+                       access mode sequential
+                       record key FBCLE-CDESUP
+                       file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FFACTURE
+                DATA RECORD FB-LIGNE.
+       01  FB-LIGNE.
+           02 FBCLE-CDESUP          PIC 9(7).
+           02 FBNCDE                PIC X(13).
+           02 FBNCL                 PIC 9(6).
+           02 FBDUP                 PIC X.
+           02 FBDATE                PIC 9(6).
+           02 FBMONTHT              PIC S9(9)V99.
+           02 FBMONTTVA             PIC S9(9)V99.
+           02 FILLER                PIC X(54).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LNFAC                PIC Z(6)9.
+           02 FILLER              PIC X(2).
+           02 LNCL                 PIC 9(6).
+           02 FILLER              PIC X(2).
+           02 LMHT                 PIC Z(7)9V,99- blank zero.
+           02 FILLER              PIC X(2).
+           02 LMREM                PIC Z(7)9V,99- blank zero.
+           02 FILLER              PIC X(2).
+           02 LLIB                 PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-FFACTURE        value 1.
+      *
+      **** parametres de la simulation, saisis a l'ouverture
+       01  WPARAM-SIMUL.
+           02 WP-DATE-DEB          PIC 9(6).
+           02 WP-DATE-FIN          PIC 9(6).
+           02 WP-SEUILREM          PIC 9(7)V99.
+           02 WP-TXREM             PIC 9V999.
+      *
+       01  WMT-REMISE              PIC S9(9)V99.
+       01  WTOT-NB                 PIC 9(5)  VALUE ZERO.
+       01  WTOT-NBREM              PIC 9(5)  VALUE ZERO.
+       01  WTOT-MHT                PIC S9(9)V99 VALUE ZERO.
+       01  WTOT-REMISE             PIC S9(9)V99 VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, saisie des parametres et ouverture      *
+      *       des fichiers                                             *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-NB WTOT-NBREM WTOT-MHT WTOT-REMISE.
+           ACCEPT WPARAM-SIMUL FROM CONSOLE.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'cglpremi.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT FFACTURE.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-FFACTURE.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE FFACTURE.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de FFACTURE                          *
+      *----------------------------------------------------------------*
+       T20.
+           READ FFACTURE NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : retenir les factures de la periode demandee, hors         *
+      *       duplicata, et simuler leur remise fin de facture           *
+      *----------------------------------------------------------------*
+       T50.
+           IF FBDUP NOT = '1'
+              AND FBDATE >= WP-DATE-DEB
+              AND FBDATE <= WP-DATE-FIN
+              PERFORM T70 THRU T70-EXIT
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T70 : calcul et edition de la remise simulee d'une facture      *
+      *       remise = montant HT * taux de remise, si le montant HT    *
+      *       atteint le seuil hypothetique saisi                       *
+      *----------------------------------------------------------------*
+       T70.
+           ADD 1             TO WTOT-NB.
+           ADD FBMONTHT      TO WTOT-MHT.
+           MOVE ZERO TO WMT-REMISE.
+           IF FBMONTHT >= WP-SEUILREM
+              COMPUTE WMT-REMISE ROUNDED = FBMONTHT * WP-TXREM
+              ADD 1            TO WTOT-NBREM
+              ADD WMT-REMISE   TO WTOT-REMISE
+           END-IF.
+           MOVE SPACES TO LIGNE.
+           MOVE FBCLE-CDESUP TO LNFAC.
+           MOVE FBNCL        TO LNCL.
+           MOVE FBMONTHT     TO LMHT.
+           MOVE WMT-REMISE   TO LMREM.
+           IF FBMONTHT >= WP-SEUILREM
+              MOVE "REMISE SIMULEE" TO LLIB
+           ELSE
+              MOVE "SEUIL NON ATTEINT" TO LLIB
+           END-IF.
+           WRITE LIGNE BEFORE 1.
+       T70-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du total de l'incidence de la remise simulee      *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-NB       TO LNCL.
+           MOVE WTOT-MHT      TO LMHT.
+           MOVE WTOT-REMISE   TO LMREM.
+           MOVE "TOTAL FACTURES EXAMINEES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-NBREM    TO LNCL.
+           MOVE WTOT-REMISE   TO LMREM.
+           MOVE "TOTAL INCIDENCE REMISE SIMULEE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
