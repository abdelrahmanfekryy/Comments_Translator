@@ -0,0 +1,141 @@
+      *DD9037 09/08/26 anes Creation - restitution des evenements de
+      *                     stock article negatif journalises par
+      *                     NGSTOCK1 (appele par CGCD-RELI1)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NGSTOC010.
+      *
+      ******************************************************************
+      * GPICMT    Relit le journal NGSTOCK et edite, pour chaque       *
+      *           evenement de stock article negatif, l'article, la   *
+      *           commande a l'origine, le fichier concerne, le solde  *
+      *           resultant et la date, pour que le controle de        *
+      *           gestion des stocks puisse les traiter                *
+      *           systematiquement au lieu de depouiller le log.       *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NGSTOCK-F ASSIGN TO NGSTOCK
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NGSTOCK-F
+                DATA RECORD NGL-LIGNE.
+       01  NGL-LIGNE.
+           02 NGL-NAR            PIC X(7).
+           02 FILLER             PIC X.
+           02 NGL-NCDE           PIC X(7).
+           02 FILLER             PIC X.
+           02 NGL-FICH           PIC X(8).
+           02 FILLER             PIC X.
+           02 NGL-SOLDE          PIC S9(7).
+           02 FILLER             PIC X.
+           02 NGL-DATE           PIC 9(6).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(132).
+       01  L1.
+           02 LNAR                PIC X(9).
+           02 LNCDE               PIC X(9).
+           02 LFICH               PIC X(10).
+           02 LSOLDE              PIC ---(6)9.
+           02 FILLER              PIC X(2).
+           02 LDATE               PIC 99/99/99.
+       01  L2 REDEFINES L1.
+           02 LTOTLIB              PIC X(35).
+           02 LTOTVAL              PIC ZZZZ9.
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-NGSTOCK         value 1.
+       01  WTOT-EVT               PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-EVT.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'ngstoc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT NGSTOCK-F.
+           OPEN OUTPUT ETAT1.
+           PERFORM T15 THRU T15-EXIT.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-NGSTOCK.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE NGSTOCK-F.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T15 : entete du rapport                                        *
+      *----------------------------------------------------------------*
+       T15.
+           MOVE SPACES TO LIGNE.
+           MOVE "ARTICLE" TO LNAR.
+           MOVE "COMMANDE" TO LNCDE.
+           MOVE "FICHIER"  TO LFICH.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+       T15-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle du journal NGSTOCK                  *
+      *----------------------------------------------------------------*
+       T20.
+           READ NGSTOCK-F NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : edition de chaque evenement de stock negatif             *
+      *----------------------------------------------------------------*
+       T50.
+           ADD 1 TO WTOT-EVT.
+           MOVE SPACES TO LIGNE.
+           MOVE NGL-NAR   TO LNAR.
+           MOVE NGL-NCDE  TO LNCDE.
+           MOVE NGL-FICH  TO LFICH.
+           MOVE NGL-SOLDE TO LSOLDE.
+           MOVE NGL-DATE  TO LDATE.
+           WRITE LIGNE BEFORE 1.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : total des evenements edites                              *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE "TOTAL EVENEMENTS STOCK NEGATIF" TO LTOTLIB.
+           MOVE WTOT-EVT TO LTOTVAL.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
