@@ -0,0 +1,154 @@
+      *DD9031 09/08/26 anes Creation - visualisation de l'historique des
+      *                     evenements de l'automate des commandes
+      *                     (journal MMAULOG alimente par CGCD-RELI1
+      *                     via MMAULOG1)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MMAUC010.
+      *
+      ******************************************************************
+      * GPICMT    Relecture sequentielle complete du journal MMAULOG    *
+      *           et edition, pour la commande demandee en PARM (NCDE,  *
+      *           zero = toutes), de chaque evenement enregistre :      *
+      *           code evenement, etat de livraison avant et apres,     *
+      *           code retour et date, pour que le support puisse       *
+      *           diagnostiquer une commande bloquee sans deviner a     *
+      *           partir des seuls indicateurs FCOMMAAP actuels.        *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MMAULOG ASSIGN TO MMAULOG
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MMAULOG
+                DATA RECORD MML-LIGNE.
+       01  MML-LIGNE.
+           02 MML-NCDE           PIC X(7).
+           02 FILLER             PIC X.
+           02 MML-EV             PIC X(4).
+           02 FILLER             PIC X.
+           02 MML-ETLIV-AV       PIC X.
+           02 FILLER             PIC X.
+           02 MML-ETLIV-AP       PIC X.
+           02 FILLER             PIC X.
+           02 MML-RTN            PIC 9.
+           02 FILLER             PIC X.
+           02 MML-DATE           PIC 9(6).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LNCDE                PIC X(9).
+           02 FILLER               PIC X(2).
+           02 LEV                  PIC X(6).
+           02 FILLER               PIC X(2).
+           02 LETAV                PIC X(3).
+           02 FILLER               PIC X(2).
+           02 LETAP                PIC X(3).
+           02 FILLER               PIC X(2).
+           02 LRTN                 PIC 9.
+           02 FILLER               PIC X(2).
+           02 LDATE                PIC 9(6).
+           02 FILLER               PIC X(2).
+           02 LLIB                 PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-MMAULOG         value 1.
+       01  WNCDE                  PIC X(7) VALUE SPACE.
+       01  WTOT-NB                PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, lecture du parametre NCDE et ouverture  *
+      *       des fichiers                                             *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-NB.
+           string 'NCDE' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:7) not = space
+              move var-data(1:7) to WNCDE.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'mmauc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT MMAULOG.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-MMAULOG.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE MMAULOG.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle du journal MMAULOG                  *
+      *----------------------------------------------------------------*
+       T20.
+           READ MMAULOG NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : retenir les evenements de la commande demandee (ou tous  *
+      *       si WNCDE = espace) et editer la ligne d'historique        *
+      *----------------------------------------------------------------*
+       T50.
+           IF WNCDE = SPACE OR MML-NCDE = WNCDE
+              PERFORM T70 THRU T70-EXIT
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T70 : edition d'une ligne d'historique                         *
+      *----------------------------------------------------------------*
+       T70.
+           MOVE SPACES TO LIGNE.
+           MOVE MML-NCDE     TO LNCDE.
+           MOVE MML-EV       TO LEV.
+           MOVE MML-ETLIV-AV TO LETAV.
+           MOVE MML-ETLIV-AP TO LETAP.
+           MOVE MML-RTN      TO LRTN.
+           MOVE MML-DATE     TO LDATE.
+           WRITE LIGNE BEFORE 1.
+           ADD 1 TO WTOT-NB.
+       T70-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du total des evenements restitues                *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-NB TO LDATE.
+           MOVE "TOTAL EVENEMENTS RESTITUES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
