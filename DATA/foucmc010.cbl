@@ -0,0 +1,166 @@
+      *DD9017 09/08/26 anes Creation - listing des liaisons intersites
+      *                     (fichier FOUCMAGI) sur une periode donnee
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOUCMC010.
+      *
+      ******************************************************************
+      * GPICMT    Edition du rapprochement des commandes intersites :   *
+      *           relecture sequentielle complete du fichier FOUCMAGI   *
+      *           mis a jour par PRCDE060/PRCDE060P (rubrique WRDI =    *
+      *           "SIT") pour afficher, pour chaque commande d'achat    *
+      *           magique, la commande d'origine (FCM-CLE), la          *
+      *           commande GPI destination affectee (FCM-NUM) et son    *
+      *           etat (FCM-IND), filtre sur une periode de dates.      *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOUCMAGI ASSIGN TO FOUCMAGI
+                       organization indexed
+                       access mode sequential
+                       record key FCM-CLE
+                       file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FOUCMAGI
+                DATA RECORD FCM-LIGNE.
+       01  FCM-LIGNE.
+           02 FCM-CLE                PIC X(15).
+           02 FCM-NUM                PIC 9(7).
+           02 FCM-IND                PIC 9.
+           02 FCM-SITORI              PIC X(3).
+           02 FCM-SITDST              PIC X(3).
+           02 FCM-DATE                PIC 9(8).
+           02 FILLER                  PIC X(15).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64 LINES AT TOP 2.
+       01  LIGNE                  PIC X(132).
+       01  L1.
+           02 LACH                 PIC X(15).
+           02 FILLER               PIC X(2).
+           02 LNUM                 PIC Z(6)9.
+           02 FILLER               PIC X(2).
+           02 LSITORI              PIC X(3).
+           02 FILLER               PIC X.
+           02 FILLER               PIC X VALUE '>'.
+           02 FILLER               PIC X.
+           02 LSITDST              PIC X(3).
+           02 FILLER               PIC X(2).
+           02 LDATE                PIC 9(8).
+           02 FILLER               PIC X(2).
+           02 LIND                 PIC X(12).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-FOUCMAGI        value 1.
+       01  WDATDEB                PIC 9(8) VALUE ZERO.
+       01  WDATFIN                PIC 9(8) VALUE 99999999.
+       01  WTOT-LIG               PIC 9(5) VALUE ZERO.
+       01  WTOT-AFFECT            PIC 9(5) VALUE ZERO.
+       01  WTOT-NONAFFECT         PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, recuperation de la periode et ouverture *
+      *       des fichiers                                              *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-LIG WTOT-AFFECT WTOT-NONAFFECT.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'foucmc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           string 'DATDEB' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:8) numeric
+              move var-data(1:8) to WDATDEB.
+           string 'DATFIN' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:8) numeric
+              move var-data(1:8) to WDATFIN.
+           OPEN INPUT FOUCMAGI.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-FOUCMAGI.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE FOUCMAGI.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de FOUCMAGI                          *
+      *----------------------------------------------------------------*
+       T20.
+           READ FOUCMAGI NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : edition de la ligne de liaison intersite, si la date de  *
+      *       maj. est comprise dans la periode demandee                *
+      *----------------------------------------------------------------*
+       T50.
+           IF FCM-DATE >= WDATDEB AND FCM-DATE <= WDATFIN
+              ADD 1 TO WTOT-LIG
+              MOVE SPACES TO LIGNE
+              MOVE FCM-CLE    TO LACH
+              MOVE FCM-NUM    TO LNUM
+              MOVE FCM-SITORI TO LSITORI
+              MOVE FCM-SITDST TO LSITDST
+              MOVE FCM-DATE   TO LDATE
+              IF FCM-IND = ZERO
+                 ADD 1 TO WTOT-AFFECT
+                 MOVE "AFFECTEE"     TO LIND
+              ELSE
+                 ADD 1 TO WTOT-NONAFFECT
+                 MOVE "NON AFFECTEE" TO LIND
+              END-IF
+              WRITE LIGNE BEFORE 1
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du recapitulatif                                  *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-LIG TO LNUM.
+           MOVE "TOTAL LIAISONS INTERSITES" TO LIND.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-AFFECT TO LNUM.
+           MOVE "DONT AFFECTEES" TO LIND.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-NONAFFECT TO LNUM.
+           MOVE "DONT NON AFFECTEES" TO LIND.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
