@@ -0,0 +1,155 @@
+      *DD9029 09/08/26 anes Creation - rejeu des extractions dataware
+      *                     (cmex-stat1) en echec, mises en file
+      *                     d'attente par CGCD-RELI1 via DWRETRY1
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DWRTC010.
+      *
+      ******************************************************************
+      * GPICMT    Relecture sequentielle complete du fichier DWRETRY,   *
+      *           alimente par CGCD-RELI1/DWRETRY1 a chaque echec de    *
+      *           l'extraction XML/MySQL Dataware (maj-dataware), et    *
+      *           rejeu de cmex-stat1 pour chaque commande en attente : *
+      *           edition du detail rejoue avec succes et de celui      *
+      *           encore en echec, plus le total, pour qu'une panne     *
+      *           dataware ne laisse plus silencieusement des commandes *
+      *           absentes du reporting/BI.                             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DWRETRY ASSIGN TO DWRETRY
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DWRETRY
+                DATA RECORD DWR-LIGNE.
+       01  DWR-LIGNE.
+           02 DWR-CDEX           PIC X(7).
+           02 FILLER             PIC X.
+           02 DWR-RTN            PIC X.
+           02 FILLER             PIC X.
+           02 DWR-LIBERR         PIC X(60).
+           02 FILLER             PIC X.
+           02 DWR-DATE           PIC 9(6).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LCDEX                PIC X(9).
+           02 FILLER               PIC X(2).
+           02 LRES                 PIC X(12).
+           02 FILLER               PIC X(2).
+           02 LRTN                 PIC X(3).
+           02 FILLER               PIC X(2).
+           02 LDATE                PIC 9(6).
+           02 FILLER               PIC X(2).
+           02 LLIB                 PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-DWRETRY         value 1.
+       01  WTOT-REJOUE            PIC 9(5) VALUE ZERO.
+       01  WTOT-OK                PIC 9(5) VALUE ZERO.
+       01  WTOT-KO                PIC 9(5) VALUE ZERO.
+      *
+       LINKAGE SECTION.
+           copy '../copy/cmex-stat.com'.
+           copy "/usr/action/ADL/copy/wor-adl".
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-REJOUE WTOT-OK WTOT-KO.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'dwrtc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT DWRETRY.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-DWRETRY.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE DWRETRY.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de DWRETRY                          *
+      *----------------------------------------------------------------*
+       T20.
+           READ DWRETRY NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : rejeu de l'extraction dataware pour une commande en      *
+      *       attente, et edition du resultat                         *
+      *----------------------------------------------------------------*
+       T50.
+           ADD 1 TO WTOT-REJOUE.
+           move DWR-CDEX to icmex-stat-cdex
+           move "J" to wcmex-stat-e1periode
+           move 99  to wcmex-stat-e1nbm
+           move zero to wcmex-stat-e1datdeb
+           move 999999 to wcmex-stat-e1datfin
+           move ccmex-stat-e1action-cdex to wcmex-stat-e1action
+           move 3 to icmex-stat-direct
+           call 'cmex-stat1' using cmex-stat adl-art.
+           MOVE SPACES TO LIGNE.
+           MOVE DWR-CDEX TO LCDEX.
+           MOVE DWR-DATE TO LDATE.
+           IF ocmex-stat-rtn = cmmdt-envi-rtn-ok
+              ADD 1 TO WTOT-OK
+              MOVE "REJOUEE OK" TO LRES
+           ELSE
+              ADD 1 TO WTOT-KO
+              MOVE "TOUJOURS KO" TO LRES
+              MOVE ocmex-stat-rtn TO LRTN
+              MOVE ocmex-stat-liberr TO LLIB
+           END-IF.
+           WRITE LIGNE BEFORE 1.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du recapitulatif                                 *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-REJOUE TO LDATE.
+           MOVE "TOTAL COMMANDES REJOUEES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-OK TO LDATE.
+           MOVE "DONT REINTEGREES AVEC SUCCES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-KO TO LDATE.
+           MOVE "DONT ENCORE EN ECHEC" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
