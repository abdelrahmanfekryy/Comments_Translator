@@ -0,0 +1,170 @@
+      *DD9005 08/08/26 anes Creation - preview de regroupement de
+      *                     commandes/BL avant facturation (cglp-fact1)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGLP-PREV.
+      *
+      ******************************************************************
+      * GPICMT    Simulation du regroupement de factures GD Public      *
+      *           sans creation de facture ni prise de numero :         *
+      *           relecture sequentielle de FCOMMAAP sur la cle de      *
+      *           regroupement (cf w-cleregroup dans CGLP-FACT1) et     *
+      *           edition des commandes/BL qui seraient regroupes       *
+      *           ainsi que le total qui en resulterait.                *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FCOMMAAP ASSIGN TO FCO-MAAP
+                       organization indexed
+                       access mode dynamic
+                       record key FCCLE-CDESUP
+                       file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FCOMMAAP
+                DATA RECORD FC-LIGNE.
+       01  FC-LIGNE.
+           02 FCCLE-CDESUP          PIC X(13).
+           02 FCNCL                 PIC 9(6).
+           02 FCAFA                 PIC 9.
+           02 FCFAC                 PIC 9.
+           02 FCFACTUREA            PIC 9(6).
+           02 FCREGLEPAR            PIC 9(6).
+           02 FCREGRFA              PIC X.
+           02 FCDEV                 PIC 99.
+           02 FCGEO                 PIC X.
+           02 FCDI2                 PIC X.
+           02 FCFOA                 PIC X.
+           02 FCMONTHT              PIC S9(9)V99.
+           02 FCMONTTVA             PIC S9(9)V99.
+           02 FILLER                PIC X(40).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LCDE                PIC X(13).
+           02 FILLER              PIC X(2).
+           02 LNCL                PIC 9(6).
+           02 FILLER              PIC X(2).
+           02 LMHT                PIC Z(7)9V,99- blank zero.
+           02 FILLER              PIC X(2).
+           02 LMTVA               PIC Z(7)9V,99- blank zero.
+           02 FILLER              PIC X(2).
+           02 LLIB                PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-FCOMMAAP        value 1.
+      *
+      **** cle de regroupement demandee en simulation
+       01  WCLE-SIMUL.
+           02 WS-FACTUREA         PIC 9(6).
+           02 WS-REGLEPAR         PIC 9(6).
+           02 WS-REGRFA           PIC X.
+           02 WS-DEV              PIC 99.
+           02 WS-GEO              PIC X.
+           02 WS-TAXE             PIC X.
+           02 WS-FOA              PIC X.
+      *
+       01  WTOT-NB                PIC 9(5).
+       01  WTOT-MHT               PIC S9(9)V99.
+       01  WTOT-MTVA              PIC S9(9)V99.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, saisie de la cle et ouverture fichiers  *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-NB WTOT-MHT WTOT-MTVA.
+           ACCEPT WCLE-SIMUL FROM CONSOLE.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'cglpprev.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT FCOMMAAP.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-FCOMMAAP.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE FCOMMAAP.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de FCOMMAAP                          *
+      *----------------------------------------------------------------*
+       T20.
+           READ FCOMMAAP NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : retenir les commandes "a facturer" qui matchent la cle   *
+      *       de regroupement demandee, comme le ferait CGLP-FACT1     *
+      *       en w-regroup = '1'                                       *
+      *----------------------------------------------------------------*
+       T50.
+           IF FCAFA = 1 AND FCFAC = 0
+              AND FCREGRFA = WS-REGRFA
+              AND FCFACTUREA = WS-FACTUREA
+              AND FCREGLEPAR = WS-REGLEPAR
+              AND FCDEV      = WS-DEV
+              AND FCGEO      = WS-GEO
+              AND FCDI2      = WS-TAXE
+              AND FCFOA      = WS-FOA
+              PERFORM T70 THRU T70-EXIT
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T70 : edition du detail d'une commande/BL retenue              *
+      *----------------------------------------------------------------*
+       T70.
+           MOVE SPACES TO LIGNE.
+           MOVE FCCLE-CDESUP TO LCDE.
+           MOVE FCNCL        TO LNCL.
+           MOVE FCMONTHT     TO LMHT.
+           MOVE FCMONTTVA    TO LMTVA.
+           MOVE "CDE/BL A REGROUPER (SIMULATION)" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+           ADD 1          TO WTOT-NB.
+           ADD FCMONTHT   TO WTOT-MHT.
+           ADD FCMONTTVA  TO WTOT-MTVA.
+       T70-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du total qui resulterait du regroupement         *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-NB   TO LNCL.
+           MOVE WTOT-MHT  TO LMHT.
+           MOVE WTOT-MTVA TO LMTVA.
+           MOVE "TOTAL FACTURE REGROUPEE SIMULEE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
