@@ -0,0 +1,118 @@
+      *DD9019 09/08/26 anes Creation - controle doublon ref.commande
+      *                     client/client tous canaux (Allegro/EDI)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDREF1.
+      *
+      ******************************************************************
+      * GPICMT    Consultation/mise a jour de la table des dernieres    *
+      *           commandes par client/ref.commande client, tous        *
+      *           canaux de saisie (Allegro via PRCDE060, EDI via       *
+      *           cged-inte0) : permet de detecter un doublon de        *
+      *           ref.commande client pour le meme client recu a       *
+      *           plusieurs jours d'intervalle sur des canaux differents*
+      *           (fenetre glissante de N jours, anciennete calculee    *
+      *           comme dans FARTC010 : annee*360+mois*30+jour).        *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDREF-F ASSIGN TO ORD-REF
+                       organization indexed
+                       access mode dynamic
+                       record key ORF-CLE
+                       file status is file-status.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDREF-F
+                DATA RECORD ORF-LIGNE.
+       01  ORF-LIGNE.
+           02 ORF-CLE.
+              03 ORF-NCL            PIC 9(6).
+              03 ORF-REFCLI         PIC X(15).
+           02 ORF-NUM               PIC 9(7).
+           02 ORF-DATE              PIC 9(6).
+           02 ORF-DATE-X REDEFINES ORF-DATE.
+              03 ORF-DATE-AA        PIC 99.
+              03 ORF-DATE-MM        PIC 99.
+              03 ORF-DATE-JJ        PIC 99.
+           02 ORF-CANAL             PIC X(3).
+      *
+       WORKING-STORAGE SECTION.
+       01  file-status             PIC XX.
+       01  WJR-DATE-X.
+           02 WJR-AA                PIC 99.
+           02 WJR-MM                PIC 99.
+           02 WJR-JJ                PIC 99.
+       01  WJOUR-NUM                PIC S9(7).
+       01  WDAT-NUM                 PIC S9(7).
+       01  WAGE-JJ                  PIC S9(7).
+      *
+       LINKAGE SECTION.
+           copy '../copy/ordref.com'.
+           copy "/usr/action/ADL/copy/wor-adl".
+      *
+       PROCEDURE DIVISION USING ORDREF ADL-ART.
+       T10.
+           MOVE SPACES TO OORDREF-RTN.
+           MOVE SPACE  TO OORDREF-DOUBLON OORDREF-LIBERR.
+           MOVE ZERO   TO OORDREF-NUM OORDREF-DATE.
+           MOVE SPACES TO OORDREF-CANAL.
+           MOVE IORDREF-DATJR(1:2) TO WJR-AA.
+           MOVE IORDREF-DATJR(3:2) TO WJR-MM.
+           MOVE IORDREF-DATJR(5:2) TO WJR-JJ.
+           COMPUTE WJOUR-NUM = WJR-AA * 360 + WJR-MM * 30 + WJR-JJ.
+           OPEN I-O ORDREF-F.
+           IF FILE-STATUS = "35"
+              CLOSE ORDREF-F
+              OPEN OUTPUT ORDREF-F
+              CLOSE ORDREF-F
+              OPEN I-O ORDREF-F
+           END-IF.
+           MOVE IORDREF-NCL    TO ORF-NCL.
+           MOVE IORDREF-REFCLI TO ORF-REFCLI.
+           READ ORDREF-F
+                INVALID KEY
+                   MOVE "0" TO OORDREF-RTN
+               NOT INVALID KEY
+                   MOVE "0" TO OORDREF-RTN
+                   IF CORDREF-TRT-CONSULTER
+                      COMPUTE WDAT-NUM = ORF-DATE-AA * 360
+                                       + ORF-DATE-MM * 30
+                                       + ORF-DATE-JJ
+                      COMPUTE WAGE-JJ  = WJOUR-NUM - WDAT-NUM
+                      IF WAGE-JJ <= IORDREF-NBJ
+                         MOVE "O"      TO OORDREF-DOUBLON
+                         MOVE ORF-NUM  TO OORDREF-NUM
+                         MOVE ORF-DATE TO OORDREF-DATE
+                         MOVE ORF-CANAL TO OORDREF-CANAL
+                         STRING "REF.CDE CLIENT " IORDREF-REFCLI
+                                " DEJA RECUE POUR CLIENT "
+                                IORDREF-NCL " LE " ORF-DATE
+                                " (CDE " ORF-NUM " CANAL "
+                                ORF-CANAL ")"
+                                DELIMITED BY SIZE INTO OORDREF-LIBERR
+                      END-IF
+                   END-IF
+           END-READ.
+           IF CORDREF-TRT-MAJ
+              MOVE IORDREF-NCL    TO ORF-NCL
+              MOVE IORDREF-REFCLI TO ORF-REFCLI
+              MOVE IORDREF-NUM    TO ORF-NUM
+              MOVE IORDREF-DATJR  TO ORF-DATE
+              MOVE IORDREF-CANAL  TO ORF-CANAL
+              REWRITE ORF-LIGNE
+                   INVALID KEY
+                      WRITE ORF-LIGNE
+                        INVALID KEY
+                           MOVE "ECRITURE ORDREF IMPOSSIBLE"
+                                TO OORDREF-LIBERR
+                      END-WRITE
+              END-REWRITE
+           END-IF.
+           CLOSE ORDREF-F.
+           GOBACK.
