@@ -0,0 +1,134 @@
+      *DD9018 08/09/26 anes Creation - edition des ecarts de PCB
+      *                     constates par PRCDE060 (fichier PCBEXC)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PCBC010.
+      *
+      ******************************************************************
+      * GPICMT    Relecture sequentielle complete du fichier PCBEXC,    *
+      *           alimente par PRCDE060 a chaque ecart constate entre   *
+      *           le PCB saisi sur la ligne de commande et le PCB       *
+      *           courant de la reference article, et edition du       *
+      *           detail des ecarts ainsi que du total.                 *
+      *           Les ecarts constates par CGCD-RELI1 au traitement du  *
+      *           reliquat ne sont pas ici : ce programme n'ayant pas   *
+      *           de fichier en propre, ils sont signales par mail      *
+      *           (cf F10 de CGCD-RELI1) selon la meme convention que   *
+      *           les autres anomalies de ce programme.                 *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCBEXC ASSIGN TO PCBEXC
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PCBEXC
+                DATA RECORD PCBX-LIGNE.
+       01  PCBX-LIGNE.
+           02 PCBX-SRC         PIC X.
+           02 PCBX-NAR         PIC X(7).
+           02 PCBX-SRE         PIC X(2).
+           02 PCBX-NCL         PIC 9(6).
+           02 PCBX-PCBATT      PIC 9(5).
+           02 PCBX-PCBRECU     PIC 9(5).
+           02 PCBX-DATE        PIC 9(6).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LSRC                 PIC X(10).
+           02 FILLER              PIC X(2).
+           02 LNAR                 PIC X(7).
+           02 FILLER              PIC X(2).
+           02 LSRE                 PIC X(2).
+           02 FILLER              PIC X(2).
+           02 LNCL                 PIC 9(6).
+           02 FILLER              PIC X(2).
+           02 LPCBATT              PIC ZZZZ9.
+           02 FILLER              PIC X(2).
+           02 LPCBRECU             PIC ZZZZ9.
+           02 FILLER              PIC X(2).
+           02 LDATE                PIC 9(6).
+           02 FILLER              PIC X(2).
+           02 LLIB                 PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-PCBEXC          value 1.
+       01  WTOT-PRCDE060          PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-PRCDE060.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'pcbc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT PCBEXC.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-PCBEXC.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE PCBEXC.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de PCBEXC                           *
+      *----------------------------------------------------------------*
+       T20.
+           READ PCBEXC NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : edition de la ligne d'ecart de PCB                       *
+      *----------------------------------------------------------------*
+       T50.
+           ADD 1 TO WTOT-PRCDE060.
+           MOVE SPACES TO LIGNE.
+           MOVE "PRCDE060" TO LSRC.
+           MOVE PCBX-NAR     TO LNAR.
+           MOVE PCBX-SRE     TO LSRE.
+           MOVE PCBX-NCL     TO LNCL.
+           MOVE PCBX-PCBATT  TO LPCBATT.
+           MOVE PCBX-PCBRECU TO LPCBRECU.
+           MOVE PCBX-DATE    TO LDATE.
+           WRITE LIGNE BEFORE 1.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du total des ecarts                              *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-PRCDE060 TO LNCL.
+           MOVE "TOTAL ECARTS DE PCB" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
