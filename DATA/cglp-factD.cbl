@@ -299,6 +299,7 @@ DDE089     copy "../copy/mmti-date.com".                                *GPICMT
 DDE089     copy "../copy/mmpa-regl.com".                                *GPICMT
 DDE089     copy "../copy/mmpa-devi.com".                                *GPICMT
 DDE089     copy "../copy/mmca-date.com".                                *GPICMT
+DD9036     copy "../copy/socsynt.com".
 DDE069     copy "../copy/mmtr-trac.com".                                *GPICMT
 DD0002     copy "../copy/cmcd-gest.com".                                *GPICMT
 DD0358     copy "../copy/mmpa-pays.com".
@@ -314,6 +315,13 @@ DD0326 77  WNFANA            PIC 9(7).
 DD0326 77  WNFACA            PIC 9(7).
        77  WTOTFA            PIC S9(7)V99.
        77  WTOTAV            PIC S9(7)V99.
+DD9036 77  WTOTFA-HT         PIC S9(7)V99.
+DD9036 77  WTOTFA-TVA        PIC S9(7)V99.
+DD9036 77  WTOTAV-HT         PIC S9(7)V99.
+DD9036 77  WTOTAV-TVA        PIC S9(7)V99.
+DD9036 77  WNFANA-DEB        PIC 9(7).
+DD9036 77  WNFACA-DEB        PIC 9(7).
+DD9036 77  WNAVOI-CPT        PIC 9(7).
        77  WCPTR             PIC s999.
 GPICMT* compteur ligne de banque a editer
 DD0358 77  WCPTR-banque      PIC s999.
@@ -916,6 +924,8 @@ DD0362        and icglp-fact-arc = spaces
               end-if
               MOVE PHANOC (1) TO WNFANA
               MOVE PHANOC (2) TO WNFACA
+DD9036        MOVE WNFANA TO WNFANA-DEB
+DD9036        MOVE WNFACA TO WNFACA-DEB
            END-IF.
 
            MOVE "PARAFITVA1" TO PGCLE.
@@ -955,6 +965,8 @@ DDE069     perform nnl-paramgpi.
       *
        T10.
            MOVE 0 TO WTOTAV WTOTFA.
+DD9036     MOVE 0 TO WTOTFA-HT WTOTFA-TVA WTOTAV-HT WTOTAV-TVA.
+DD9036     MOVE 0 TO WNAVOI-CPT.
 DD0316*    MOVE ZERO TO FCNUM FCNIN.
 DD0316     MOVE ZERO TO fccle-cdesup
       *DDE089 lecture directe de la commande qd reedition avec controle
@@ -2634,6 +2646,24 @@ DD0221     if w-regroup not = '1'
            multiply wzca by wpgbt62 giving wcale.
            add ar to wcale.
       *----> M1198 (F)
+DD9036*---------------------------------------------------------------*
+DD9036* T900-SOCSYNT : alimentation du journal de synthese facturation*
+DD9036* par societe (SOCSYNT1), a partir des compteurs et cumuls de   *
+DD9036* l'execution en cours.                                         *
+DD9036*---------------------------------------------------------------*
+DD9036 T900-SOCSYNT.
+DD9036     MOVE mmdt-societe    TO ISOCSYNT-SOCIETE.
+DD9036     SUBTRACT WNFANA-DEB FROM WNFANA GIVING ISOCSYNT-NFA.
+DD9036     SUBTRACT WNFACA-DEB FROM WNFACA GIVING ISOCSYNT-NFAC.
+DD9036     MOVE WNAVOI-CPT      TO ISOCSYNT-NAVOI.
+DD9036     MOVE WTOTFA-HT       TO ISOCSYNT-HTFA.
+DD9036     MOVE WTOTFA-TVA      TO ISOCSYNT-TVAFA.
+DD9036     MOVE WTOTFA          TO ISOCSYNT-TTCFA.
+DD9036     MOVE WTOTAV-HT       TO ISOCSYNT-HTAV.
+DD9036     MOVE WTOTAV-TVA      TO ISOCSYNT-TVAAV.
+DD9036     MOVE WTOTAV          TO ISOCSYNT-TTCAV.
+DD9036     CALL "SOCSYNT1" USING SOCSYNT.
+           .
        FIN.
            move spaces to ligne
       *    write ligne before page.
@@ -2650,11 +2680,12 @@ DD0362     if icglp-fact-arc not = spaces
            else
               move "spooladl"  to syst-data1
               move wlabel-etat to syst-data2
-              call "systcc" using syst-zone syst-rtn 
+              call "systcc" using syst-zone syst-rtn
            end-if
 
 GPICMT* on ferme les fichiers seumlement si direct 3 suit au pb edition ARC
          perform cl-parbatch
+DD9036   perform t900-socsynt
 DD0350   if icglp-fact-direct not = 3
            perform cl-ffacture
            perform cl-fcommaap
@@ -3123,7 +3154,12 @@ DD0400     end-if
       **** CUMUL FIN DE FACTURE ****
       *
            IF WFACAVO = "   AVOIR" ADD FBNPF TO WTOTAV
-             ELSE                  ADD FBNPF TO WTOTFA.
+DD9036                             ADD FBHT1F FBHT2F TO WTOTAV-HT
+DD9036                             ADD FBTX1F FBTX2F TO WTOTAV-TVA
+DD9036                             ADD 1 TO WNAVOI-CPT
+             ELSE                  ADD FBNPF TO WTOTFA
+DD9036                             ADD FBHT1F FBHT2F TO WTOTFA-HT
+DD9036                             ADD FBTX1F FBTX2F TO WTOTFA-TVA.
       *
       * TEST DEVISE *
       *
