@@ -0,0 +1,228 @@
+      *DD9033 09/08/26 anes Creation - audit d'utilisation des
+      *                     surcharges CLIARTSP, a partir du journal
+      *                     CLSPLOG alimente par CGED-INTE0
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLSPC010.
+      *
+      ******************************************************************
+      * GPICMT    Relecture sequentielle complete du journal CLSPLOG   *
+      *           (un enregistrement par commande EDI dont la          *
+      *           recherche tarif a trouve un prix ou une remise dans   *
+      *           CLIARTSP) et edition, par client/article/sous-        *
+      *           reference, du nombre de commandes l'ayant reellement  *
+      *           utilisee sur la periode demandee, pour que les        *
+      *           commerciaux puissent purger les entrees CLIARTSP      *
+      *           devenues inutilisees plutot que de laisser la table   *
+      *           grossir indefiniment.                                 *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLSPLOG ASSIGN TO CLSPLOG
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLSPLOG
+                DATA RECORD CLSP-LIGNE.
+       01  CLSP-LIGNE.
+           02 CLSP-NCL            PIC 9(6).
+           02 FILLER              PIC X.
+           02 CLSP-NAR            PIC X(7).
+           02 FILLER              PIC X.
+           02 CLSP-SRE            PIC X(7).
+           02 FILLER              PIC X.
+           02 CLSP-TOPX           PIC X.
+           02 FILLER              PIC X.
+           02 CLSP-DATE           PIC 9(6).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LNCL                 PIC 9(6).
+           02 FILLER               PIC X(2).
+           02 LNAR                 PIC X(9).
+           02 FILLER               PIC X(2).
+           02 LSRE                 PIC X(9).
+           02 FILLER               PIC X(2).
+           02 LTYPE                PIC X(6).
+           02 FILLER               PIC X(2).
+           02 LNB                  PIC ZZZZ9.
+           02 FILLER               PIC X(2).
+           02 LLIB                 PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-CLSPLOG         value 1.
+       01  WDATDEB                PIC 9(6) VALUE ZERO.
+       01  WDATFIN                PIC 9(6) VALUE 999999.
+      *
+      **** cumul des hits par client/article/sous-reference, en memoire
+       01  WNB-CLSP                PIC 9(3) VALUE ZERO.
+       01  WTAB-CLSP.
+           02 WCLSP-L OCCURS 500.
+              03 WCLSP-NCL          PIC 9(6).
+              03 WCLSP-NAR          PIC X(7).
+              03 WCLSP-SRE          PIC X(7).
+              03 WCLSP-NBPRIX       PIC 9(5).
+              03 WCLSP-NBREM        PIC 9(5).
+       01  WIDX                    PIC 9(3).
+       01  I                       PIC 9(3).
+       01  WTOT-NB                 PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, lecture des parametres de periode et    *
+      *       ouverture des fichiers                                   *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-NB WNB-CLSP.
+           string 'DATDEB' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:6) numeric
+              move var-data(1:6) to WDATDEB.
+           string 'DATFIN' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           if var-data(1:6) numeric
+              move var-data(1:6) to WDATFIN.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'clspc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT CLSPLOG.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-CLSPLOG.
+           PERFORM T80 THRU T80-EXIT
+                   VARYING WIDX FROM 1 BY 1 UNTIL WIDX > WNB-CLSP.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE CLSPLOG.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle du journal CLSPLOG                  *
+      *----------------------------------------------------------------*
+       T20.
+           READ CLSPLOG NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : retenir les hits de la periode demandee et les cumuler   *
+      *       en memoire par client/article/sous-reference              *
+      *----------------------------------------------------------------*
+       T50.
+           IF CLSP-DATE >= WDATDEB AND CLSP-DATE <= WDATFIN
+              PERFORM T60 THRU T60-EXIT
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T60 : rechercher la rupture client/article/sous-reference deja  *
+      *       connue, sinon en creer une nouvelle, puis cumuler le hit  *
+      *----------------------------------------------------------------*
+       T60.
+           MOVE ZERO TO WIDX.
+           PERFORM T65 THRU T65-EXIT
+                   VARYING I FROM 1 BY 1 UNTIL I > WNB-CLSP.
+           IF WIDX = ZERO
+              IF WNB-CLSP < 500
+                 ADD 1 TO WNB-CLSP
+                 MOVE WNB-CLSP    TO WIDX
+                 MOVE CLSP-NCL    TO WCLSP-NCL (WIDX)
+                 MOVE CLSP-NAR    TO WCLSP-NAR (WIDX)
+                 MOVE CLSP-SRE    TO WCLSP-SRE (WIDX)
+                 MOVE ZERO        TO WCLSP-NBPRIX (WIDX)
+                                     WCLSP-NBREM (WIDX)
+              ELSE
+                 GO TO T60-EXIT
+              END-IF
+           END-IF.
+           IF CLSP-TOPX = "2"
+              ADD 1 TO WCLSP-NBPRIX (WIDX)
+           ELSE
+              ADD 1 TO WCLSP-NBREM (WIDX)
+           END-IF.
+       T60-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T65 : comparer la rupture courante a l'entree I de la table     *
+      *----------------------------------------------------------------*
+       T65.
+           IF WIDX = ZERO
+              AND CLSP-NCL = WCLSP-NCL (I)
+              AND CLSP-NAR = WCLSP-NAR (I)
+              AND CLSP-SRE = WCLSP-SRE (I)
+              MOVE I TO WIDX
+           END-IF.
+       T65-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T80 : edition du cumul de la rupture client/article/sous-       *
+      *       reference numero WIDX                                    *
+      *----------------------------------------------------------------*
+       T80.
+           IF WCLSP-NBPRIX (WIDX) NOT = ZERO
+              MOVE SPACES TO LIGNE
+              MOVE WCLSP-NCL (WIDX) TO LNCL
+              MOVE WCLSP-NAR (WIDX) TO LNAR
+              MOVE WCLSP-SRE (WIDX) TO LSRE
+              MOVE "PRIX" TO LTYPE
+              MOVE WCLSP-NBPRIX (WIDX) TO LNB
+              MOVE "COMMANDES AYANT UTILISE LE PRIX" TO LLIB
+              WRITE LIGNE BEFORE 1
+              ADD WCLSP-NBPRIX (WIDX) TO WTOT-NB
+           END-IF.
+           IF WCLSP-NBREM (WIDX) NOT = ZERO
+              MOVE SPACES TO LIGNE
+              MOVE WCLSP-NCL (WIDX) TO LNCL
+              MOVE WCLSP-NAR (WIDX) TO LNAR
+              MOVE WCLSP-SRE (WIDX) TO LSRE
+              MOVE "REMISE" TO LTYPE
+              MOVE WCLSP-NBREM (WIDX) TO LNB
+              MOVE "COMMANDES AYANT UTILISE LA REMISE" TO LLIB
+              WRITE LIGNE BEFORE 1
+              ADD WCLSP-NBREM (WIDX) TO WTOT-NB
+           END-IF.
+       T80-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du total des hits CLIARTSP restitues             *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-NB TO LNB.
+           MOVE "TOTAL COMMANDES AYANT UTILISE CLIARTSP" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
