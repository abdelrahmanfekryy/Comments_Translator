@@ -0,0 +1,147 @@
+      *DD9039 09/08/26 anes Creation - restitution des commandes en
+      *                     desaccord GUEXTMST/TTFACMST journalisees
+      *                     par GUEXCMP1 (appele par CGED-INTE0)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUEXC010.
+      *
+      ******************************************************************
+      * GPICMT    Relit le journal GUEXCMP et edite chaque commande    *
+      *           pour laquelle la lecture GUEXTMST a reussi et        *
+      *           l'ecriture TTFACMST a echoue (ou l'inverse, cas      *
+      *           normalement impossible vu l'ordre des traitements    *
+      *           dans CGED-INTE0 mais controle quand meme), plus un   *
+      *           total des commandes en desaccord.                    *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUEXCMP-F ASSIGN TO GUEXCMP
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GUEXCMP-F
+                DATA RECORD GCL-LIGNE.
+       01  GCL-LIGNE.
+           02 GCL-NCDE           PIC X(13).
+           02 FILLER             PIC X.
+           02 GCL-GUEOK          PIC X.
+           02 FILLER             PIC X.
+           02 GCL-TTFOK          PIC X.
+           02 FILLER             PIC X.
+           02 GCL-DATE           PIC 9(6).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(132).
+       01  L1.
+           02 LNCDE               PIC X(13).
+           02 LGUEXT              PIC X(14).
+           02 LTTFAC              PIC X(14).
+           02 LDATE               PIC 99/99/99.
+       01  L2 REDEFINES L1.
+           02 LTOTLIB              PIC X(40).
+           02 LTOTVAL              PIC ZZZZ9.
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-GUEXCMP         value 1.
+       01  WTOT-ECART             PIC 9(5) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-ECART.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'guexc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT GUEXCMP-F.
+           OPEN OUTPUT ETAT1.
+           PERFORM T15 THRU T15-EXIT.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-GUEXCMP.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE GUEXCMP-F.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T15 : entete du rapport                                        *
+      *----------------------------------------------------------------*
+       T15.
+           MOVE SPACES TO LIGNE.
+           MOVE "COMMANDE" TO LNCDE.
+           MOVE "GUEXTMST" TO LGUEXT.
+           MOVE "TTFACMST" TO LTTFAC.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+       T15-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle du journal GUEXCMP                 *
+      *----------------------------------------------------------------*
+       T20.
+           READ GUEXCMP-F NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : edition de chaque commande en desaccord GUEXTMST/        *
+      *       TTFACMST                                                 *
+      *----------------------------------------------------------------*
+       T50.
+           IF GCL-GUEOK NOT = GCL-TTFOK
+              ADD 1 TO WTOT-ECART
+              MOVE SPACES TO LIGNE
+              MOVE GCL-NCDE  TO LNCDE
+              IF GCL-GUEOK = "1"
+                 MOVE "TROUVE"    TO LGUEXT
+              ELSE
+                 MOVE "ABSENT"    TO LGUEXT
+              END-IF
+              IF GCL-TTFOK = "1"
+                 MOVE "ECRIT"     TO LTTFAC
+              ELSE
+                 MOVE "NON ECRIT" TO LTTFAC
+              END-IF
+              MOVE GCL-DATE  TO LDATE
+              WRITE LIGNE BEFORE 1
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : total des commandes en desaccord                        *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE "TOTAL COMMANDES EN DESACCORD" TO LTOTLIB.
+           MOVE WTOT-ECART TO LTOTVAL.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
