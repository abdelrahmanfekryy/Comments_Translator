@@ -0,0 +1,75 @@
+      *DD9037 09/08/26 anes Creation - journal des evenements de stock
+      *                     article negatif, appele par CGCD-RELI1 qui
+      *                     n'a pas de FILE-CONTROL propre (cf DESTLOG1/
+      *                     RELIQLOG1/MMAULOG1 pour le meme besoin)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NGSTOCK1.
+      *
+      ******************************************************************
+      * GPICMT    Ecriture d'une ligne dans le journal NGSTOCK chaque  *
+      *           fois qu'un programme mettant a jour FARTUSAP/       *
+      *           FARTUSAC detecte qu'un solde passerait sous zero :   *
+      *           article, commande a l'origine, fichier concerne et  *
+      *           solde resultant, pour que NGSTOC010 puisse           *
+      *           restituer ces evenements au controle de gestion des *
+      *           stocks au lieu de les laisser defiler au log.       *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NGSTOCK-F ASSIGN TO NGSTOCK
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NGSTOCK-F
+                DATA RECORD NGL-LIGNE.
+       01  NGL-LIGNE.
+           02 NGL-NAR            PIC X(7).
+           02 FILLER             PIC X.
+           02 NGL-NCDE           PIC X(7).
+           02 FILLER             PIC X.
+           02 NGL-FICH           PIC X(8).
+           02 FILLER             PIC X.
+           02 NGL-SOLDE          PIC S9(7).
+           02 FILLER             PIC X.
+           02 NGL-DATE           PIC 9(6).
+      *
+       WORKING-STORAGE SECTION.
+       01  file-status            PIC XX.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+      *
+       LINKAGE SECTION.
+           copy '../copy/ngstock.com'.
+      *
+       PROCEDURE DIVISION USING NGSTOCK.
+       T10.
+           MOVE SPACE TO ONGSTOCK-RTN.
+           OPEN EXTEND NGSTOCK-F.
+           IF FILE-STATUS NOT = ZERO
+              OPEN OUTPUT NGSTOCK-F
+           END-IF.
+           MOVE INGSTOCK-NAR   TO NGL-NAR.
+           MOVE INGSTOCK-NCDE  TO NGL-NCDE.
+           MOVE INGSTOCK-FICH  TO NGL-FICH.
+           MOVE INGSTOCK-SOLDE TO NGL-SOLDE.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           IF var-data(1:6) NUMERIC
+              MOVE var-data(1:6) TO NGL-DATE
+           ELSE
+              MOVE ZERO TO NGL-DATE
+           END-IF.
+           WRITE NGL-LIGNE.
+           IF FILE-STATUS NOT = ZERO
+              MOVE "1" TO ONGSTOCK-RTN
+           END-IF.
+           CLOSE NGSTOCK-F.
+           GOBACK.
