@@ -0,0 +1,223 @@
+      *DD9036 09/08/26 anes Creation - tableau consolide multi-societes
+      *                     de facturation (GD Public/DINAC/Industrie)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOCSYNC010.
+      *
+      ******************************************************************
+      * GPICMT    Relit le journal SOCSYNT alimente en fin d'execution *
+      *           par CGLP-FACT1 (GD Public), CGLP-FACTD (DINAC) et    *
+      *           CILP-FACT1 (Industrie) et restitue, societe par      *
+      *           societe, le nombre de factures/avoirs emis et les    *
+      *           totaux HT/TVA/TTC cumules sur l'ensemble des         *
+      *           executions journalisees.                             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCSYNT-F ASSIGN TO SOCSYNT
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCSYNT-F
+                DATA RECORD SOL-LIGNE.
+       01  SOL-LIGNE.
+           02 SOL-SOCIETE        PIC X(8).
+           02 FILLER             PIC X.
+           02 SOL-NFA            PIC 9(7).
+           02 FILLER             PIC X.
+           02 SOL-NFAC           PIC 9(7).
+           02 FILLER             PIC X.
+           02 SOL-NAVOI          PIC 9(7).
+           02 FILLER             PIC X.
+           02 SOL-HTFA           PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-TVAFA          PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-TTCFA          PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-HTAV           PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-TVAAV          PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-TTCAV          PIC S9(7)V99.
+           02 FILLER             PIC X.
+           02 SOL-DATE           PIC 9(6).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(132).
+       01  L1.
+           02 LSOC                PIC X(10).
+           02 FILLER              PIC X(2).
+           02 LNFA                PIC Z(6)9.
+           02 FILLER              PIC X(2).
+           02 LNFAC               PIC Z(6)9.
+           02 FILLER              PIC X(2).
+           02 LNAVOI              PIC Z(6)9.
+           02 FILLER              PIC X(2).
+           02 LHT                 PIC Z(8)9,99.
+           02 FILLER              PIC X(2).
+           02 LTVA                PIC Z(8)9,99.
+           02 FILLER              PIC X(2).
+           02 LTTC                PIC Z(8)9,99.
+       01  H1 REDEFINES L1.
+           02 HSOC                PIC X(10).
+           02 FILLER              PIC X(2).
+           02 HNFA                PIC X(7).
+           02 FILLER              PIC X(2).
+           02 HNFAC                PIC X(7).
+           02 FILLER              PIC X(2).
+           02 HNAVOI               PIC X(7).
+           02 FILLER              PIC X(2).
+           02 HHT                  PIC X(9).
+           02 FILLER              PIC X(2).
+           02 HTVA                 PIC X(9).
+           02 FILLER              PIC X(2).
+           02 HTTC                 PIC X(9).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-SOCSYNT         value 1.
+      *
+      **** table de cumul des totaux par societe
+       01  WTSOC.
+           02 WTSOC-E OCCURS 20    ASCENDING KEY WTSOC-CODE
+                       INDEXED BY IX-SOC.
+              03 WTSOC-CODE        PIC X(8).
+              03 WTSOC-NFA         PIC 9(7).
+              03 WTSOC-NFAC        PIC 9(7).
+              03 WTSOC-NAVOI       PIC 9(7).
+              03 WTSOC-HT          PIC S9(9)V99.
+              03 WTSOC-TVA         PIC S9(9)V99.
+              03 WTSOC-TTC         PIC S9(9)V99.
+       01  WNB-SOC                PIC 9(3) VALUE ZERO.
+       01  WIDX                   PIC 9(3).
+       01  WTROUVE                PIC 9.
+           88 SOC-TROUVEE         VALUE 1.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WNB-SOC.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'socsync010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT SOCSYNT-F.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-SOCSYNT.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE SOCSYNT-F.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle du journal SOCSYNT                  *
+      *----------------------------------------------------------------*
+       T20.
+           READ SOCSYNT-F NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : cumul, par societe, des compteurs et totaux journalises  *
+      *----------------------------------------------------------------*
+       T50.
+           PERFORM T55 THRU T55-EXIT.
+           PERFORM T60 THRU T60-EXIT.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T55 : recherche de la societe deja connue dans la table        *
+      *----------------------------------------------------------------*
+       T55.
+           MOVE 0 TO WTROUVE.
+           SET IX-SOC TO 1.
+           SEARCH WTSOC-E VARYING IX-SOC
+              AT END NEXT SENTENCE
+              WHEN WTSOC-CODE(IX-SOC) = SOL-SOCIETE
+                 MOVE 1 TO WTROUVE
+           END-SEARCH.
+       T55-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T60 : ajout/mise a jour de la ligne societe dans la table      *
+      *----------------------------------------------------------------*
+       T60.
+           IF NOT SOC-TROUVEE
+              ADD 1 TO WNB-SOC
+              MOVE WNB-SOC TO WIDX
+              SET IX-SOC TO WIDX
+              MOVE SOL-SOCIETE TO WTSOC-CODE(IX-SOC)
+              MOVE ZERO        TO WTSOC-NFA(IX-SOC)
+                                   WTSOC-NFAC(IX-SOC)
+                                   WTSOC-NAVOI(IX-SOC)
+                                   WTSOC-HT(IX-SOC)
+                                   WTSOC-TVA(IX-SOC)
+                                   WTSOC-TTC(IX-SOC)
+           END-IF.
+           ADD SOL-NFA  TO WTSOC-NFA(IX-SOC).
+           ADD SOL-NFAC TO WTSOC-NFAC(IX-SOC).
+           ADD SOL-NAVOI TO WTSOC-NAVOI(IX-SOC).
+           ADD SOL-HTFA  SOL-HTAV  TO WTSOC-HT(IX-SOC).
+           ADD SOL-TVAFA SOL-TVAAV TO WTSOC-TVA(IX-SOC).
+           ADD SOL-TTCFA SOL-TTCAV TO WTSOC-TTC(IX-SOC).
+       T60-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du tableau consolide multi-societes              *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           MOVE "SOCIETE"    TO HSOC.
+           MOVE "NBFACT"     TO HNFA.
+           MOVE "NBCOND"     TO HNFAC.
+           MOVE "NBAVOIR"    TO HNAVOI.
+           MOVE "TOTAL HT"   TO HHT.
+           MOVE "TOTAL TVA"  TO HTVA.
+           MOVE "TOTAL TTC"  TO HTTC.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           PERFORM T90-X VARYING IX-SOC FROM 1 BY 1
+                   UNTIL IX-SOC > WNB-SOC.
+       T90-EXIT.
+           EXIT.
+      *
+       T90-X.
+           MOVE SPACES TO LIGNE.
+           MOVE WTSOC-CODE(IX-SOC)  TO LSOC.
+           MOVE WTSOC-NFA(IX-SOC)   TO LNFA.
+           MOVE WTSOC-NFAC(IX-SOC)  TO LNFAC.
+           MOVE WTSOC-NAVOI(IX-SOC) TO LNAVOI.
+           MOVE WTSOC-HT(IX-SOC)    TO LHT.
+           MOVE WTSOC-TVA(IX-SOC)   TO LTVA.
+           MOVE WTSOC-TTC(IX-SOC)   TO LTTC.
+           WRITE LIGNE BEFORE 1.
+       T90-X-EXIT.
+           EXIT.
