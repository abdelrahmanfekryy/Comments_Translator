@@ -0,0 +1,72 @@
+      *DD9039 09/08/26 anes Creation - journal de reconciliation
+      *                     GUEXTMST/TTFACMST, appele par CGED-INTE0
+      *                     qui n'a pas de FILE-CONTROL propre (cf
+      *                     DESTLOG1/RELIQLOG1/MMAULOG1/NGSTOCK1 pour
+      *                     le meme besoin)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUEXCMP1.
+      *
+      ******************************************************************
+      * GPICMT    Ecriture d'une ligne dans le journal GUEXCMP, pour   *
+      *           chaque commande integree par CGED-INTE0, portant le  *
+      *           resultat de la lecture GUEXTMST et celui de          *
+      *           l'ecriture TTFACMST, pour que GUEXC010 puisse        *
+      *           detecter les commandes ou l'un des deux fichiers a   *
+      *           ete mis a jour sans que l'autre le soit.             *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUEXCMP-F ASSIGN TO GUEXCMP
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GUEXCMP-F
+                DATA RECORD GCL-LIGNE.
+       01  GCL-LIGNE.
+           02 GCL-NCDE           PIC X(13).
+           02 FILLER             PIC X.
+           02 GCL-GUEOK          PIC X.
+           02 FILLER             PIC X.
+           02 GCL-TTFOK          PIC X.
+           02 FILLER             PIC X.
+           02 GCL-DATE           PIC 9(6).
+      *
+       WORKING-STORAGE SECTION.
+       01  file-status            PIC XX.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+      *
+       LINKAGE SECTION.
+           copy '../copy/guexcmp.com'.
+      *
+       PROCEDURE DIVISION USING GUEXCMP.
+       T10.
+           MOVE SPACE TO OGUEXCMP-RTN.
+           OPEN EXTEND GUEXCMP-F.
+           IF FILE-STATUS NOT = ZERO
+              OPEN OUTPUT GUEXCMP-F
+           END-IF.
+           MOVE IGUEXCMP-NCDE  TO GCL-NCDE.
+           MOVE IGUEXCMP-GUEOK TO GCL-GUEOK.
+           MOVE IGUEXCMP-TTFOK TO GCL-TTFOK.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           IF var-data(1:6) NUMERIC
+              MOVE var-data(1:6) TO GCL-DATE
+           ELSE
+              MOVE ZERO TO GCL-DATE
+           END-IF.
+           WRITE GCL-LIGNE.
+           IF FILE-STATUS NOT = ZERO
+              MOVE "1" TO OGUEXCMP-RTN
+           END-IF.
+           CLOSE GUEXCMP-F.
+           GOBACK.
