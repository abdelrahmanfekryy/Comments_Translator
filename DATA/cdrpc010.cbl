@@ -0,0 +1,257 @@
+      *DD9034 09/08/26 anes Creation - restitution de la filiation
+      *                     complete d'une commande dans CDESREPR
+      *                     (alimente par CGED-INTE0), en remontant vers
+      *                     la commande d'origine et en descendant vers
+      *                     la ou les commandes qui l'ont remplacee
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDRPC010.
+      *
+      ******************************************************************
+      * GPICMT    Relecture sequentielle complete de CDESREPR, chargee  *
+      *           en memoire, puis parcours de la chaine de filiation   *
+      *           de la commande demandee en PARM (NCDE) : remontee     *
+      *           vers la commande d'origine via CR-NUMORIX, puis       *
+      *           descente vers la ou les commandes dont CR-NUMORIX     *
+      *           designe la commande courante, afin que l'on retrouve  *
+      *           l'historique complet des remplacements d'une commande *
+      *           sans avoir a fouiller CDESREPR a la main.         *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CDESREPR ASSIGN TO CDESREPR
+                       organization indexed
+                       access mode sequential
+                       record key CR-CLE
+                       file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CDESREPR
+                DATA RECORD CR-LIGNE.
+       01  CR-LIGNE.
+           02 CR-CLE                PIC X(6).
+           02 CR-NUMORIX             PIC X(6).
+           02 CR-REFCDE              PIC X(15).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LCLE                 PIC X(8).
+           02 FILLER               PIC X(2).
+           02 LNUMORIX              PIC X(8).
+           02 FILLER               PIC X(2).
+           02 LREFCDE               PIC X(17).
+           02 FILLER               PIC X(2).
+           02 LLIB                 PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-CDESREPR        value 1.
+       01  WNCDE                  PIC X(6) VALUE SPACE.
+      *
+      **** chargement en memoire de CDESREPR, pour parcours amont/aval
+       01  WNB-CDR                PIC 9(4) VALUE ZERO.
+       01  WTAB-CDR.
+           02 WCDR-L OCCURS 2000.
+              03 WCDR-CLE          PIC X(6).
+              03 WCDR-NUMORIX       PIC X(6).
+              03 WCDR-REFCDE        PIC X(15).
+       01  I                      PIC 9(4).
+       01  WIDX                   PIC 9(4) VALUE ZERO.
+       01  WCUR                   PIC X(6).
+       01  WSTOP                  PIC 9.
+       01  WSTEPS                 PIC 9(4) VALUE ZERO.
+       01  WTOT-NB                PIC 9(4) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations, lecture du parametre NCDE, ouverture     *
+      *       des fichiers et chargement de CDESREPR en memoire         *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-NB WNB-CDR.
+           string 'NCDE' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           move var-data(1:6) to WNCDE.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'cdrpc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT CDESREPR.
+           OPEN OUTPUT ETAT1.
+           IF WNCDE = SPACE
+              MOVE SPACES TO LIGNE
+              MOVE "PARAMETRE NCDE ABSENT" TO LLIB
+              WRITE LIGNE BEFORE 1
+              GO TO T10-FIN
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T25 THRU T25-EXIT UNTIL FIN-CDESREPR.
+      *
+           MOVE SPACES TO LIGNE.
+           MOVE WNCDE TO LCLE.
+           MOVE "COMMANDE DEMANDEE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+      *
+           PERFORM T60 THRU T60-EXIT.
+           PERFORM T70 THRU T70-EXIT.
+           PERFORM T90 THRU T90-EXIT.
+       T10-FIN.
+           CLOSE CDESREPR.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de CDESREPR                         *
+      *----------------------------------------------------------------*
+       T20.
+           READ CDESREPR NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T25 : charger l'enregistrement courant dans la table memoire,  *
+      *       puis lire le suivant                                     *
+      *----------------------------------------------------------------*
+       T25.
+           IF WNB-CDR < 2000
+              ADD 1 TO WNB-CDR
+              MOVE CR-CLE      TO WCDR-CLE (WNB-CDR)
+              MOVE CR-NUMORIX  TO WCDR-NUMORIX (WNB-CDR)
+              MOVE CR-REFCDE   TO WCDR-REFCDE (WNB-CDR)
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T25-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T30 : rechercher dans la table l'enregistrement de cle WCUR     *
+      *----------------------------------------------------------------*
+       T30.
+           IF WIDX = ZERO AND WCDR-CLE (I) = WCUR
+              MOVE I TO WIDX
+           END-IF.
+       T30-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T40 : rechercher dans la table l'enregistrement dont le        *
+      *       CR-NUMORIX designe WCUR (commande qui l'a remplacee)      *
+      *----------------------------------------------------------------*
+       T40.
+           IF WIDX = ZERO AND WCDR-NUMORIX (I) = WCUR
+              AND WCDR-NUMORIX (I) NOT = SPACES
+              MOVE I TO WIDX
+           END-IF.
+       T40-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T60 : remontee vers la commande d'origine, via CR-NUMORIX       *
+      *----------------------------------------------------------------*
+       T60.
+           MOVE WNCDE TO WCUR.
+           MOVE ZERO TO WSTOP WSTEPS.
+           PERFORM T65 THRU T65-EXIT UNTIL WSTOP = 1.
+       T60-EXIT.
+           EXIT.
+      *
+DD9043* anes 09/08/26 WSTEPS plafonne le parcours a WNB-CDR maillons :
+DD9043* une chaine CDESREPR corrompue en boucle (A remplacee par B, B
+DD9043* remplacee par A) ne fait jamais WIDX = ZERO et bouclerait sinon
+DD9043* indefiniment, alors que c'est precisement le genre de corruption
+DD9043* que ce rapport de filiation doit faire remonter
+       T65.
+DD9043     ADD 1 TO WSTEPS.
+DD9043     IF WSTEPS > WNB-CDR
+DD9043        MOVE 1 TO WSTOP
+DD9043        GO TO T65-EXIT
+DD9043     END-IF.
+           MOVE ZERO TO WIDX.
+           PERFORM T30 THRU T30-EXIT
+                   VARYING I FROM 1 BY 1 UNTIL I > WNB-CDR.
+           IF WIDX = ZERO OR WCDR-NUMORIX (WIDX) = SPACES
+              MOVE 1 TO WSTOP
+           ELSE
+              MOVE SPACES TO LIGNE
+              MOVE WCUR                    TO LCLE
+              MOVE WCDR-NUMORIX (WIDX)     TO LNUMORIX
+              MOVE WCDR-REFCDE (WIDX)      TO LREFCDE
+              MOVE "REMPLACE LA COMMANDE" TO LLIB
+              WRITE LIGNE BEFORE 1
+              ADD 1 TO WTOT-NB
+              MOVE WCDR-NUMORIX (WIDX) TO WCUR
+           END-IF.
+       T65-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T70 : descente vers la ou les commandes qui ont remplace la     *
+      *       commande courante                                        *
+      *----------------------------------------------------------------*
+       T70.
+           MOVE WNCDE TO WCUR.
+           MOVE ZERO TO WSTOP WSTEPS.
+           PERFORM T75 THRU T75-EXIT UNTIL WSTOP = 1.
+       T70-EXIT.
+           EXIT.
+      *
+DD9043* anes 09/08/26 meme garde-fou WSTEPS/WNB-CDR que T65, dans le
+DD9043* sens descendant
+       T75.
+DD9043     ADD 1 TO WSTEPS.
+DD9043     IF WSTEPS > WNB-CDR
+DD9043        MOVE 1 TO WSTOP
+DD9043        GO TO T75-EXIT
+DD9043     END-IF.
+           MOVE ZERO TO WIDX.
+           PERFORM T40 THRU T40-EXIT
+                   VARYING I FROM 1 BY 1 UNTIL I > WNB-CDR.
+           IF WIDX = ZERO
+              MOVE 1 TO WSTOP
+           ELSE
+              MOVE SPACES TO LIGNE
+              MOVE WCDR-CLE (WIDX)  TO LCLE
+              MOVE WCUR             TO LNUMORIX
+              MOVE WCDR-REFCDE (WIDX) TO LREFCDE
+              MOVE "REMPLACEE PAR LA COMMANDE" TO LLIB
+              WRITE LIGNE BEFORE 1
+              ADD 1 TO WTOT-NB
+              MOVE WCDR-CLE (WIDX) TO WCUR
+           END-IF.
+       T75-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du total des maillons de la chaine restitues     *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-NB TO LCLE.
+           MOVE "TOTAL MAILLONS RESTITUES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
