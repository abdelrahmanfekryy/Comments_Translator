@@ -63,6 +63,12 @@
            SELECT ETAT2 ASSIGN TO wlabel-etat2
                        organization line sequential.
       *
+DD9027     SELECT ETAT3 ASSIGN TO wlabel-etat3
+DD9027                 organization line sequential.
+      *
+DD9007     SELECT ETAT4 ASSIGN TO wlabel-etat4
+DD9007                 organization line sequential.
+      *
        DATA DIVISION.
        FILE SECTION.
        FD  ETAT1
@@ -171,6 +177,45 @@ DD0326       03 EFAC         PIC 9(7)B.
            02 LNCPT          PIC 9(6).
            02 FILLER         PIC X(41).
       *
+DD9027 FD  ETAT3
+DD9027         DATA RECORD IS LIGN4
+DD9027         LINAGE IS 64
+DD9027         LINES AT TOP 2.
+DD9027 01  LIGN4.
+DD9027     02 LDATDEB.
+DD9027        03 LD3J         PIC 99.
+DD9027        03 FILLER       PIC X VALUE '/'.
+DD9027        03 LD3M         PIC 99.
+DD9027        03 FILLER       PIC X VALUE '/'.
+DD9027        03 LD3A         PIC 99.
+DD9027     02 FILLER          PIC X.
+DD9027     02 LDATFIN.
+DD9027        03 LF3J         PIC 99.
+DD9027        03 FILLER       PIC X VALUE '/'.
+DD9027        03 LF3M         PIC 99.
+DD9027        03 FILLER       PIC X VALUE '/'.
+DD9027        03 LF3A         PIC 99.
+DD9027     02 FILLER          PIC X.
+DD9027     02 L3LIB           PIC X(17).
+DD9027     02 L3HT            PIC Z(7)9V,99-  BLANK ZERO.
+DD9027     02 FILLER          PIC XX.
+DD9027     02 L3PORT          PIC Z(7)9V,99-  BLANK ZERO.
+DD9027     02 FILLER          PIC XX.
+DD9027     02 L3TVA           PIC Z(7)9V,99-  BLANK ZERO.
+      *
+DD9007 FD  ETAT4
+DD9007         DATA RECORD IS LIGN5
+DD9007         LINAGE IS 64
+DD9007         LINES AT TOP 2.
+DD9007 01  LIGN5.
+DD9007     02 L5LIB           PIC X(13).
+DD9007     02 FILLER          PIC XX.
+DD9007     02 L5HT            PIC Z(7)9V,99-  BLANK ZERO.
+DD9007     02 FILLER          PIC XX.
+DD9007     02 L5PORT          PIC Z(7)9V,99-  BLANK ZERO.
+DD9007     02 FILLER          PIC XX.
+DD9007     02 L5TVA           PIC Z(7)9V,99-  BLANK ZERO.
+      *
        WORKING-STORAGE SECTION.
            copy "/usr/action/ADL/copy/wor-adl".
            copy "../copy/wor-parbatch".
@@ -224,6 +269,26 @@ DD0422     copy '../copy/mmti-date.com'.                                *GPICMT
        01  wlabel-etat2 pic x(64) value space.
        01  var-name2 pic x(64).
        01  var-data2 pic x(64).
+DD9027 01  wlabel-etat3 pic x(64) value space.
+DD9027 01  var-name3 pic x(64).
+DD9027 01  var-data3 pic x(64).
+DD9007 01  wlabel-etat4 pic x(64) value space.
+DD9007 01  var-name4 pic x(64).
+DD9007 01  var-data4 pic x(64).
+DD9027 01  WEXTR-BSR         PIC X value space.
+DD9027     88 EXTR-BSR-OUI   value 'O'.
+DD9027 01  WDATDEB           PIC 9(6) VALUE ZERO.
+DD9027 01  WDATDEB-G REDEFINES WDATDEB.
+DD9027     02 WDATDEB-J      PIC 99.
+DD9027     02 WDATDEB-M      PIC 99.
+DD9027     02 WDATDEB-A      PIC 99.
+DD9027 01  WDATFIN           PIC 9(6) VALUE 999999.
+DD9027 01  WDATFIN-G REDEFINES WDATFIN.
+DD9027     02 WDATFIN-J      PIC 99.
+DD9027     02 WDATFIN-M      PIC 99.
+DD9027     02 WDATFIN-A      PIC 99.
+DD9027 01  WPOBSR            PIC S9(8)V99 VALUE ZERO.
+DD9027 01  WTVBSR            PIC S9(8)V99 VALUE ZERO.
        01  WZONES.
 DD0370     02   wnom-prog                PIC X(10) value 'factc025'.
 DD0394     02 sys-var                   PIC X(200).
@@ -283,6 +348,10 @@ DD0326       03 WNFA         PIC 9(6).
       *----> M1198 (F)
            02 WHT2.
              03 WHTREC2  OCCURS  5  PIC S9(8)V99.
+DD9007     02 WPO2.
+DD9007       03 WPOREC2  OCCURS  5  PIC S9(8)V99.
+DD9007     02 WTV2.
+DD9007       03 WTVREC2  OCCURS  5  PIC S9(8)V99.
            02 WHT3.
              03 WHTREC3  OCCURS  4  PIC S9(8)V99.
            02 WHT4.
@@ -312,6 +381,9 @@ DD0326       03 WNFA         PIC 9(6).
 
       *----> M1198 (F)
                04 WPOREC4 OCCURS 5  PIC S9(8)V99.
+DD9003     02 WTV4.
+DD9003       03 WTV44      OCCURS 10.
+DD9003         04 WTVREC4 OCCURS 5  PIC S9(8)V99.
            02 WRES.
              03 WRESU     OCCURS 4  PIC S9(8)V99.
            02 WCOMPJ.
@@ -561,6 +633,41 @@ DD0326     02 WNFACT         PIC 9(7).
                   var-data2 delimited by ' '
                                      into wlabel-etat2.
            OPEN OUTPUT ETAT2.
+DD9007     string 'ADLPID' x'00' delimited by size
+DD9007            into var-name4.
+DD9007     move space to var-data4.
+DD9007     call 'genvcc' using var-name4 var-data4.
+DD9007     string 'vetax025.'
+DD9007            var-data4 delimited by ' '
+DD9007                               into wlabel-etat4.
+DD9007     OPEN OUTPUT ETAT4.
+DD9027     string 'EXTRBSR' x'00' delimited by size
+DD9027            into var-name3.
+DD9027     move space to var-data3.
+DD9027     call 'genvcc' using var-name3 var-data3.
+DD9027     move var-data3(1:1) to WEXTR-BSR.
+DD9027     if not EXTR-BSR-OUI go to T10-FIN-BSR.
+DD9027     string 'DATDEB' x'00' delimited by size
+DD9027            into var-name3.
+DD9027     move space to var-data3.
+DD9027     call 'genvcc' using var-name3 var-data3.
+DD9027     if var-data3(1:6) numeric
+DD9027        move var-data3(1:6) to WDATDEB.
+DD9027     string 'DATFIN' x'00' delimited by size
+DD9027            into var-name3.
+DD9027     move space to var-data3.
+DD9027     call 'genvcc' using var-name3 var-data3.
+DD9027     if var-data3(1:6) numeric
+DD9027        move var-data3(1:6) to WDATFIN.
+DD9027     string 'ADLPID' x'00' delimited by size
+DD9027            into var-name3.
+DD9027     move space to var-data3.
+DD9027     call 'genvcc' using var-name3 var-data3.
+DD9027     string 'bsrtax25.'
+DD9027            var-data3 delimited by ' '
+DD9027                               into wlabel-etat3.
+DD9027     OPEN OUTPUT ETAT3.
+DD9027 T10-FIN-BSR.
       *
       **** TRAITEMENT NORMAL OU REPRISE ? ****
       *
@@ -1448,6 +1555,10 @@ DD0370*       ajout ligne titre
       *----> M1198 (F)
            MOVE 0 TO WHTREC2 (1)  WHTREC2 (2) WHTREC2 (3) WHTREC2 (4)
                      WHTREC2 (5).
+DD9007     MOVE 0 TO WPOREC2 (1)  WPOREC2 (2) WPOREC2 (3) WPOREC2 (4)
+DD9007               WPOREC2 (5).
+DD9007     MOVE 0 TO WTVREC2 (1)  WTVREC2 (2) WTVREC2 (3) WTVREC2 (4)
+DD9007               WTVREC2 (5).
            MOVE 0 TO WHTREC3 (1)  WHTREC3 (2) WHTREC3 (3) WHTREC3 (4).
            MOVE 0 TO WHTREC4 (1,1)  WHTREC4 (1,2) WHTREC4 (1,3)
                      WHTREC4 (1,4)  WHTREC4 (1,5).
@@ -1503,6 +1614,9 @@ DD0370*       ajout ligne titre
            MOVE 0 TO WPOREC4 (10,1) WPOREC4 (10,2) WPOREC4 (10,3)       *DDE042
                      WPOREC4 (10,4) WPOREC4 (10,5).                     *DDE042
 
+      * ventilation automatique de la TVA par classe tarif/regime
+DD9003     MOVE ZERO TO WTV4.
+
            PERFORM T30.
            MOVE 90 TO WCPTR.
            MOVE ZERO TO WPAGE.
@@ -1596,9 +1710,16 @@ DD0351     IF CPTARIF = 8    MOVE 4 TO L GO TO T129.
                    WHTREC2 (J) WHTREC3 (K) WHTREC4 (L,M).
            IF CPMONTA (1) NOT = 0 SUBTRACT CPMONTA (1) FROM WHTREC1 (L)
                    WHTREC2 (J) WHTREC3 (K) WHTREC4 (L,M).
-           IF CPMONTF (2) NOT = 0 ADD CPMONTF (2) TO WPOREC4 (L,M).
+           IF CPMONTF (2) NOT = 0 ADD CPMONTF (2) TO WPOREC4 (L,M)
+DD9007             WPOREC2 (J).
            IF CPMONTA (2) NOT = 0 SUBTRACT CPMONTA (2) FROM
-                     WPOREC4 (L,M).
+                     WPOREC4 (L,M)
+DD9007               WPOREC2 (J).
+DD9003     IF CPMONTF (4) NOT = 0 ADD CPMONTF (4) TO WTVREC4 (L,M)
+DD9007             WTVREC2 (J).
+DD9003     IF CPMONTA (4) NOT = 0 SUBTRACT CPMONTA (4) FROM
+DD9003               WTVREC4 (L,M)
+DD9007               WTVREC2 (J).
            MOVE ZERO TO I.
            GO TO T130A.
       *
@@ -1906,10 +2027,114 @@ DDE338     MOVE "     ISORUB    :" TO ELTAR6.
            MOVE "   LEAU        :" TO ELTAR6.
            MOVE 6 TO I.
            PERFORM T147C.
+           WRITE LIGNE BEFORE 3.
+           MOVE SPACES TO LIGNE.
+DD9003     MOVE "           V E N T I L A T I O N   D E   L A   T V A" TO
+DD9003                    ELIB.
+DD9003     PERFORM T146.
+DD9003     MOVE "NON   AFFECTES :" TO ELTAR6.
+DD9003     MOVE 1 TO I.
+DD9003     PERFORM T147E.
+DD9003     PERFORM T147F.
+      *
+DD9027     IF EXTR-BSR-OUI PERFORM T148-BSR.
+      *
+DD9007     PERFORM T149A VARYING J FROM 1 BY 1 UNTIL J > 5.
+      *
            WRITE LIGNE BEFORE PAGE.
            CLOSE ETAT1.
            MOVE 1 TO WTOP7.
       *
+DD9003*-----------------------------------------------------------*
+DD9003* T147E/T147F : ventilation automatique de la TVA par classe *
+DD9003* tarif et par regime, meme principe que la ventilation du   *
+DD9003* HT (T147A/B) et du port (T147C/D)                          *
+DD9003*-----------------------------------------------------------*
+DD9003 T147E.
+DD9003     MOVE WTVREC4 (I,1) TO EHTTVA.
+DD9003     MOVE WTVREC4 (I,2) TO EHTSUS.
+DD9003     MOVE WTVREC4 (I,3) TO EHTMCO.
+DD9003     MOVE WTVREC4 (I,4) TO EHTETR.
+DD9003     MOVE WTVREC4 (I,5) TO EHTFRA.
+DD9003     WRITE LIGNE BEFORE 2.
+DD9003     MOVE SPACES TO LIGNE.
+DD9003 T147F.
+DD9003     MOVE "  GRAND PUBLIC :" TO ELTAR6.
+DD9003     MOVE 2 TO I.
+DD9003     PERFORM T147E.
+DD9003     MOVE "     DAISIF/BSR:" TO ELTAR6.
+DD9003     MOVE 10 TO I.
+DD9003     PERFORM T147E.
+DD9003     MOVE "ARTICLES VRAC  :" TO ELTAR6.
+DD9003     MOVE 7 TO I.
+DD9003     PERFORM T147E.
+DD9003     MOVE "     ISORUB    :" TO ELTAR6.
+DD9003     MOVE 4 TO I.
+DD9003     PERFORM T147E.
+DD9003     MOVE "ADH PROFESSION.:" TO ELTAR6.
+DD9003     MOVE 9 TO I.
+DD9003     PERFORM T147E.
+DD9003     MOVE "  INDUSTRIE    :" TO ELTAR6.
+DD9003     MOVE 3 TO I.
+DD9003     PERFORM T147E.
+DD9003     MOVE "ADH  INDUSTRIE :" TO ELTAR6.
+DD9003     MOVE 8 TO I.
+DD9003     PERFORM T147E.
+DD9003     MOVE "USINE JUZIERS  :" TO ELTAR6.
+DD9003     MOVE 5 TO I.
+DD9003     PERFORM T147E.
+DD9003     MOVE "   LEAU        :" TO ELTAR6.
+DD9003     MOVE 6 TO I.
+DD9003     PERFORM T147E.
+      *
+DD9027*-----------------------------------------------------------*
+DD9027* T148-BSR : extraction, pour la declaration eco-taxe, de la *
+DD9027* ventilation DAISIF/BSR (classe 10) deja cumulee pour       *
+DD9027* l'edition ETAT1 ci-dessus, sur la periode WDATDEB/WDATFIN  *
+DD9027*-----------------------------------------------------------*
+DD9027 T148-BSR.
+DD9027     MOVE ZERO TO WPOBSR WTVBSR.
+DD9027     PERFORM T148-BSR-CUM VARYING M FROM 1 BY 1 UNTIL M > 5.
+DD9027     MOVE SPACES TO LIGN4.
+DD9027     MOVE WDATDEB-J TO LD3J.
+DD9027     MOVE WDATDEB-M TO LD3M.
+DD9027     MOVE WDATDEB-A TO LD3A.
+DD9027     MOVE WDATFIN-J TO LF3J.
+DD9027     MOVE WDATFIN-M TO LF3M.
+DD9027     MOVE WDATFIN-A TO LF3A.
+DD9027     MOVE "DAISIF/BSR" TO L3LIB.
+DD9027     MOVE WHTREC1 (10) TO L3HT.
+DD9027     MOVE WPOBSR TO L3PORT.
+DD9027     MOVE WTVBSR TO L3TVA.
+DD9027     WRITE LIGN4.
+DD9027 T148-BSR-EXIT.
+DD9027     EXIT.
+      *
+DD9027 T148-BSR-CUM.
+DD9027     ADD WPOREC4 (10,M) TO WPOBSR.
+DD9027     ADD WTVREC4 (10,M) TO WTVBSR.
+DD9027 T148-BSR-CUM-EXIT.
+DD9027     EXIT.
+      *
+DD9007*-----------------------------------------------------------*
+DD9007* T149A : edition, dans ETAT4 (fichier distinct de ETAT1), de  *
+DD9007* la ventilation HT/PORT/TVA par code taxe (ETAX), cumulee    *
+DD9007* ci-dessus en WHTREC2/WPOREC2/WTVREC2 (index J)              *
+DD9007*-----------------------------------------------------------*
+DD9007 T149A.
+DD9007     MOVE SPACES TO LIGN5.
+DD9007     IF J = 1 MOVE "    TAXE 1 :" TO L5LIB.
+DD9007     IF J = 2 MOVE "    TAXE 2 :" TO L5LIB.
+DD9007     IF J = 3 MOVE "    TAXE 3 :" TO L5LIB.
+DD9007     IF J = 4 MOVE "    TAXE 4 :" TO L5LIB.
+DD9007     IF J = 5 MOVE "AUTRE TAXE :" TO L5LIB.
+DD9007     MOVE WHTREC2 (J) TO L5HT.
+DD9007     MOVE WPOREC2 (J) TO L5PORT.
+DD9007     MOVE WTVREC2 (J) TO L5TVA.
+DD9007     WRITE LIGN5.
+DD9007 T149A-EXIT.
+DD9007     EXIT.
+      *
       **** FIN PHASE B ****
       *
            MOVE "UTFACTC025" TO PHCLE.
@@ -2724,6 +2949,8 @@ DD0351   perform env-mail
            CLOSE ETAT1.
        FIN1.
            CLOSE etat2.
+DD9027     IF EXTR-BSR-OUI CLOSE ETAT3.
+DD9007     CLOSE ETAT4.
            perform cl-percogr0.
       *----> M0797 (D)
       *    perform cl-percoel2.
