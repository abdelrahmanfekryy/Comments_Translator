@@ -0,0 +1,220 @@
+      *DD9009 08/08/26 anes Creation - etat de vieillissement des
+      *                     reservations de stock (fichier FARTUSAC)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FARTC010.
+      *
+      ******************************************************************
+      * GPICMT    Edition du vieillissement des reservations de stock   *
+      *           (FAREC) par tranche d'anciennete de la date de        *
+      *           reservation (FADAT), relecture sequentielle complete  *
+      *           du fichier FARTUSAC                                   *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FARTUSAC ASSIGN TO FAR-USAC
+                       organization indexed
+                       access mode sequential
+                       record key FA-CLE
+                       file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FARTUSAC
+                DATA RECORD FA-LIGNE.
+       01  FA-LIGNE.
+           02 FA-CLE.
+              03 FANMA1             PIC 99.
+              03 FANAR1X            PIC X(7).
+              03 FANSR1X            PIC X(2).
+              03 FALOT              PIC 9(3).
+           02 FADAT                 PIC 9(6).
+           02 FADAT-X REDEFINES FADAT.
+              03 FADAT-AA           PIC 99.
+              03 FADAT-MM           PIC 99.
+              03 FADAT-JJ           PIC 99.
+           02 FAENC                 PIC S9(7) COMP.
+           02 FAENP                 PIC S9(7) COMP.
+           02 FASOC                 PIC S9(7) COMP.
+           02 FASOP                 PIC S9(7) COMP.
+           02 FAREC                 PIC S9(7) COMP.
+           02 FAREP                 PIC S9(7) COMP.
+           02 FACLA                 PIC 9.
+           02 FAVVH                 PIC S9(9)V99 COMP.
+           02 FAGEI                 PIC 9.
+           02 FADEI                 PIC 9.
+           02 FAPAY                 PIC X(3).
+           02 FACNU                 PIC X(4).
+           02 FACIP                 PIC X(5).
+           02 FACLE                 PIC X.
+           02 FILLER                PIC X(20).
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(128).
+       01  L1.
+           02 LNMA                PIC 99.
+           02 FILLER              PIC X(2).
+           02 LART                PIC X(7).
+           02 FILLER              PIC X(2).
+           02 LSRE                PIC X(2).
+           02 FILLER              PIC X(2).
+           02 LDAT.
+              03 LDJJ              PIC 99.
+              03 FILLER            PIC X VALUE '/'.
+              03 LDMM              PIC 99.
+              03 FILLER            PIC X VALUE '/'.
+              03 LDAA              PIC 99.
+           02 FILLER              PIC X(2).
+           02 LAGE                PIC ZZZ9.
+           02 FILLER              PIC X(2).
+           02 LQTE-RES            PIC Z(6)9- blank zero.
+           02 FILLER              PIC X(2).
+           02 LLIB                PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1 pic x(64) value space.
+       01  var-name pic x(64).
+       01  var-data pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-FARTUSAC        value 1.
+       01  WJOUR                  PIC 9(6).
+       01  WJOUR-X REDEFINES WJOUR.
+           02 WJOUR-AA            PIC 99.
+           02 WJOUR-MM            PIC 99.
+           02 WJOUR-JJ            PIC 99.
+       01  WJOUR-NUM              PIC S9(7).
+       01  WDAT-NUM               PIC S9(7).
+       01  WAGE-JJ                PIC S9(7).
+       01  WSEUIL                 PIC 99 OCCURS 4
+                                   VALUES ARE 30 60 90 99.
+       01  WTR-X                  PIC 9.
+      *
+      **** VENTILATION PAR TRANCHE D'ANCIENNETE
+       01  WTRREC4.
+           02 WTR4 OCCURS 4.
+              03 WTR-NB            PIC 9(5).
+              03 WTR-QTE           PIC S9(8).
+       01  WTOT-NB                PIC 9(6).
+       01  WTOT-QTE                PIC S9(9).
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                 *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN.
+           MOVE ZERO TO WTRREC4 WTOT-NB WTOT-QTE.
+           ACCEPT WJOUR FROM DATE.
+           COMPUTE WJOUR-NUM = WJOUR-AA * 360 + WJOUR-MM * 30
+                                          + WJOUR-JJ.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'fartc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT FARTUSAC.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-FARTUSAC.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE FARTUSAC.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de FARTUSAC                          *
+      *----------------------------------------------------------------*
+       T20.
+           READ FARTUSAC NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : calcul d'anciennete et ventilation par tranche            *
+      *----------------------------------------------------------------*
+       T50.
+           IF FAREC > ZERO
+              COMPUTE WDAT-NUM = FADAT-AA * 360 + FADAT-MM * 30
+                                              + FADAT-JJ
+              COMPUTE WAGE-JJ = WJOUR-NUM - WDAT-NUM
+              PERFORM T60 THRU T60-EXIT
+              PERFORM T70 THRU T70-EXIT
+           END-IF.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T60 : determination de la tranche d'anciennete                 *
+      *----------------------------------------------------------------*
+       T60.
+           MOVE 4 TO WTR-X.
+           IF WAGE-JJ NOT > WSEUIL(1)      MOVE 1 TO WTR-X
+           ELSE IF WAGE-JJ NOT > WSEUIL(2) MOVE 2 TO WTR-X
+           ELSE IF WAGE-JJ NOT > WSEUIL(3) MOVE 3 TO WTR-X.
+           ADD 1      TO WTR-NB(WTR-X)
+           ADD FAREC  TO WTR-QTE(WTR-X)
+           ADD 1      TO WTOT-NB
+           ADD FAREC  TO WTOT-QTE.
+       T60-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T70 : edition du detail pour les reservations les plus         *
+      *       anciennes (tranche > 90 jours)                            *
+      *----------------------------------------------------------------*
+       T70.
+           IF WTR-X = 4
+              MOVE SPACES TO LIGNE
+              MOVE FANMA1 TO LNMA
+              MOVE FANAR1X TO LART
+              MOVE FANSR1X TO LSRE
+              MOVE FADAT-JJ TO LDJJ
+              MOVE FADAT-MM TO LDMM
+              MOVE FADAT-AA TO LDAA
+              MOVE WAGE-JJ TO LAGE
+              MOVE FAREC TO LQTE-RES
+              MOVE "RESERVATION AGEE" TO LLIB
+              WRITE LIGNE BEFORE 1
+           END-IF.
+       T70-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du recapitulatif par tranche                      *
+      *----------------------------------------------------------------*
+       T90.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           PERFORM T90-X VARYING WTR-X FROM 1 BY 1 UNTIL WTR-X > 4.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-NB TO LAGE.
+           MOVE WTOT-QTE TO LQTE-RES.
+           MOVE "TOTAL GENERAL RESERVATIONS" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
+      *
+       T90-X.
+           MOVE SPACES TO LIGNE.
+           MOVE WTR-NB(WTR-X) TO LAGE.
+           MOVE WTR-QTE(WTR-X) TO LQTE-RES.
+           IF WTR-X = 1 MOVE "0  A 30 JOURS"   TO LLIB.
+           IF WTR-X = 2 MOVE "31 A 60 JOURS"   TO LLIB.
+           IF WTR-X = 3 MOVE "61 A 90 JOURS"   TO LLIB.
+           IF WTR-X = 4 MOVE "PLUS DE 90 JOURS" TO LLIB.
+           WRITE LIGNE BEFORE 1.
