@@ -0,0 +1,173 @@
+      *DD9038 09/08/26 anes Creation - audit des parametres PARAMGPI en
+      *                     cours (cle, valeur brute) et table de
+      *                     correspondance cle -> programmes lecteurs
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARAMC010.
+      *
+      ******************************************************************
+      * GPICMT    Relit PARAMGPI entierement et edite, pour chaque     *
+      *           parametre present, sa cle et sa valeur brute, avec   *
+      *           en regard la liste des programmes qui le consomment,*
+      *           d'apres une table de correspondance tenue a jour a  *
+      *           la main, pour rendre visible l'impact d'une          *
+      *           modification de PARAMGPI avant qu'elle ne soit faite.*
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+DD9038     SELECT PARAMGPI ASSIGN TO PARAMGPI
+DD9038                 organization indexed
+DD9038                 access mode sequential
+DD9038                 record key PGCLE
+DD9038                 file status is file-status.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+DD9038 FD  PARAMGPI
+DD9038          DATA RECORD PARAMGPI-REC.
+DD9038 01  PARAMGPI-REC.
+DD9038     02 PGCLE               PIC X(10).
+DD9038     02 PGFZON              PIC X(40).
+DD9038     02 PGZON3 REDEFINES PGFZON
+DD9038                            PIC X(8) OCCURS 5 TIMES.
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64  LINES AT TOP 2.
+       01  LIGNE                  PIC X(132).
+       01  L1.
+           02 LCLE                PIC X(12).
+           02 LVAL                PIC X(42).
+           02 FILLER              PIC X(2).
+           02 LPROGS              PIC X(50).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-PARAMGPI        value 1.
+       01  I                      PIC 99.
+       01  WIDX-XR                PIC 99 VALUE ZERO.
+      *
+      *---------------------------------------------------------------*
+      * WXREF : table, tenue a jour a la main, des prefixes de cles   *
+      * PARAMGPI et des programmes qui lisent chaque famille de cles  *
+      *---------------------------------------------------------------*
+       01  WXREF-TABLE.
+           02 FILLER              PIC X(10) VALUE "DEVISE00  ".
+           02 FILLER              PIC 99    VALUE 08.
+           02 FILLER              PIC X(50) VALUE
+              "CGED-INTE0, PRCDE060, PRCDE060P, CILP-FACT1".
+           02 FILLER              PIC X(10) VALUE "PARAFITVA1".
+           02 FILLER              PIC 99    VALUE 10.
+           02 FILLER              PIC X(50) VALUE
+              "CGLP-FACT1, CGLP-FACTD, CILP-FACT1, FACTC200".
+           02 FILLER              PIC X(10) VALUE "PARAFITVA2".
+           02 FILLER              PIC 99    VALUE 10.
+           02 FILLER              PIC X(50) VALUE
+              "CGLP-FACT1, CGLP-FACTD, CILP-FACT1, FACTC200".
+           02 FILLER              PIC X(10) VALUE "CLIENPORT ".
+           02 FILLER              PIC 99    VALUE 09.
+           02 FILLER              PIC X(50) VALUE
+              "CGLP-FACT1, CGLP-FACTD, CILP-FACT1".
+           02 FILLER              PIC X(10) VALUE "DEMAT     ".
+           02 FILLER              PIC 99    VALUE 05.
+           02 FILLER              PIC X(50) VALUE
+              "FACTC200".
+       01  WXREF-T REDEFINES WXREF-TABLE.
+           02 WXREF-E OCCURS 5 TIMES.
+              03 WXR-PREFIX       PIC X(10).
+              03 WXR-PREFLG       PIC 99.
+              03 WXR-PROGS        PIC X(50).
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'paramc010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT PARAMGPI.
+           OPEN OUTPUT ETAT1.
+           PERFORM T15 THRU T15-EXIT.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-PARAMGPI.
+           CLOSE PARAMGPI.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T15 : entete du rapport                                        *
+      *----------------------------------------------------------------*
+       T15.
+           MOVE SPACES TO LIGNE.
+           MOVE "CLE PARAMGPI" TO LCLE.
+           MOVE "VALEUR (BRUTE)" TO LVAL.
+           MOVE "PROGRAMMES CONSOMMATEURS" TO LPROGS.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+       T15-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de PARAMGPI                        *
+      *----------------------------------------------------------------*
+       T20.
+           READ PARAMGPI NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : edition de chaque parametre avec sa correspondance       *
+      *----------------------------------------------------------------*
+       T50.
+           MOVE SPACES TO LIGNE.
+           MOVE PGCLE  TO LCLE.
+           MOVE PGFZON TO LVAL.
+           PERFORM T55 THRU T55-EXIT.
+           IF WIDX-XR NOT = ZERO
+              MOVE WXR-PROGS (WIDX-XR) TO LPROGS
+           ELSE
+              MOVE "PROGRAMME(S) CONSOMMATEUR(S) INCONNU(S)"
+                                     TO LPROGS
+           END-IF.
+           WRITE LIGNE BEFORE 1.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T55 : recherche de la cle courante dans la table de           *
+      * correspondance WXREF, par comparaison de prefixe               *
+      *----------------------------------------------------------------*
+       T55.
+           MOVE ZERO TO WIDX-XR.
+           PERFORM T55-CMP VARYING I FROM 1 BY 1 UNTIL I > 5.
+       T55-EXIT.
+           EXIT.
+      *
+       T55-CMP.
+           IF WIDX-XR = ZERO
+              AND PGCLE (1:WXR-PREFLG (I)) = WXR-PREFIX (I)
+                                           (1:WXR-PREFLG (I))
+              MOVE I TO WIDX-XR
+           END-IF.
+      *
