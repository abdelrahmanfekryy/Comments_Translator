@@ -189,12 +189,58 @@
            SELECT ETAT ASSIGN TO wlabel-etat
                        organization line sequential.
       *
+DD9004     SELECT PROFHIST ASSIGN TO wlabel-profhist
+DD9004                 organization line sequential.
+      *
+DD9011     SELECT DOUANX ASSIGN TO wlabel-douanx
+DD9011                 organization line sequential.
+      *
+DD9014     SELECT DEVFAC ASSIGN TO wlabel-devfac
+DD9014                 organization line sequential.
+      *
        DATA DIVISION.
        FILE SECTION.
        FD  ETAT
                 LINAGE IS 72
                 DATA RECORD LIGNE.
        01  LIGNE             PIC X(99).
+      *
+DD9004 FD  PROFHIST
+DD9004          DATA RECORD PROF-LIGNE.
+DD9004 01  PROF-LIGNE.
+DD9004     02 PROF-NCDE       PIC 9(7).
+DD9004     02 FILLER          PIC X.
+DD9004     02 PROF-NCL        PIC 9(6).
+DD9004     02 FILLER          PIC X.
+DD9004     02 PROF-NFAPRO     PIC 9(7).
+DD9004     02 FILLER          PIC X.
+DD9004     02 PROF-NFADEF     PIC 9(7).
+DD9004     02 FILLER          PIC X.
+DD9004     02 PROF-DATE       PIC 9(6).
+      *
+DD9011 FD  DOUANX
+DD9011          DATA RECORD DOU-LIGNE.
+DD9011 01  DOU-LIGNE.
+DD9011     02 DOU-NCL         PIC 9(6).
+DD9011     02 FILLER          PIC X.
+DD9011     02 DOU-NFAC        PIC 9(7).
+DD9011     02 FILLER          PIC X.
+DD9011     02 DOU-NOMENCL     PIC X(9).
+DD9011     02 FILLER          PIC X.
+DD9011     02 DOU-MONTHT      PIC S9(9)V99.
+DD9011     02 FILLER          PIC X.
+DD9011     02 DOU-PAYS        PIC X(3).
+      *
+DD9014 FD  DEVFAC
+DD9014          DATA RECORD DEV-LIGNE.
+DD9014 01  DEV-LIGNE.
+DD9014     02 DEV-NCDE        PIC 9(7).
+DD9014     02 FILLER          PIC X.
+DD9014     02 DEV-CDEV        PIC 99.
+DD9014     02 FILLER          PIC X.
+DD9014     02 DEV-TAUX        PIC 9(5)V9999.
+DD9014     02 FILLER          PIC X.
+DD9014     02 DEV-DATE        PIC 9(6).
        01  L1.
            02 filler         pic x.
            02 LNOMLIV.
@@ -435,6 +481,7 @@ DDE089     copy "../copy/mmpa-devi.com".                                *GPICMT
 DDE089     copy "../copy/mmpa-upri.com".                                *GPICMT
 DDE089     copy "../copy/mmtr-trac.com".                                *GPICMT
 DDE089     copy "../copy/mmca-date.com".                                *GPICMT
+DD9036     copy "../copy/socsynt.com".
 DD0002     copy "../copy/cmcd-gest.com".                                *GPICMT
 DD0219     copy "../copy/mmca-qtes.com".                                *GPICMT
 DD0219     copy "../copy/cgca-mtht.com".                                *GPICMT
@@ -455,6 +502,13 @@ DD0316 77  WNFACA            PIC 9(7).
 DD0351 77  WNAVOI            PIC 9(7).
        77  WTOTFA            PIC S9(7)V99.
        77  WTOTAV            PIC S9(7)V99.
+DD9036 77  WTOTFA-HT         PIC S9(7)V99.
+DD9036 77  WTOTFA-TVA        PIC S9(7)V99.
+DD9036 77  WTOTAV-HT         PIC S9(7)V99.
+DD9036 77  WTOTAV-TVA        PIC S9(7)V99.
+DD9036 77  WNFANA-DEB        PIC 9(7).
+DD9036 77  WNFACA-DEB        PIC 9(7).
+DD9036 77  WNAVOI-DEB        PIC 9(7).
        77  WCPTR             PIC s999.
 GPICMT* compteur ligne de banque a editer
 DD0358 77  WCPTR-banque      PIC s999.
@@ -480,6 +534,9 @@ DD0358 77  WCPTR-tot         PIC s999.
 DD0820 77  wflag-trt-cde     pic x. 
       *
        01  wlabel-etat pic x(64) value space.
+DD9004 01  wlabel-profhist pic x(64) value space.
+DD9011 01  wlabel-douanx   pic x(64) value space.
+DD9014 01  wlabel-devfac   pic x(64) value space.
        01  var-name pic x(64).
        01  var-data pic x(64).
        01  syst-rtn   pic s9(4) comp.
@@ -917,6 +974,27 @@ DDE089        if icglp-fact-e1dem = 'D'
                                      into wlabel-etat
               end-if
               OPEN OUTPUT ETAT
+DD9004        string 'profhist' mmdt-lieu '.'
+DD9004             var-data delimited by ' '
+DD9004                                into wlabel-profhist
+DD9004        OPEN EXTEND PROFHIST
+DD9004        if file-status not = zero
+DD9004           OPEN OUTPUT PROFHIST
+DD9004        end-if
+DD9011        string 'douanx' mmdt-lieu '.'
+DD9011             var-data delimited by ' '
+DD9011                                into wlabel-douanx
+DD9011        OPEN EXTEND DOUANX
+DD9011        if file-status not = zero
+DD9011           OPEN OUTPUT DOUANX
+DD9011        end-if
+DD9014        string 'devfac' mmdt-lieu '.'
+DD9014             var-data delimited by ' '
+DD9014                                into wlabel-devfac
+DD9014        OPEN EXTEND DEVFAC
+DD9014        if file-status not = zero
+DD9014           OPEN OUTPUT DEVFAC
+DD9014        end-if
            END-IF.
       *
       *---------------------------------------------                    *GPICMT
@@ -1217,6 +1295,9 @@ DD0362        and icglp-fact-arc = spaces
               MOVE PHANOC (1) TO WNFANA
               MOVE PHANOC (2) TO WNFACA
               MOVE PHANOC (3) TO WNAVOI
+DD9036        MOVE WNFANA TO WNFANA-DEB
+DD9036        MOVE WNFACA TO WNFACA-DEB
+DD9036        MOVE WNAVOI TO WNAVOI-DEB
            END-IF.
 
            MOVE "PARAFITVA1" TO PGCLE.
@@ -1314,6 +1395,7 @@ DD0122*    perform identifiant
       *
        T10.
            MOVE 0 TO WTOTAV WTOTFA.
+DD9036     MOVE 0 TO WTOTFA-HT WTOTFA-TVA WTOTAV-HT WTOTAV-TVA.
 DD0316*    MOVE ZERO TO FCNUM FCNIN.
 DD0316     MOVE ZERO TO fccle-cdesup
 
@@ -1575,6 +1657,11 @@ DD0316        string 'Order: ' fccle-cdesup ' ' ommpa-devi-liberr
                  go to t420
               end-if
            END-IF.
+DD9014     move fccle-cdesup(1:7) to DEV-NCDE.
+DD9014     move fcdev             to DEV-CDEV.
+DD9014     move ommpa-devi-teu    to DEV-TAUX.
+DD9014     move wdatej            to DEV-DATE.
+DD9014     WRITE DEV-LIGNE.
            move ommpa-devi-teu  to wpgbteu.
            move ommpa-devi-ceu  to wpgbceu.
       *    move ommpa-devi-ldev to wlde.
@@ -1935,6 +2022,15 @@ GPICMT* pour oyobrico on prend la plage 3 pour les avoirs
                       ADD 1 TO WNFANA
                  end-if
               end-if
+DD9004        if fcfoa = 9 and fcnfa-cdesup not = zero
+DD9004           and fcnfa-cdesup not = WLNFAC
+DD9004           move fccle-cdesup(1:7) to PROF-NCDE
+DD9004           move FCNCL             to PROF-NCL
+DD9004           move fcnfa-cdesup      to PROF-NFAPRO
+DD9004           move WLNFAC            to PROF-NFADEF
+DD9004           move wdatej            to PROF-DATE
+DD9004           WRITE PROF-LIGNE
+DD9004        end-if
            END-IF.
       *
       ** INITIALISATION PIED DE FACTURE **
@@ -2414,6 +2510,12 @@ ELGU17     if fcfoa < 5 and FCNPO not = '999999999' and not = spaces
   -              write ligne before 1
   -              add 1 to wcptr
   -              move spaces to ligne
+DD9011            move FCNCL            to DOU-NCL
+DD9011            move fbcle-cdesup     to DOU-NFAC
+DD9011            move FCNPO            to DOU-NOMENCL
+DD9011            move tcgca-mtht-htl   to DOU-MONTHT
+DD9011            move ocmcd-gest-livrea-pays to DOU-PAYS
+DD9011            WRITE DOU-LIGNE
   -           end-if
 ELGU17     end-if
            .
@@ -3397,8 +3499,12 @@ DD0122*    move spaces to ligne
       *DDE089 ajout libelle pour facture demateria lise                 *GPICMT
 DDE153     if wfcfdem = '1'                                              *GPICMT
               move "*   DEMAT  *" to lcond                              *GPICMT
-           else
+DD9036     else
+DD9036        if fcnin not = zero
+DD9036           move "* RELIQUAT *" to lcond
+DD9036        else
               move WORIDUP TO LCOND
+DD9036        end-if
            end-if
       *-----------------------------------------                        *GPICMT
 
@@ -3478,8 +3584,29 @@ DDE057*    ADD 2 TO WCPTR.
            multiply wzca by wpgbt62 giving wcale.
            add ar to wcale.
       *----> M1198 (F)
+DD9036*---------------------------------------------------------------*
+DD9036* T900-SOCSYNT : alimentation du journal de synthese facturation*
+DD9036* par societe (SOCSYNT1), a partir des compteurs et cumuls de   *
+DD9036* l'execution en cours.                                         *
+DD9036*---------------------------------------------------------------*
+DD9036 T900-SOCSYNT.
+DD9036     MOVE mmdt-societe    TO ISOCSYNT-SOCIETE.
+DD9036     SUBTRACT WNFANA-DEB FROM WNFANA GIVING ISOCSYNT-NFA.
+DD9036     SUBTRACT WNFACA-DEB FROM WNFACA GIVING ISOCSYNT-NFAC.
+DD9036     SUBTRACT WNAVOI-DEB FROM WNAVOI GIVING ISOCSYNT-NAVOI.
+DD9036     MOVE WTOTFA-HT       TO ISOCSYNT-HTFA.
+DD9036     MOVE WTOTFA-TVA      TO ISOCSYNT-TVAFA.
+DD9036     MOVE WTOTFA          TO ISOCSYNT-TTCFA.
+DD9036     MOVE WTOTAV-HT       TO ISOCSYNT-HTAV.
+DD9036     MOVE WTOTAV-TVA      TO ISOCSYNT-TVAAV.
+DD9036     MOVE WTOTAV          TO ISOCSYNT-TTCAV.
+DD9036     CALL "SOCSYNT1" USING SOCSYNT.
+           .
        FIN.
            CLOSE ETAT.
+DD9004     CLOSE PROFHIST.
+DD9011     CLOSE DOUANX.
+DD9014     CLOSE DEVFAC.
 
 GPICMT* si edition laser on supprime l'etat qui a ete cree (en attendant de
 GPICMT* reecrire la creation de la facture sans l'edition)
@@ -3504,6 +3631,7 @@ DD0362        or icglp-fact-pdf = "O"
 
 GPICMT* on ferme les fichiers seumlement si direct 3 suit au pb edition ARC
          perform cl-parbatch
+DD9036   perform t900-socsynt
 DD0350   if  icglp-fact-direct not = 3
 DD0820   and icglp-fact-direct not = 2
            perform cl-fclients
@@ -4083,7 +4211,11 @@ DDE153     IF WORIDUP = "*         *" GO TO pied-f.
       **** CUMUL FIN DE FACTURE ****
       *
            IF WFACAVO = "   AVOIR" ADD FBNPF TO WTOTAV
-             ELSE                  ADD FBNPF TO WTOTFA.
+DD9036                             ADD FBHT1F FBHT2F TO WTOTAV-HT
+DD9036                             ADD FBTX1F FBTX2F TO WTOTAV-TVA
+             ELSE                  ADD FBNPF TO WTOTFA
+DD9036                             ADD FBHT1F FBHT2F TO WTOTFA-HT
+DD9036                             ADD FBTX1F FBTX2F TO WTOTFA-TVA.
       *
       * TEST DEVISE *
       *
