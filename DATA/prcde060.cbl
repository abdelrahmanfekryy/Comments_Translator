@@ -171,6 +171,23 @@
        FILE-CONTROL.
            SELECT ETAT ASSIGN TO wlabel-etat
                        organization line sequential.
+DD9004     SELECT CKPT ASSIGN TO CKP-PRCDE060
+DD9004                 organization line sequential.
+      *
+DD9013     SELECT DEVHIST ASSIGN TO wlabel-devhist
+DD9013                 organization line sequential.
+      *
+DD9016     SELECT SURVOVR ASSIGN TO wlabel-survovr
+DD9016                 organization line sequential.
+      *
+DD9018     SELECT PCBEXC ASSIGN TO wlabel-pcbexc
+DD9018                 organization line sequential.
+      *
+DD9035     SELECT VALIDEXC ASSIGN TO VALIDEXC
+DD9035                 organization indexed
+DD9035                 access mode random
+DD9035                 record key VE-CLE
+DD9035                 file status is file-status4.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -204,6 +221,66 @@ DD0326     02 LNUM                PIC 9(7) blank zero.
            02 LLIB                PIC X(60).
            02 SEP6                PIC X value '|'.
       *
+DD9004 FD  CKPT
+DD9004          DATA RECORD CKPT-LIGNE.
+DD9004 01  CKPT-LIGNE.
+DD9004     02 CKPT-CLE            PIC 9(8).
+DD9042* anes 09/08/26 CKPT-LIG persiste le curseur lignes (gencolig-key,
+DD9042* alimente via WRAN1) separement du curseur entete (CKPT-CLE) : les
+DD9042* deux avancent a des rythmes differents (plusieurs lignes par
+DD9042* entete), CKPT-LIG ne peut donc pas etre rededuit de CKPT-CLE
+DD9042     02 CKPT-LIG            PIC 9(8).
+      *
+DD9013 FD  DEVHIST
+DD9013          DATA RECORD DEV-LIGNE.
+DD9013 01  DEV-LIGNE.
+DD9013     02 DEV-NCDE        PIC 9(7).
+DD9013     02 FILLER          PIC X.
+DD9013     02 DEV-CDEV        PIC 99.
+DD9013     02 FILLER          PIC X.
+DD9013     02 DEV-TAUX        PIC 9(5)V9999.
+DD9013     02 FILLER          PIC X.
+DD9013     02 DEV-DATE        PIC 9(6).
+      *
+DD9016 FD  SURVOVR
+DD9016          DATA RECORD SURV-LIGNE.
+DD9016 01  SURV-LIGNE.
+DD9016     02 SURV-NCL         PIC 9(6).
+DD9016     02 FILLER           PIC X.
+DD9016     02 SURV-NCDE        PIC 9(8).
+DD9016     02 FILLER           PIC X.
+DD9016     02 SURV-CODE        PIC X.
+DD9016     02 FILLER           PIC X.
+DD9016     02 SURV-DATE        PIC 9(6).
+      *
+DD9018 FD  PCBEXC
+DD9018          DATA RECORD PCBX-LIGNE.
+DD9018 01  PCBX-LIGNE.
+DD9018     02 PCBX-SRC         PIC X.
+DD9018     02 FILLER           PIC X.
+DD9018     02 PCBX-NAR         PIC X(7).
+DD9018     02 FILLER           PIC X.
+DD9018     02 PCBX-SRE         PIC X(2).
+DD9018     02 FILLER           PIC X.
+DD9018     02 PCBX-NCL         PIC 9(6).
+DD9018     02 FILLER           PIC X.
+DD9018     02 PCBX-PCBATT      PIC 9(5).
+DD9018     02 FILLER           PIC X.
+DD9018     02 PCBX-PCBRECU     PIC 9(5).
+DD9018     02 FILLER           PIC X.
+DD9018     02 PCBX-DATE        PIC 9(6).
+      *
+DD9035 FD  VALIDEXC
+DD9035          DATA RECORD VE-LIGNE.
+DD9035 01  VE-LIGNE.
+DD9035     02 VE-CLE.
+DD9035        03 VE-REGLE        PIC X(4).
+DD9035        03 VE-NCL          PIC 9(6).
+DD9035     02 VE-DATDEB          PIC 9(6).
+DD9035     02 VE-DATFIN          PIC 9(6).
+DD9035     02 VE-ACTIF           PIC X.
+DD9035         88 VE-ACTIVE      VALUE '1'.
+      *
        WORKING-STORAGE SECTION.
            copy "/usr/action/ADL/copy/wor-adl".
 DD0814     copy '../copy/fgrc-lect.com'.                                *GPICMT
@@ -288,14 +365,28 @@ DD0412     copy '../copy/cmca-qpcb.com'.                                *GPICMT
 DD0351     copy '../copy/cmcd-lect.com'.                                *GPICMT
 DD0448     copy "../copy/mmpa-vtax.com".                                *GPICMT
 DD0775     copy "../copy/cgcl-csur.com".                                *GPICMT
+DD9019     copy "../copy/ordref.com".                                  *GPICMT
 DD0800     copy '../copy/mmpa-mail.com'.                                *GPICMT
 DD0800     copy '../copy/mmlp-mail.com'.                                *GPICMT
 DD0351     copy '../copy/fgst-arti.com'.                                *GPICMT
 DD0351     copy '../copy/mgcd-vean.com'.                                *GPICMT
 
        01  wlabel-etat pic x(64) value space.
+DD9013 01  wlabel-devhist pic x(64) value space.
+DD9016 01  wlabel-survovr pic x(64) value space.
+DD9018 01  wlabel-pcbexc  pic x(64) value space.
+      *
+      **** exceptions clients configurables (remplace les verrues client
+      **** en dur cf. "B&Q", DINAC/CASTORAMA, TSM) : cf rnl-validexc
+DD9035 01  file-status4         PIC XX.
+DD9035 01  WVE-DATEJOUR          PIC 9(6).
+DD9035 01  WVE-REGLE             PIC X(4).
        01  var-name pic x(64).
        01  var-data pic x(64).
+DD9004 01  WRESTART-KEY comp PIC 9(8) value zero.
+DD9042 01  WRESTART-LIG comp PIC 9(8) value zero.
+DD9004 01  WRESTART-FIN PIC 9 value zero.
+DD9004 01  WCKPT-EXISTS PIC X value "N".
        01  TOUT.
 DD0351* memo ref client entiere
            02 wi pic 99.
@@ -317,6 +408,11 @@ DD0412* qte saisie apres controle deconditionnement
               03 wpcb-dec pic 9(2).
 DD0298     02 wentree.
 DD0298       03 wtrt pic x.
+DD9004        03 wckpt pic x.
+DD9016        03 wforcesurv pic x.
+DD9019        03 wnbjdbl pic 9(3).
+DD9023        03 wvalid  pic x.
+DD9023           88 wvalid-dryrun value 'V'.
 DD0177* memo livraison sur plateforme
            02 wplateforme pic x.
 DD0298* memo transporteur habiruel
@@ -475,6 +571,25 @@ DD0351*    02   WLIG              PIC 99.
       **  1 A 20= EDITION/ 21 A 40=EDITION+CREATION DANS FICHIER ERREURS
       ** 41 A 60= EDITION+CREATION DANS FICH.ERREURS JUSQU'A LA FIN
            02   WERR              PIC 99.
+      * DD9001 08/08/26 anes tally WERR/code rejet pour recap fin de run
+           02   WTALWERR.
+             03 WTALWERR-E OCCURS 60.
+               04 WTALWERR-NB      PIC 9(5).
+               04 WTALWERR-LIB     PIC X(60).
+           02   WTALWERR-X          PIC 99.
+           02   WTALWERR-TOT        PIC 9(5).
+      * DD9006 09/08/26 anes tally des ecarts EAN/PCB par client, pour
+      *        regrouper en un seul mail par client les ecarts constates
+      *        en t82-z au lieu d'un mail a chaque occurrence
+           02   WTALPCB.
+             03 WTALPCB-E OCCURS 60.
+               04 WTALPCB-NCL      PIC 9(6).
+               04 WTALPCB-NB       PIC 9(5).
+           02   WNB-TALPCB          PIC 99.
+           02   WIDXPCB             PIC 99.
+           02   WPCB-SEUIL          PIC 9(3) VALUE 3.
+           02   WPCBTAL-NCL         PIC 9(6).
+           02   WPCBTAL-NB          PIC 9(5).
            02   WSTO              PIC S9(7)V99.
 DD0351* anes 28/04/2015 variable stock pour recuperation du stock total. 
            02   wstk              pic s9(10)v99.
@@ -675,6 +790,8 @@ DD2001  copy "../copy/wor-fjoadcli-cdesup.mod"
        T10.
 999999   display "Trace-prcde060 : T10".
 DD0298     accept wentree
+DD9019     if wnbjdbl = zero move 030 to wnbjdbl.
+DD9023     if wvalid not = 'V' move space to wvalid.
       * recuperation date du jour                                       *GPICMT
            move 'D' to immti-date-taj
 999999   display "trace_prcde060 : call 'mmti-date1'"
@@ -763,6 +880,7 @@ DD2001     perform op-fjoadcli.
            string 'prcde060.'
                   var-data delimited by ' '
                                      into wlabel-etat.
+DD9035     ACCEPT WVE-DATEJOUR FROM DATE.
 
       *    recup des variables d'environnement
 999999   display "trace_prcde060 : call 'mmdt-envi1'"
@@ -783,9 +901,57 @@ DD0814*    move space to wrayon
 DD9999     MOVE '|' TO SEP1 SEP2 SEP3 SEP4 SEP5 SEP6 
 
            OPEN OUTPUT ETAT.
+DD9013     string 'devhist.'
+DD9013          var-data delimited by ' '
+DD9013                             into wlabel-devhist.
+DD9013     OPEN EXTEND DEVHIST.
+DD9013     if file-status not = zero
+DD9013        OPEN OUTPUT DEVHIST
+DD9013     end-if.
+DD9016     string 'survovr.'
+DD9016          var-data delimited by ' '
+DD9016                             into wlabel-survovr.
+DD9016     OPEN EXTEND SURVOVR.
+DD9016     if file-status not = zero
+DD9016        OPEN OUTPUT SURVOVR
+DD9016     end-if.
+DD9018     string 'pcbexc.'
+DD9018          var-data delimited by ' '
+DD9018                             into wlabel-pcbexc.
+DD9018     OPEN EXTEND PCBEXC.
+DD9018     if file-status not = zero
+DD9018        OPEN OUTPUT PCBEXC
+DD9018     end-if.
+DD9035     OPEN INPUT VALIDEXC.
            MOVE ZERO TO WFIN WLEC TTFIN.
 DD0351*    MOVE  90  TO WLIG.
            MOVE   1  TO gencoent-key gencolig-key WRAN1.
+      *---------------------------------------------------------------*
+      * reprise sur point de controle : si wckpt = 'R' on relit le    *
+      * fichier CKPT pour reprendre a la commande suivant la derniere *
+      * traitee avec succes lors du run precedent                    *
+      *---------------------------------------------------------------*
+DD9004     MOVE ZERO TO WRESTART-KEY WRESTART-FIN.
+DD9004     MOVE "N" TO WCKPT-EXISTS.
+DD9004     IF wckpt = 'R'
+DD9004        OPEN INPUT CKPT
+DD9004        IF file-status = '00'
+DD9004           MOVE "O" TO WCKPT-EXISTS
+DD9004           PERFORM CKPT-LECT THRU CKPT-LECT-EXIT
+DD9004                   UNTIL WRESTART-FIN = 1
+DD9004           CLOSE CKPT
+DD9004        END-IF
+DD9004     END-IF.
+DD9004     IF WCKPT-EXISTS = "O"  OPEN EXTEND CKPT
+DD9004                       ELSE OPEN OUTPUT CKPT.
+DD9004     IF WRESTART-KEY NOT = ZERO
+DD9004        COMPUTE gencoent-key = WRESTART-KEY + 1
+DD9042* anes 09/08/26 gencolig-key (curseur lignes) est restitue depuis
+DD9042* son propre curseur persiste (CKPT-LIG/WRESTART-LIG), et non
+DD9042* rededuit de gencoent-key : les deux curseurs avancent a des
+DD9042* rythmes differents (plusieurs lignes par entete de commande)
+DD9042        MOVE WRESTART-LIG TO gencolig-key
+DD9004     END-IF.
 
       * init rang commentaires
            move 0    to gencocom-key.                                   *DDE026
@@ -816,6 +982,8 @@ DD0400     move spaces to clcle
                      GO TO FIN.
 
 DD9999* anes 15/01/19 verrue pour B&Q sans EAN livrea                GPIWARNING
+DD9035* fjncl pas encore resolu a ce stade (cf MOVE WCLCDE TO FJNCL
+DD9035* plus loin) : non rattachable a une exception client VALIDEXC
   |        if rengli = zero or space
   |          move rengcd to rengli
 999999   display "trace_prcde060 : IF no1"
@@ -1010,8 +1178,16 @@ GPICMT* --> si bloque --> pas de creation de commande
 999999   display "trace_prcde060 : call cgcl-csur1"
   |        call "cgcl-csur1" using cgcl-csur adl-art
   |        if ocgcl-csur-rtn = cmmdt-envi-rtn-ERR
+DD9016        if wforcesurv = 'O'
+DD9016           move fincl               to SURV-NCL
+DD9016           move gencoent-key        to SURV-NCDE
+DD9016           move clcsu               to SURV-CODE
+DD9016           move wmmti-date-amj      to SURV-DATE
+DD9016           WRITE SURV-LIGNE
+DD9016        else
   |          move 22 to werr
   |          go to err1
+DD9016        end-if
 999999   display "trace_prcde060 : IF no16"
   |        end-if
 
@@ -1052,14 +1228,21 @@ DD0002* memo client facture et regle du client de la commande
       *
       ** ATTRIBUTION NO.COMMANDE
 
-           perform rechnum.
+GPICMT* en simulation on n'attribue pas de vrai numero de commande,
+GPICMT* on ne fait que valider ; rechnum n'est donc pas appele
+DD9023     if wvalid-dryrun
+DD9023        move spaces to ocgcd-nume-rtn
+DD9023        move zero   to wnum
+DD9023     else
+              perform rechnum
+DD9023     end-if.
            if ocgcd-nume-rtn not = spaces display ocgcd-nume-err
                                           display "GPIWARNING"
                                           move 43 to werr go to err1.
 
 GPICMT*DD0800 recherche si cde magique intersite
 GPICMT*si groupement = SIT c'est une cde magique, on met a jour le num. cde client ds foucmagi
-           if wrdi = "SIT"
+           if wrdi = "SIT" and not wvalid-dryrun
               move "W" to gfkey
               perform op-foucmagi
               move wcdeent to fcm-cle        
@@ -1366,6 +1549,20 @@ DD0351     perform ctrl-doublon-p
 999999   display "trace_prcde060 : IF no30"
 DD0351     end-if
 
+GPICMT* controle doublon ref.commande client/client tous canaux de
+GPICMT* saisie (Allegro/EDI), sur une fenetre glissante de N jours :
+GPICMT* on ne rejette pas la commande, on la cree a valider
+DD9019     move 'C'      to iordref-trt
+DD9019     move fjncl    to iordref-ncl
+DD9019     move wrefcli  to iordref-refcli
+DD9019     move wmmti-date-amj to iordref-datjr
+DD9019     move wnbjdbl  to iordref-nbj
+DD9019     call "ordref1" using ordref adl-art
+DD9019     if cordref-doublon-oui
+DD9019        move 54 to werr
+DD9019        perform err1 thru errf
+DD9019     end-if
+
 DD0812* anes 24/08/2017 Determination des flux LER
   |        if wrdi = "LER"
   |          if RENRFF-AFO = "S"
@@ -1386,17 +1583,22 @@ DD0812     end-if
 
 DD0814* DOOR 10/01/2018 ajout du rayon
 DD0814*    move wrayon to fjrayon
-DD0814     move space to wrayon 
-           perform w-fcomjoap.
-999999   display "trace_prcde060 : wfcomjoap". 
-           if file-status not = zero
-                    GO TO ERRAP.
+DD0814     move space to wrayon
+GPICMT* en simulation on n'ecrit pas l'entete de commande
+DD9023     if not wvalid-dryrun
+              perform w-fcomjoap
+999999   display "trace_prcde060 : wfcomjoap".
+              if file-status not = zero
+                       GO TO ERRAP
+              end-if
+DD9023     end-if.
 
 GPICMT* controle code taxe
 DD0448     perform ctrl-taxe
 
 GPICMT* traitement entete commande allotie
 DD0298     if rentyp = "YB1" and wtrt not = "A"                         *GPICMT
+  "           and not wvalid-dryrun
   "           perform entete-allotie                                    *GPICMT
   "           if werr not = zero
 999999   display "trace_prcde060 : IF no35"
@@ -1476,13 +1678,16 @@ DD0314     if fjtve(1:1) = 9
 999999   display "trace_prcde060 : IF no43"
            end-if
 
-           perform w-fcomjoc1.
+DD9023     if not wvalid-dryrun
+              perform w-fcomjoc1
 999999   display "trace_prcde060 : w-fcomjoc1"
-           IF file-status not = "00"
-                          display "GPIWARNING"
-                          DISPLAY "** FICHIER en-tete JOUR PLEIN **"
-                          " - STATUS = " file-status
-                          MOVE 45 TO WERR  GO TO ERR1.
+              IF file-status not = "00"
+                             display "GPIWARNING"
+                             DISPLAY "** FICHIER en-tete JOUR PLEIN **"
+                             " - STATUS = " file-status
+                             MOVE 45 TO WERR  GO TO ERR1
+              end-if
+DD9023     end-if.
       *
       ** CREATION FCOADCLI (4 NOS CLIENTS) - VERIF. NOS EXISTANTS
        T70.
@@ -1524,10 +1729,13 @@ DD0777* Traduction du code EAN du client final en numero de client
 999999   display "trace_prcde060 : IF no46"
 DD0777     end-if
 DD2001*    perform w-fcoadcli.
-DD2001     perform w-fjoadcli.
+DD9023     if not wvalid-dryrun
+DD2001        perform w-fjoadcli
 999999   display "trace_prcde060 : w-fjoadcli"
-           if file-status not = zero
-                    GO TO ERRNL.
+              if file-status not = zero
+                       GO TO ERRNL
+              end-if
+DD9023     end-if.
            IF WINVF = 1  MOVE 6 TO WERR  PERFORM ERR1 THRU ERRF.
       *
       ** AC  ELT 4 - LIGNE 1
@@ -1540,7 +1748,11 @@ DD2001     perform w-fjoadcli.
                      MOVE 1 TO WFIN    GO TO T200.
 DD9999* anes 15/01/19 verrue pour B&Q sans EAN livrea                GPIWARNING
   |        if rligli = zero or space
+DD9035        move "EANB" to WVE-REGLE
+DD9035        perform rnl-validexc
+DD9035        if not VE-ACTIVE
   |          move rligcd to rligli
+DD9035        end-if
 999999   display "trace_prcde060 : IF no47"
 DD9999     end-if
 ######     if rlipcb = zero
@@ -1556,7 +1768,9 @@ DD9999     end-if
 GPICMT* si commande allotie mere creation des lignes articles ==> gencoall
 DD0298     if rentyp = "YB1" and wtrt not = "A"                         *GPICMT
 999999   display "trace_prcde060 : IF no49"
-  "           perform ligne-allotie                                     *GPICMT
+DD9023        if not wvalid-dryrun
+  "              perform ligne-allotie
+DD9023        end-if
   "           go to t150
 DD0298     end-if
 
@@ -1754,6 +1968,19 @@ DDE171*  controle PCB de l'article avec celui de gencolig
              move 38 to werr
 GPICMT* controle que PCB client est un multiple de celui de la ref (AUCHAN)
              divide rlipcb by faqpb giving wpcb
+DD9006*      DD9006 09/08/26 anes cumul par client de l'ecart EAN/PCB,
+DD9006*      l'alerte mail groupee partira en fin de traitement si le
+DD9006*      nombre d'ecarts du client atteint WPCB-SEUIL (cf T82-PCBTAL
+DD9006*      et env-mail-pcb section, appeles depuis FIN section)
+DD9006       perform T82-PCBTAL thru T82-PCBTAL-EXIT
+DD9018       move "P"            to PCBX-SRC
+DD9018       move fanar1         to PCBX-NAR
+DD9018       move fansr1         to PCBX-SRE
+DD9018       move fjncl          to PCBX-NCL
+DD9018       move faqpb          to PCBX-PCBATT
+DD9018       move rlipcb         to PCBX-PCBRECU
+DD9018       move wmmti-date-amj to PCBX-DATE
+DD9018       WRITE PCBX-LIGNE
              perform err1 thru errf
 999999   display "trace_prcde060 : IF no58"
           end-if
@@ -1761,6 +1988,38 @@ GPICMT* controle que PCB client est un multiple de celui de la ref (AUCHAN)
       * suppression du trt classe 3 la recherche du prix se fera a la fin
       * de la commande comme les autres
          .
+      *----------------------------------------------------------------*
+      * DD9006 09/08/26 anes T82-PCBTAL : cumuler l'ecart EAN/PCB du    *
+      *        client fjncl dans WTALPCB (rupture deja connue sinon    *
+      *        nouvelle entree), utilise par env-mail-pcb en FIN       *
+      *----------------------------------------------------------------*
+       T82-PCBTAL.
+999999   display "Trace-prcde060 : T82-PCBTAL".
+           MOVE ZERO TO WIDXPCB.
+           PERFORM T82-PCBTAL-I THRU T82-PCBTAL-I-EXIT
+                   VARYING I FROM 1 BY 1 UNTIL I > WNB-TALPCB.
+           IF WIDXPCB = ZERO
+              IF WNB-TALPCB < 60
+                 ADD 1 TO WNB-TALPCB
+                 MOVE WNB-TALPCB TO WIDXPCB
+                 MOVE FJNCL      TO WTALPCB-NCL (WIDXPCB)
+                 MOVE ZERO       TO WTALPCB-NB  (WIDXPCB)
+              ELSE
+                 GO TO T82-PCBTAL-EXIT
+              END-IF
+           END-IF.
+           ADD 1 TO WTALPCB-NB (WIDXPCB).
+       T82-PCBTAL-EXIT.
+           EXIT.
+      *
+       T82-PCBTAL-I.
+           IF WIDXPCB = ZERO
+              AND FJNCL = WTALPCB-NCL (I)
+              MOVE I TO WIDXPCB
+           END-IF.
+       T82-PCBTAL-I-EXIT.
+           EXIT.
+      *
        T85.
 999999   display "Trace-prcde060 : T85".
 DD0814* DOOR 10/01/2018 Recherche du rayon
@@ -2025,12 +2284,15 @@ DDE125        move ocgre-arcl-gma to jfcmar
       *       cgca-rech1
 
 DD0351    if jfcpht = zero move spaces to jfctopx.                        DDE125
-           perform w-fcomjoc2.
+DD9023     if not wvalid-dryrun
+              perform w-fcomjoc2
 999999   display "trace_prcde060 : w-fcomjoc2"
-           IF file-status not = "00"
-                       display "GPIWARNING"
-                       DISPLAY "**FICHIER EL 4 TL 1 JOUR PLEIN**"
-                       MOVE 45 TO WERR  GO TO ERR1.
+              IF file-status not = "00"
+                          display "GPIWARNING"
+                          DISPLAY "**FICHIER EL 4 TL 1 JOUR PLEIN**"
+                          MOVE 45 TO WERR  GO TO ERR1
+              end-if
+DD9023     end-if.
 
       *         recherche si commentaire article
            perform prix-deb thru prix-fin.
@@ -2084,13 +2346,17 @@ DDE069     move jfcnlg         to fjnlg3.                               DDE125
 DDE125     move jfcdli2        to fjdli3.
 DDE125     move jfcgeo2        to fjgeo3.
 DDE125     move jfcrgt         to fjrgt3.
-           perform w-fcomjoc3.
+DD9023     if not wvalid-dryrun
+              perform w-fcomjoc3
 999999   display "trace_prcde060 : w-fcomjoc3"
-           if file-status = "22" go to t119-b2.
-           IF file-status not = "00"
-                       display "GPIWARNING"
-                       DISPLAY "**FICHIER FCOMJOC3  JOUR PLEIN**"
-                       MOVE 45 TO WERR  GO TO ERR1.
+              if file-status = "22" go to t119-b2
+              end-if
+              IF file-status not = "00"
+                          display "GPIWARNING"
+                          DISPLAY "**FICHIER FCOMJOC3  JOUR PLEIN**"
+                          MOVE 45 TO WERR  GO TO ERR1
+              end-if
+DD9023     end-if.
            add 5 to ztlig.
        t119-b1.
 999999   display "Trace-prcde060 : t119-b1".
@@ -2135,11 +2401,14 @@ DD9999     INITIALIZE    wor-fcomjoc4
           move "ESCOMPTE AUTOMATIQUE" to fjdop.
           move spaces to fj1lc
                          fj2lc.
-          perform w-fcomjoc4.
+DD9023    if not wvalid-dryrun
+             perform w-fcomjoc4
 999999   display "trace_prcde060 : w-fcomjoc4"
-          if file-status not = zero
-                         DISPLAY "**FICHIER EL ESCOMPTE PLEIN**"
-                         MOVE 45 TO WERR  GO TO ERR1.
+             if file-status not = zero
+                            DISPLAY "**FICHIER EL ESCOMPTE PLEIN**"
+                            MOVE 45 TO WERR  GO TO ERR1
+             end-if
+DD9023    end-if.
        t201.
 999999   display "Trace-prcde060 : t201".
 
@@ -2162,12 +2431,15 @@ DDE125     MOVE ZERO   TO FJGEO4 FJNIN4 FJCGS jfctvp.
            MOVE WL1    TO FJDOP.
            MOVE WL2    TO FJ1LC.
            MOVE WL3    TO FJ2LC.
-           perform w-fcomjoc4.
+DD9023     if not wvalid-dryrun
+              perform w-fcomjoc4
 999999   display "trace_prcde060 : w-fcomjoc4"
-           IF file-status not = "00"
-                          display "GPIWARNING"
-                          DISPLAY "**FICHIER EL 5 A 10 JOUR PLEIN**"
-                          MOVE 45 TO WERR  GO TO ERR1.
+              IF file-status not = "00"
+                             display "GPIWARNING"
+                             DISPLAY "**FICHIER EL 5 A 10 JOUR PLEIN**"
+                             MOVE 45 TO WERR  GO TO ERR1
+              end-if
+DD9023     end-if.
        T205F.
 999999   display "Trace-prcde060 : T205F".
            EXIT.
@@ -2377,13 +2649,16 @@ DD0420     if rengcd = rengli move wclient to tsgcp
              else move fincl to tsgcp.
        t261.
 999999   display "Trace-prcde060 : t261".
-           perform w-ttfacmst.
-           if file-status not = zero move 18 to werr
-                          display "GPIWARNING"
-                          DISPLAY "** ECRITURE TTFACMST IMPOSSIBLE"
-                          " - STATUS = " file-status
-                          "  COMMANDE :  " fjcle
-                                     perform err1 thru errf.
+DD9023     if not wvalid-dryrun
+              perform w-ttfacmst
+              if file-status not = zero move 18 to werr
+                             display "GPIWARNING"
+                             DISPLAY "** ECRITURE TTFACMST IMPOSSIBLE"
+                             " - STATUS = " file-status
+                             "  COMMANDE :  " fjcle
+                                        perform err1 thru errf
+              end-if
+DD9023     end-if.
 
            move tsco5 to fjfdem.
        T270.
@@ -2452,15 +2727,33 @@ DD9999     INITIALIZE     wor-fcomjoc4
            MOVE "H.T. INSUFFISANT : MAJORATION" TO FJDOP.
            MOVE WMAJO  TO FJMON.
            MOVE  2     TO FJTVP4.
-           perform w-fcomjoc4.
+DD9023     if not wvalid-dryrun
+              perform w-fcomjoc4
 999999   display "trace_prcde060 : w-fcomjoc4"
-           IF file-status not = zero DISPLAY "**FICH. J. 5 a 10 PLEIN**"
-                      display "GPIWARNING"
-                      MOVE 45 TO WERR  GO TO ERR1.
+              IF file-status not = zero
+                 DISPLAY "**FICH. J. 5 a 10 PLEIN**"
+                 display "GPIWARNING"
+                 MOVE 45 TO WERR  GO TO ERR1
+              end-if
+DD9023     end-if.
       *
       ** COMMANDE SUIVANTE
        T350.
 999999   display "Trace-prcde060 : T350".
+DD9023* en simulation on ne fait pas avancer le point de reprise et on
+DD9023* n'alimente pas la table des doublons d'une commande fictive
+DD9023     if not wvalid-dryrun
+DD9004        MOVE gencoent-key TO CKPT-CLE
+DD9042        MOVE gencolig-key TO CKPT-LIG
+DD9004        WRITE CKPT-LIGNE
+DD9019        move 'M'      to iordref-trt
+DD9019        move fjncl    to iordref-ncl
+DD9019        move wrefcli  to iordref-refcli
+DD9019        move wmmti-date-amj to iordref-datjr
+DD9019        move wnum     to iordref-num
+DD9019        move 'ALG'    to iordref-canal
+DD9019        call "ordref1" using ordref adl-art
+DD9023     end-if.
            ADD 1 TO gencoent-key.
            IF WFIN = 1  MOVE 9999 TO WRAN1
                    ELSE MOVE gencolig-key TO WRAN1.
@@ -2475,16 +2768,24 @@ DD9999     INITIALIZE     wor-fcomjoc4
 
 GPICMT* pour dinac, blocage systematique des commandes CASTORAMA, a cause du regrouepement des commandes pour le franco et les modifs de prix pour deconditionnement
 DD0350     if mmdt-societe = 'DINAC' and fjok  = 1 and wrdi = 'CAS'
-  -           move 8 to fjok
+DD9035        move "DCAS" to WVE-REGLE
+DD9035        perform rnl-validexc
+DD9035        if not VE-ACTIVE
+  -              move 8 to fjok
+DD9035        end-if
 999999   display "trace_prcde060 : IF no91"
 DD0350     end-if
 
 GPICMT* anes 20/10/2016 pour dinac, blocage systematique de commandes
 DD0351     if mmdt-societe = 'DINAC' and fjok = 1
-GPICMT* anes 20/100/2016 Point P : PTP 
+GPICMT* anes 20/100/2016 Point P : PTP
 DD9999* anes 07/07/2017 suppr test "PTP" pour bloquer ttes les cdes dinac
   |   *      if wrdi = "PTP"       DD9999 07/07/2017
+DD9035        move "DALL" to WVE-REGLE
+DD9035        perform rnl-validexc
+DD9035        if not VE-ACTIVE
   |            move 8 to fjok
+DD9035        end-if
   |   *      end-if                DD9999 07/07/2017
 999999   display "trace_prcde060 : IF no92"
 DD0351     end-if
@@ -2508,7 +2809,8 @@ DD0177     move alliv to fjlivrea
 DD9999     move wtrh to fjtrs
 
 GPICMT* reecriture entete commande allotie avec le nombre total de lignes a livrer
-DD0298     if fjfeo = ccmpa-tycd-typ-allotie(1:1)
+DD9023* en simulation on ne touche pas aux commandes alloties meres/filles
+DD0298     if fjfeo = ccmpa-tycd-typ-allotie(1:1) and not wvalid-dryrun
   "           move wtrh to fjtrs
   "           move fjnum to fjnumr
   "           perform rw-cdesalle
@@ -2522,6 +2824,7 @@ DD0298     end-if
 
 GPICMT* ecriture ligne commande allotie fille
 DD0298     if fjfeo = ccmpa-tycd-typ-allotie-fille(1:1)
+  "        and not wvalid-dryrun
   "   * on charge te transporteur habituel
   "           move wtrh to fjtrs
 GPICMT* recherche commande allotie mere
@@ -2600,9 +2903,12 @@ DD9999     end-if
 
 DD0814* DOOR 10/01/2018 ajout du rayon
 DD0814     move wrayon to fjrayon
-           perform rw-fcomjoap.
-           if file-status not = zero
-                    MOVE 29 TO WERR  GO TO ERR1.
+DD9023     if not wvalid-dryrun
+              perform rw-fcomjoap
+              if file-status not = zero
+                       MOVE 29 TO WERR  GO TO ERR1
+              end-if
+DD9023     end-if.
 
 DD0351* anes 23/06/16 ajout du libelle correspondant au code ok
   |      move fjnum to lnum
@@ -2655,11 +2961,16 @@ DD0221     move fjrcl(5:15) to wrcl(6:15)
              else     move "E" to wtcde.
            move wtrtcom to wtcom.
 DD0316     move wenrass to wor-seqcom12.
-           perform w-seqcom1.
-           if file-status not = zero display
-             "ECRIT. ANREG. ASSISTANTE INVALIDE, STATUS:  " file-status
-                                     display "GPIWARNING"
-                                     move 45 to werr go to err1.
+DD9023     if not wvalid-dryrun
+              perform w-seqcom1
+              if file-status not = zero
+                 display
+                 "ECRIT. ANREG. ASSISTANTE INVALIDE, STATUS:  "
+                 file-status
+                 display "GPIWARNING"
+                 move 45 to werr go to err1
+              end-if
+DD9023     end-if.
 
       *---------------------
       * Ecriture de la trace
@@ -2848,7 +3159,11 @@ DD0806*    perform prix-a11 thru prix-a30.
                                      go to ftrtcom.
 DD9999* anes 15/01/19 verrue pour B&Q sans EAN livrea                GPIWARNING
   |        if rcogli = zero or space
-  |          move rcogcd to rengli
+DD9035        move "EANB" to WVE-REGLE
+DD9035        perform rnl-validexc
+DD9035        if not VE-ACTIVE
+  |             move rcogcd to rengli
+DD9035        end-if
 999999   display "trace_prcde060 : IF no110"
 DD9999     end-if
       * memo ds cle commentaire
@@ -2875,11 +3190,15 @@ DDE069     move RCORCC to wcdecom
            if rcocom(wind) = spaces go to trtcomc-s.
            add 5 to fjnli6.
            move rcocom(wind) to fjcom6.
-           perform w-fcomjoc6.
+DD9023     if not wvalid-dryrun
+              perform w-fcomjoc6
 999999   display "trace_prcde060 : w-fcomjoc6"
-           if file-status not = zero
-             display "GPIWARNING"
-             display "fjnli6 :  " fjnli6 move 45 to werr go to ftrtcom.
+              if file-status not = zero
+                display "GPIWARNING"
+                display "fjnli6 :  " fjnli6
+                move 45 to werr go to ftrtcom
+              end-if
+DD9023     end-if.
       * init code commentaire
            move "C" to wtrtcom.
       * init code OK a 9 pour controle commentaire en validation
@@ -3215,6 +3534,12 @@ DD0448     if werr = 53
 999999   display "trace_prcde060 : IF no132"
 DD0448     end-if
 
+GPICMT* doublon ref.commande client tous canaux (fenetre de N jours)
+DD9019     if werr = 54
+DD9019        move oordref-liberr to llib
+DD9019        go to err3
+DD9019     end-if
+
            MOVE 1 TO TTFIN.
            IF WERR = 41 MOVE "**ENTETE ET FIN DES LIGNES         -> CDE
       -    "ET SUITE EN ERREUR" TO LLIB  GO TO ERR3.
@@ -3230,6 +3555,11 @@ DD2001     IF WERR = 46 MOVE "**FICHIER FJOADCLI PLEIN           -> CDE
 
        ERR3.
 999999   display "Trace-prcde060 : ERR3".
+      * DD9001 08/08/26 anes tally du WERR pour le recap fin de run
+           if werr > zero and werr not > 60
+              add 1 to WTALWERR-NB(WERR)
+              move LLIB to WTALWERR-LIB(WERR)
+           end-if.
            WRITE LIGNE BEFORE 1.
       * creation trace des erreurs
            if werr = 23 or 24 or 25 or 37       move RLIXAR to wrlixar  *DDE079
@@ -3285,6 +3615,7 @@ DD0351                       or werr = 52
 DD0448                       or werr = 53
 DD0350                       or werr = 26
 DD0351                       or werr = 58
+DD9019                       or werr = 54
                              move 8    to wok
                              MOVE ZERO TO WERR  GO TO ERRF.
 
@@ -3350,7 +3681,11 @@ DDE069     move RCORCC to wcdecom
                                GO TO ERR12.
 DD9999* anes 15/01/19 verrue pour B&Q sans EAN livrea                GPIWARNING
   |        if rligli = zero or space
-  |          move rligcd to rligli
+DD9035        move "EANB" to WVE-REGLE
+DD9035        perform rnl-validexc
+DD9035        if not VE-ACTIVE
+  |             move rligcd to rligli
+DD9035        end-if
 999999   display "trace_prcde060 : IF no137"
 DD9999     end-if
            if wgcd not = rligcd  go to err12.
@@ -3381,6 +3716,11 @@ DD0351* mais ne pas bloquer l'integration si il se trouve plein
            GO TO ERR18.
        ERR14.
 999999   display "Trace-prcde060 : ERR14".
+DD9023     if not wvalid-dryrun
+DD9004        MOVE gencoent-key TO CKPT-CLE
+DD9042        MOVE gencolig-key TO CKPT-LIG
+DD9004        WRITE CKPT-LIGNE
+DD9023     end-if.
            ADD 1 TO gencoent-key.
            IF TTFIN = ZERO     GO TO T20.
       ** CDES SUIVANTES -> FICHIER ERREURS
@@ -3473,9 +3813,127 @@ DD2001     perform cl-fjoadcli.
            perform cl-guextmst.
            perform cl-ttfacmst.
            perform cl-filieres.
+      * DD9001 08/08/26 anes recap des rejets WERR avant fermeture de l'ETAT
+           perform EDITWERR.
+      * DD9006 09/08/26 anes alerte mail groupee des ecarts EAN/PCB du
+      *        jour, un mail par client ayant atteint WPCB-SEUIL
+           perform EDITPCBTAL.
            CLOSE ETAT.
+DD9004     CLOSE CKPT.
+DD9013     CLOSE DEVHIST.
+DD9016     CLOSE SURVOVR.
+DD9018     CLOSE PCBEXC.
+DD9035     CLOSE VALIDEXC.
            STOP RUN.
 
+      *DD9001 08/08/26 anes recap des codes WERR rejetes du jour (1 page,
+      *       1 ligne par code werr rencontre, meme libelle que ERR3)
+       EDITWERR.
+999999   display "Trace-prcde060 : EDITWERR".
+           MOVE ZERO TO WTALWERR-TOT.
+           MOVE 1    TO WTALWERR-X.
+           PERFORM EDITWERR-T THRU EDITWERR-T-EXIT
+                   UNTIL WTALWERR-X > 60.
+           IF WTALWERR-TOT = ZERO  GO TO EDITWERR-EXIT.
+           MOVE SPACES TO LIGNE.
+           MOVE '|' TO SEP1 SEP2 SEP3 SEP4 SEP5 SEP6.
+           WRITE LIGNE BEFORE PAGE.
+           MOVE "RECAPITULATIF DES REJETS WERR DE LA CREATION ALLEGRO"
+                   TO LLIB.
+           MOVE WJ TO LLJJ.
+           MOVE WM TO LLMM.
+           MOVE WA TO LLAA.
+           MOVE "/" TO LS1 LS2.
+           WRITE LIGNE BEFORE 3.
+           MOVE SPACES TO LIGNE.
+           MOVE "WERR  NB.CDES REJETEES   LIBELLE" TO LLIB.
+           MOVE '|' TO SEP1 SEP2 SEP3 SEP4 SEP5 SEP6.
+           WRITE LIGNE BEFORE 2.
+           MOVE 1 TO WTALWERR-X.
+           PERFORM EDITWERR-L THRU EDITWERR-L-EXIT
+                   UNTIL WTALWERR-X > 60.
+           MOVE SPACES TO LIGNE.
+           MOVE '|' TO SEP1 SEP2 SEP3 SEP4 SEP5 SEP6.
+           STRING "TOTAL COMMANDES REJETEES : " WTALWERR-TOT
+                   DELIMITED BY SIZE INTO LLIB.
+           WRITE LIGNE BEFORE 2.
+       EDITWERR-EXIT.
+           EXIT.
+
+       EDITWERR-T.
+           IF WTALWERR-NB(WTALWERR-X) NOT = ZERO
+              ADD WTALWERR-NB(WTALWERR-X) TO WTALWERR-TOT.
+           ADD 1 TO WTALWERR-X.
+       EDITWERR-T-EXIT.
+           EXIT.
+
+       EDITWERR-L.
+           IF WTALWERR-NB(WTALWERR-X) = ZERO  GO TO EDITWERR-L-SUITE.
+           MOVE SPACES TO LIGNE.
+           MOVE '|' TO SEP1 SEP2 SEP3 SEP4 SEP5 SEP6.
+           STRING WTALWERR-X          DELIMITED BY SIZE
+                  "      "            DELIMITED BY SIZE
+                  WTALWERR-NB(WTALWERR-X)  DELIMITED BY SIZE
+                  "      "            DELIMITED BY SIZE
+                  WTALWERR-LIB(WTALWERR-X) DELIMITED BY SIZE
+                     INTO LLIB.
+           WRITE LIGNE BEFORE 1.
+       EDITWERR-L-SUITE.
+           ADD 1 TO WTALWERR-X.
+       EDITWERR-L-EXIT.
+           EXIT.
+
+      *DD9006 09/08/26 anes parcours de WTALPCB : un mail distinct est
+      *       envoye pour chaque client dont le nombre d'ecarts EAN/PCB
+      *       du jour atteint WPCB-SEUIL
+       EDITPCBTAL.
+999999   display "Trace-prcde060 : EDITPCBTAL".
+           IF WNB-TALPCB = ZERO  GO TO EDITPCBTAL-EXIT.
+           MOVE 1 TO WIDXPCB.
+           PERFORM EDITPCBTAL-L THRU EDITPCBTAL-L-EXIT
+                   UNTIL WIDXPCB > WNB-TALPCB.
+       EDITPCBTAL-EXIT.
+           EXIT.
+      *
+       EDITPCBTAL-L.
+           IF WTALPCB-NB (WIDXPCB) >= WPCB-SEUIL
+              MOVE WTALPCB-NCL (WIDXPCB) TO WPCBTAL-NCL
+              MOVE WTALPCB-NB  (WIDXPCB) TO WPCBTAL-NB
+              PERFORM ENV-MAIL-PCB
+           END-IF.
+           ADD 1 TO WIDXPCB.
+       EDITPCBTAL-L-EXIT.
+           EXIT.
+
+      *DD9004 08/08/26 anes lecture du fichier de checkpoint pour
+      *       retrouver la derniere commande traitee avant redemarrage
+       CKPT-LECT.
+           READ CKPT
+                AT END MOVE 1 TO WRESTART-FIN
+                NOT AT END MOVE CKPT-CLE TO WRESTART-KEY
+DD9042                   MOVE CKPT-LIG TO WRESTART-LIG.
+       CKPT-LECT-EXIT.
+           EXIT.
+
+      *DD9035 09/08/26 anes lecture de VALIDEXC (table des exceptions
+      *       clients aux regles de validation), pour savoir si le
+      *       client fjncl beneficie d'une exception active a la regle
+      *       WVE-REGLE a la date du jour : remplace les anciennes
+      *       verrues clients en dur (B&Q, DINAC/CASTORAMA, TSM)
+       RNL-VALIDEXC.
+DD9035     MOVE WVE-REGLE TO VE-REGLE.
+DD9035     MOVE FJNCL     TO VE-NCL.
+DD9035     READ VALIDEXC.
+DD9035     IF FILE-STATUS4 NOT = ZERO
+DD9035        MOVE SPACE TO VE-ACTIF
+DD9035     ELSE
+DD9035        IF WVE-DATEJOUR < VE-DATDEB OR WVE-DATEJOUR > VE-DATFIN
+DD9035           MOVE SPACE TO VE-ACTIF
+DD9035        END-IF
+DD9035     END-IF.
+       RNL-VALIDEXC-EXIT.
+           EXIT.
+
       *=========================================================================
       *                             FONCTIONS LOCALES
       *=========================================================================
@@ -3553,6 +4011,14 @@ DDE089     move ' '                 to immpa-devi-aff
            move spaces              to wmmpa-devi-cdev
 999999   display "trace_prcde060 : call 'mmpa-devi1'"
            call 'mmpa-devi1' using mmpa-devi adl-art
+DD9013     if ommpa-devi-rtn = "0" and ommpa-devi-teu not = zero
+DD9023        and not wvalid-dryrun
+DD9013        move fjnum               to DEV-NCDE
+DD9013        move fjdev                to DEV-CDEV
+DD9013        move ommpa-devi-teu       to DEV-TAUX
+DD9013        move wmmti-date-amj       to DEV-DATE
+DD9013        WRITE DEV-LIGNE
+DD9013     end-if
            .
 
       *-----------------------------------------
@@ -3823,6 +4289,44 @@ GPICMT*---- Appel fonct. recherche des destinataires de mail
 999999   display "trace_prcde060 : call 'mmlp-mail1'"
          call 'mmlp-mail1' using mmlp-mail adl-art
            .
+GPICMT*-----------------------------------------------
+GPICMT*     Envoi de mail, ecarts EAN/PCB par client
+GPICMT*-----------------------------------------------
+      *DD9006 09/08/26 anes un mail dedie par client dont le nombre
+      *       d'ecarts EAN/PCB du jour atteint WPCB-SEUIL, appele
+      *       depuis EDITPCBTAL en fin de traitement
+       env-mail-pcb section.
+999999   display "Trace-prcde060 : env-mail-pcb section".
+           initialize immlp-mail-ligx
+
+           move cmmlp-mail-type-oo to immlp-mail-type(1)
+           move "PRCDE060 - Ecarts EAN/PCB constates sur commandes "
+               to immlp-mail-data(1)
+
+           move cmmlp-mail-type-o      to immlp-mail-type(2)
+           string "Client " WPCBTAL-NCL
+                  " : " WPCBTAL-NB " ecart(s) EAN/PCB ce jour"
+                  delimited by size into immlp-mail-data(2)
+           move spaces to immlp-mail-destg
+                          immlp-mail-groupe
+
+           move cmmlp-mail-trt-notif     to immlp-mail-trt
+           initialize immlp-mail-objet
+           string "Anomalie(s) PRCDE060 - Ecarts EAN/PCB client "
+                  WPCBTAL-NCL
+                  delimited by size into immlp-mail-objet
+
+GPICMT*---- Appel fonct. recherche des destinataires de mail
+           move spaces to immpa-mail-type     immpa-mail-sect
+                          immpa-mail-lieusect immpa-mail-lieu
+999999   display "trace_prcde060 : call 'mmpa-mail1'"
+           call 'mmpa-mail1' using mmpa-mail adl-art
+           move ommpa-mail-dest to immlp-mail-dest
+
+           move wnom-prog       to immlp-mail-pgm
+999999   display "trace_prcde060 : call 'mmlp-mail1'"
+           call 'mmlp-mail1' using mmlp-mail adl-art
+             .
        pro section.
 999999   display "Trace-prcde060 : pro section".
 
