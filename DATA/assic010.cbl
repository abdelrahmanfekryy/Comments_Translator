@@ -0,0 +1,185 @@
+      *DD9024 09/08/26 anes Creation - charge de travail par assistante
+      *                     commerciale, par relecture de SEQCOM1
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSIC010.
+      *
+      ******************************************************************
+      * GPICMT    Edition de la charge de travail par assistante        *
+      *           commerciale : relecture sequentielle complete de      *
+      *           SEQCOM1 (WENRASS, alimente par PRCDE060/cged-inte0 a  *
+      *           chaque commande EDI reprise par une assistante), et   *
+      *           cumul par code assistante (WASSIST) du nombre de      *
+      *           commandes traitees, du nombre en erreur (WTCDE = E)   *
+      *           et du nombre ayant necessite un commentaire           *
+      *           (WTCOM = C).                                           *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. DPS-4.
+       OBJECT-COMPUTER. DPS-4.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQCOM1 ASSIGN TO SEQCOM1
+                       organization line sequential.
+      *
+           SELECT ETAT1 ASSIGN TO wlabel-etat1
+                       organization line sequential.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQCOM1
+                DATA RECORD WOR-SEQCOM12.
+       01  WOR-SEQCOM12.
+           02 SC-ASSIST            PIC X(4).
+           02 FILLER               PIC X.
+           02 SC-RECLI             PIC X(15).
+           02 FILLER               PIC X.
+           02 SC-CDEGPI            PIC X(8).
+           02 FILLER               PIC X.
+           02 SC-CLIEN             PIC 9(6).
+           02 FILLER               PIC X.
+           02 SC-TCLIEN            PIC X(3).
+           02 FILLER               PIC X.
+           02 SC-TCDE              PIC X.
+           02 FILLER               PIC X.
+           02 SC-TCOM              PIC X.
+      *
+       FD  ETAT1
+                DATA RECORD LIGNE
+                LINAGE IS 64 LINES AT TOP 2.
+       01  LIGNE                  PIC X(132).
+       01  L1.
+           02 LASSIST              PIC X(4).
+           02 FILLER               PIC X(2).
+           02 LNB                  PIC Z(4)9.
+           02 FILLER               PIC X(2).
+           02 LNBERR               PIC Z(4)9.
+           02 FILLER               PIC X(2).
+           02 LNBCOM               PIC Z(4)9.
+           02 FILLER               PIC X(2).
+           02 LLIB                 PIC X(60).
+      *
+       WORKING-STORAGE SECTION.
+       01  wlabel-etat1           pic x(64) value space.
+       01  var-name               pic x(64).
+       01  var-data               pic x(64).
+       01  file-status            PIC XX.
+       01  WFIN                   PIC 9 value zero.
+           88 FIN-SEQCOM1         value 1.
+       01  WTOT-LIG               PIC 9(5) VALUE ZERO.
+      *
+      **** table de cumul par assistante commerciale
+       01  WTASS.
+           02 WTASS-E OCCURS 200 ASCENDING KEY WTASS-CODE
+                       INDEXED BY IX-ASS.
+              03 WTASS-CODE         PIC X(4).
+              03 WTASS-NB           PIC 9(5).
+              03 WTASS-ERR          PIC 9(5).
+              03 WTASS-COM          PIC 9(5).
+       01  WNB-ASS                 PIC 9(5) VALUE ZERO.
+       01  WIDX                    PIC 9(5).
+       01  WTROUVE                 PIC 9.
+           88 ASS-TROUVEE          VALUE 1.
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * T10 : initialisations et ouverture des fichiers                *
+      *----------------------------------------------------------------*
+       T10.
+           MOVE ZERO TO WFIN WTOT-LIG WNB-ASS.
+           string 'ADLPID' x'00' delimited by size
+                  into var-name.
+           move space to var-data.
+           call 'genvcc' using var-name var-data.
+           string 'assic010.'
+                  var-data delimited by ' '
+                                     into wlabel-etat1.
+           OPEN INPUT SEQCOM1.
+           OPEN OUTPUT ETAT1.
+           PERFORM T20 THRU T20-EXIT.
+           PERFORM T50 THRU T50-EXIT UNTIL FIN-SEQCOM1.
+           PERFORM T90 THRU T90-EXIT.
+           CLOSE SEQCOM1.
+           CLOSE ETAT1.
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+      * T20 : lecture sequentielle de SEQCOM1                           *
+      *----------------------------------------------------------------*
+       T20.
+           READ SEQCOM1 NEXT RECORD
+                AT END MOVE 1 TO WFIN.
+       T20-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T50 : cumul, par code assistante, des commandes traitees        *
+      *----------------------------------------------------------------*
+       T50.
+           ADD 1 TO WTOT-LIG.
+           PERFORM T55 THRU T55-EXIT.
+           PERFORM T60 THRU T60-EXIT.
+           PERFORM T20 THRU T20-EXIT.
+       T50-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T55 : recherche de l'assistante deja connue dans la table       *
+      *----------------------------------------------------------------*
+       T55.
+           MOVE 0 TO WTROUVE.
+           SET IX-ASS TO 1.
+           SEARCH WTASS-E VARYING IX-ASS
+              AT END NEXT SENTENCE
+              WHEN WTASS-CODE(IX-ASS) = SC-ASSIST
+                 MOVE 1 TO WTROUVE
+           END-SEARCH.
+       T55-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T60 : ajout/mise a jour de la ligne assistante dans la table   *
+      *----------------------------------------------------------------*
+       T60.
+           IF NOT ASS-TROUVEE
+              ADD 1 TO WNB-ASS
+              MOVE WNB-ASS TO WIDX
+              SET IX-ASS TO WIDX
+              MOVE SC-ASSIST TO WTASS-CODE(IX-ASS)
+              MOVE ZERO      TO WTASS-NB(IX-ASS)
+                                WTASS-ERR(IX-ASS)
+                                WTASS-COM(IX-ASS)
+           END-IF.
+           ADD 1 TO WTASS-NB(IX-ASS).
+           IF SC-TCDE = 'E' ADD 1 TO WTASS-ERR(IX-ASS) END-IF.
+           IF SC-TCOM = 'C' ADD 1 TO WTASS-COM(IX-ASS) END-IF.
+       T60-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      * T90 : edition du recapitulatif par assistante                   *
+      *----------------------------------------------------------------*
+       T90.
+           PERFORM T90-X VARYING IX-ASS FROM 1 BY 1
+                   UNTIL IX-ASS > WNB-ASS.
+           MOVE SPACES TO LIGNE.
+           WRITE LIGNE BEFORE 1.
+           MOVE SPACES TO LIGNE.
+           MOVE WTOT-LIG TO LNB.
+           MOVE "TOTAL COMMANDES REPRISES TOUTES ASSISTANTES" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-EXIT.
+           EXIT.
+      *
+       T90-X.
+           MOVE SPACES TO LIGNE.
+           MOVE WTASS-CODE(IX-ASS) TO LASSIST.
+           MOVE WTASS-NB(IX-ASS)   TO LNB.
+           MOVE WTASS-ERR(IX-ASS)  TO LNBERR.
+           MOVE WTASS-COM(IX-ASS)  TO LNBCOM.
+           MOVE "CDES/EN ERREUR/AVEC COMMENTAIRE" TO LLIB.
+           WRITE LIGNE BEFORE 1.
+       T90-X-EXIT.
+           EXIT.
