@@ -120,6 +120,21 @@ DDE069   02  wnom-prog                PIC X(10) value 'cgcd-reli1'.
       * compteur lignes en rupture
            02 wttecpt           pic 999.
 
+DD9001* anes 08/08/26 simulation reliquat (cgcd-reli-rel = 'S') : on
+DD9001* deroule le controle/OU28/WRELIQ/WTTECPT complet mais on saute
+DD9001* les ecritures FCOMMAAP/FCOMJOAP/FARTUSAP/FARTUSAC
+           02  WSIMUL           PIC 9.
+
+DD9031* etat de livraison avant l'appel a mmau-cdes1, pour le journal
+DD9031* MMAULOG (wmmau-cdes-etliv est ecrase par l'appel)
+           02  WMMAULOG-ETLIV-AV PIC X.
+
+DD9007* anes 09/08/26 resultat du controle de coherence allotie
+DD9007* mere/fille avant creation du reliquat (cf chk-mere-compat)
+DD9007* 0 = coherent, la creation du reliquat peut continuer
+DD9007* 9 = lien mere/fille introuvable, on bloque la creation
+           02  WCHK-MERE-COMPAT PIC 9.
+
       *----> M1099 (D) GPICOL
            02  wedit            pic x.
       *----> M1099 (F) GPICOL
@@ -229,6 +244,11 @@ DD0351     copy '../copy/wor-cdeslanc'.                                 *GPICMT
 
            copy '../../COM/copy/mmau-cdes.com'.                         *GPICMT
            copy '../../COM/copy/mgca-dest.com'.                         *GPICMT
+DD9028     copy '../copy/destlog.com'.                                  *GPICMT
+DD9029     copy '../copy/dwretry.com'.                                  *GPICMT
+DD9031     copy '../copy/mmaulog.com'.                                  *GPICMT
+DD9032     copy '../copy/reliqlog.com'.                                 *GPICMT
+DD9037     copy '../copy/ngstock.com'.                                  *GPICMT
            copy '../../COM/copy/mmdt-lieu.com'.                         *GPICMT
            copy '../../COM/copy/mmti-sema.com'.                         *GPICMT
 DDE069     copy '../../COM/copy/cgca-mtht.com'.                         *GPICMT
@@ -259,6 +279,9 @@ DD0444     copy '../../COM/copy/cmcd-mjdw.com'.                         *GPICMT
            move wmmti-date-amj to wdate
            .
 
+DD9001     MOVE ZERO TO WSIMUL.
+DD9001     IF cgcd-reli-rel = 'S'  MOVE 1 TO WSIMUL.
+
            if waa > 50 move 19 to zss
              else      move 20 to zss.
            move waa            to zaa.
@@ -321,9 +344,23 @@ DD0298     end-if
            move FCLIV to wmmau-cdes-etliv.
 GPICMT     move 'PIK0' to immau-cdes-ev
 999999   display "trace_cgcd-reli1 : call 'mmau-cdes1'"
-999999   display "trace_cgcd-reli1 : mmdt-mr " mmdt-mr  
-999999   display "trace_cgcd-reli1 : mmdt-sect " mmdt-sect  
+999999   display "trace_cgcd-reli1 : mmdt-mr " mmdt-mr
+999999   display "trace_cgcd-reli1 : mmdt-sect " mmdt-sect
+DD9031     move wmmau-cdes-etliv to WMMAULOG-ETLIV-AV
            call 'mmau-cdes1' using wmmau-cdes adl-art.
+      * journal de l'historique des evenements de l'automate des
+      * commandes, pour restitution par commande via MMAUC010
+DD9007* anes 09/08/26 pas de journal MMAULOG en simulation, comme pour
+DD9007* les autres ecritures (cf maj-dataware section)
+DD9031     if WSIMUL not = 1
+DD9031        move fccle              to IMMAULOG-NCDE
+DD9031        move immau-cdes-ev      to IMMAULOG-EV
+DD9031        move WMMAULOG-ETLIV-AV  to IMMAULOG-ETLIV-AV
+DD9031        move wmmau-cdes-etliv   to IMMAULOG-ETLIV-AP
+DD9031        move ommau-cdes-rtn     to IMMAULOG-RTN
+999999   display "trace_cgcd-reli1 : call 'MMAULOG1'"
+DD9031        call "MMAULOG1" using MMAULOG
+DD9007     end-if
            IF ommau-cdes-rtn not = 0
 999999   display "trace_cgcd-reli1 : IF no1-a"
               go to err-auto
@@ -348,7 +385,23 @@ GPICMT     move fctql to wquanp                                         *M210302
 ++++++*------------------------------------------------------------------
 ++++++*  Si on n'a pas de reliquat, on ne cree pas les fichiers d'entete
 999999   display "cgcd-reli-rel " cgcd-reli-rel
-           IF cgcd-reli-rel not = 'R' go to T35.
+DD9001     IF cgcd-reli-rel not = 'R' and cgcd-reli-rel not = 'S'
+DD9001          go to T35.
+
+DD9007* anes 09/08/26 controle preventif : si la commande traitee est
+DD9007* une fille d'une commande allotie, le lien avec la mere doit
+DD9007* etre coherent avant d'autoriser la creation du reliquat (cf
+DD9007* demande d'ajout d'un controle d'alloti sur CGCD-RELI1)
+DD9007     move cgcd-reli-cde to fcnum
+DD9007     move cgcd-reli-ind to fcnin
+DD9007     perform r-fcommaap
+DD9007     if file-status not = zero go to inva.
+DD9007     if fcfeo = ccmpa-tycd-typ-allotie-fille(1:1)
+DD9007        perform chk-mere-compat thru chk-mere-compat-exit
+DD9007        if wchk-mere-compat not = zero
+DD9007           go to errmerefille
+DD9007        end-if
+DD9007     end-if.
 
 ++++++**-----------------------------------------------------------------
 ++++++** CREATION DES ENTETES DE LA COMMANDE RELIQUAT
@@ -386,8 +439,11 @@ DD0351     end-if
       *****WRITE FCOMJOUR INVALID KEY ERRWRC.
 DDE109     move "W" to gfkey.
 DDE109     perform op-fcomjoap.
+DD9001     IF WSIMUL = 1  MOVE ZERO TO FILE-STATUS
+DD9001                    GO TO t22-simul.
            perform w-fcomjoap.
            if file-status not = zero   go to ERRWRC.
+DD9001 t22-simul.
 DDE109     perform cl-fcomjoap
 
       *DDE069 si mode non batch on affichera le message cree en reliquat
@@ -419,6 +475,8 @@ DD2001*    MOVE cgcd-reli-indr TO ALNIN.
   |        move wor-fcoadcli-cdesup to wor-fjoadcli-cdesup
   |        move cgcd-reli-indr TO ALNIN of wor-fjoadcli-cdesup
   |   *    perform w-fcoadcli.
+DD9001     MOVE ZERO TO FILE-STATUS.
+DD9001     IF WSIMUL = 0
 DD2001     perform w-fjoadcli.
            if file-status not = zero
 DD2001*       string 'Ecriture FCOADCLI invalide ' alcle
@@ -664,6 +722,17 @@ DDE125        ADD jfcqtc TO WQUAN
 999999   display "trace_cgcd-reli1 : IF no17"
            end-if
 DDE125     ADD jfcqtl TO wquanp.
+      * journal des lignes de reliquat creees, pour proposition
+      * d'annulation des reliquats trop anciens par RELIQC010
+DD9007* anes 09/08/26 pas de journal RELIQLOG en simulation
+DD9032     if WSIMUL not = 1
+DD9032        move fccle  to IRELIQLOG-NCDE
+DD9032        move jfcnlg to IRELIQLOG-NLG
+DD9032        move fcnarx to IRELIQLOG-NAR
+DD9032        move jfcqtc to IRELIQLOG-QTR
+999999   display "trace_cgcd-reli1 : call 'RELIQLOG1'"
+DD9032        call "RELIQLOG1" using RELIQLOG
+DD9007     end-if
 666666 T45.
 999999   display "Trace-cgcd-reli1 : T45".
 DDE125     MOVE ZERO TO jfcqtl jfcnlg.
@@ -925,7 +994,10 @@ DDE109     perform op-fcommac4.                                         *GPICMT
            if fcnum4 not = cgcd-reli-cde or
               fcnin4 not = cgcd-reli-ind  go to t110.
       * pas de reliquat ==> validation des lignes montant qte cdee dans qte liv
-           if cgcd-reli-rel not = "R" go to t100.
+DD9042* anes 09/08/26 une simulation (cgcd-reli-rel = "S") doit derouler la
+DD9042* meme logique de validation des lignes qu'une creation reliquat reelle,
+DD9042* seules les ecritures sont ensuite filtrees par WSIMUL
+DD9042     if cgcd-reli-rel not = "R" and cgcd-reli-rel not = "S" go to t100.
 
       * reliquat ==> meme trt pour les elements autres que 7 (% remise) et
       *                                                   10 (libelle) on ne
@@ -1013,7 +1085,7 @@ DD0351     call "cmcd-ware1" using cmcd-ware adl-art                    *GPICMT
 DDE109     perform cl-fcommac4
       * fin trt lignes de la commande
       * si creation reliquat ==> maj nbre de boites reliquat ds entete reliquat
-           if cgcd-reli-rel not = "R" go to t125.
+DD9042     if cgcd-reli-rel not = "R" and cgcd-reli-rel not = "S" go to t125.
 
            MOVE cgcd-reli-cder TO FJNUM.
            MOVE cgcd-reli-indr TO FJNIN.
@@ -1078,7 +1150,7 @@ DD0351     end-if
            MOVE wquanp TO FCTQL.
 
       * maj code reliquat
-           if cgcd-reli-rel = "R" 
+DD9042     if cgcd-reli-rel = "R" or cgcd-reli-rel = "S"
              move "R" to fcod1
       * Si SOS, on incremente l'etat du flag si reliquat
              if fcopenbook not = 0
@@ -1087,6 +1159,8 @@ DD0712         move 2 to fcopenbook
              end-if
 999999   display "trace_cgcd-reli1 : IF no33"
            end-if
+DD9042     MOVE ZERO TO FILE-STATUS.
+DD9042     IF WSIMUL = 0
            perform rw-fcommaap.
            if file-status not = zero  go to inva2.
 
@@ -1106,8 +1180,12 @@ DD0525                  or = 'GERGONNE'
 DD0351     end-if
 
 GPICMT* mise a jour nombre de commande fille preparee pour commande allotie
+DD9042* anes 09/08/26 pas de maj de l'entete allotie mere ni de mail de
+DD9042* completude en simulation, comme pour les autres ecritures
 DD0298     if fcfeo = ccmpa-tycd-typ-allotie-fille(1:1)                 *GPICMT
-  -           perform maj-mere
+DD9042        if WSIMUL not = 1
+  -              perform maj-mere
+DD9042        end-if
 999999   display "trace_cgcd-reli1 : IF no36"
 DD0298     end-if
 
@@ -1284,6 +1362,31 @@ DD0131* GPICMT controle lieu expedition IND ==> pas destockage
            perform rnl-fartusap.
            if file-status not = zero   go to F208.
            MOVE wor-fartusap TO wwor-fartusap2
+      * GPICMT controle PCB de la ligne par rapport a celui de la ref
+      * article, le PCB ayant pu changer entre la saisie de la
+      * commande (PRCDE060) et le traitement du reliquat ; ce
+      * programme n'ayant pas son propre fichier d'exceptions (cf
+      * PCBEXC de PRCDE060), l'ecart est signale par mail comme les
+      * autres anomalies de ce programme (cf maj-mere)
+DD9007* anes 09/08/26 pas de mail d'ecart PCB en simulation
+DD9018     if fcqpb not = zero and not = faqpb and WSIMUL not = 1
+DD9018        move cmmlp-mail-type-ss to immlp-mail-type(1)
+DD9018        string "ECART PCB "
+DD9018              delimited by size into immlp-mail-data(1)
+DD9018        move cmmlp-mail-type-s to immlp-mail-type(2)
+DD9018        string 'Ref ' fanar1x ' Client ' fcncl
+DD9018             ' -PCB GPI: ' faqpb ' -PCB CDE: ' fcqpb
+DD9018              delimited by size into immlp-mail-data(2)
+DD9018        move cmmlp-mail-trt-notif to immlp-mail-trt
+DD9018        move spaces to immlp-mail-objet
+DD9018        string "ECART PCB COMMANDE/REFERENCE " fccle
+DD9018              delimited by size into immlp-mail-objet
+DD9018        move spaces to immlp-mail-destg
+DD9018        move spaces to immlp-mail-groupe
+DD9018        move "anes micn"   to immlp-mail-dest
+999999   display "trace_cgcd-reli1 : call 'mmlp-mail1'"
+DD9018        call 'mmlp-mail1' using mmlp-mail adl-art
+DD9018     end-if
 
       * calcul reel de la qte a destocker suite au pb des boites incompletes
       * saises en modifiant la qte par boite sur la ligne de commande
@@ -1293,6 +1396,19 @@ DD0131* GPICMT controle lieu expedition IND ==> pas destockage
            move fcqpb to imgca-dest-qpb.
 999999   display "trace_cgcd-reli1 : call mgca-dest1"
            call "mgca-dest1" using wmgca-dest adl-art.
+      * journal d'audit des appels a mgca-dest1 (destockage reliquat)
+DD9007* anes 09/08/26 pas de journal DESTLOG en simulation
+DD9028     if WSIMUL not = 1
+DD9028        move fccle          to IDESTLOG-NCDE
+DD9028        move fcnlg          to IDESTLOG-NLG
+DD9028        move fanarx         to IDESTLOG-NAR
+DD9028        move fcqtl          to IDESTLOG-QTE
+DD9028        move omgca-dest-qtr to IDESTLOG-QTR
+DD9028        move omgca-dest-rtn to IDESTLOG-RTN
+DD9028        move omgca-dest-err to IDESTLOG-ERR
+999999   display "trace_cgcd-reli1 : call DESTLOG1"
+DD9028        call "DESTLOG1" using DESTLOG
+DD9007     end-if.
            if omgca-dest-rtn not = spaces
               display "LIGNE: " fcnlg
               display "NON DESTOCKEE"
@@ -1422,6 +1538,19 @@ DD0525                 and not = 'GERGONNE'
 999999   display "trace_cgcd-reli1 : IF no56"
 DD0351     end-if
            if fasufa not = 2 go to f81.
+DD9007* anes 09/08/26 pas de journal NGSTOCK en simulation
+DD9037     if (fasoc < zero or fasop < zero) and WSIMUL not = 1
+DD9037        move fanarx    to INGSTOCK-NAR
+DD9037        move fccle     to INGSTOCK-NCDE
+DD9037        move "FARTUSAC" to INGSTOCK-FICH
+DD9037        if fasoc < fasop
+DD9037           move fasoc  to INGSTOCK-SOLDE
+DD9037        else
+DD9037           move fasop  to INGSTOCK-SOLDE
+DD9037        end-if
+999999   display "trace_cgcd-reli1 : call NGSTOCK1"
+DD9037        call "NGSTOCK1" using NGSTOCK
+DD9037     end-if.
            if fasoc < zero move zero to fasoc.
            if fasop < zero move zero to fasop.
            if fasoc > faenc move fasoc to faenc.
@@ -1439,6 +1568,8 @@ DD0380     if mmdt-societe = 'ERELS'
   -           go to f100
 999999   display "trace_cgcd-reli1 : IF no57"
 DD0380     end-if
+DD9001     MOVE ZERO TO FILE-STATUS.
+DD9001     IF WSIMUL = 0
            perform rw-fartusac.
            if file-status not = zero  go to errma.
       *
@@ -1526,6 +1657,8 @@ DD0380     end-if
            if file-status = zero   go to F141.
            MOVE wwor-fartusap2 TO wor-fartusap
            MOVE FCDLE   TO FANMA                                        *M090102
+DD9001     MOVE ZERO TO FILE-STATUS.
+DD9001     IF WSIMUL = 0
            perform w-fartusap.
            if file-status not = zero go to ERRWAR.
        f141.
@@ -1596,6 +1729,8 @@ DD0351     end-if
 DDE314* l'article est mouvemente donc annulation non autorise
            move 1 to favannul
 
+DD9001     MOVE ZERO TO FILE-STATUS.
+DD9001     IF WSIMUL = 0
            perform rw-fartusac.
            if file-status not = zero  go to errma.
       *
@@ -1870,6 +2005,8 @@ DDE999 f261.
        F270.
 999999   display "Trace-cgcd-reli1 : F270".
       *%   WRITE FARTUSIN COMPL.
+DD9001     MOVE ZERO TO FILE-STATUS.
+DD9001     IF WSIMUL = 0
            perform w-fartusac.
            if file-status not = zero  GO TO ERRWAR.
            GO TO F300.
@@ -2014,6 +2151,11 @@ DD0351        IF file-status = "22" MOVE "COMMANDE RELIQUAT DEJA CREEE"
            move "CREATION RELIQUAT IMPOSSIBLE"  to cgcd-reli-liberr.
            move '3' to ocgcd-reli-rtn
            go to t130.
+       errmerefille.
+999999   display "Trace-cgcd-reli1 : errmerefille".
+           move "LIEN ALLOTIE MERE/FILLE INCOHERENT" to cgcd-reli-liberr.
+           move '3' to ocgcd-reli-rtn
+           go to t130.
        INVA1.
 999999   display "Trace-cgcd-reli1 : INVA1".
 DDE109     perform cl-fcomjoap
@@ -2183,6 +2325,7 @@ GPICMT* maj stock PK autre societe
 GPICMT* mise de la commande dans la dataware
 DD0351 maj-dataware section.
 999999   display "Trace-cgcd-reli1 : maj-dataware section".
+DD9001     IF WSIMUL = 1  GO TO maj-dataware-f.
            move fccle to icmex-stat-cdex
            move "J" to wcmex-stat-e1periode
            move 99  to wcmex-stat-e1nbm
@@ -2214,9 +2357,45 @@ DD0351*        move "elgu micn" to immlp-mail-dest
 DD0351         move "anes micn"   to immlp-mail-dest
 999999   display "trace_cgcd-reli1 : call 'mmlp-mail1'"
                call 'mmlp-mail1' using mmlp-mail adl-art
+      * mise en file d'attente pour rejeu ulterieur (job DWRTC010)
+DD9029         move fccle            to IDWRETRY-CDEX
+DD9029         move ocmex-stat-rtn   to IDWRETRY-RTN
+DD9029         move ocmex-stat-liberr to IDWRETRY-LIBERR
+999999   display "trace_cgcd-reli1 : call 'DWRETRY1'"
+DD9029         call "DWRETRY1" using DWRETRY
 999999   display "trace_cgcd-reli1 : IF no77"
            end-if
            .
+DD9001 maj-dataware-f.
+DD9001     exit.
+
+GPICMT* controle preventif de coherence allotie mere/fille, appele
+GPICMT* avant t22 pour bloquer la creation du reliquat si le lien
+GPICMT* avec la mere est introuvable (cf demande CGCD-RELI1 allotie)
+DD9007  chk-mere-compat section.
+999999   display "Trace-cgcd-reli1 : chk-mere-compat section".
+           move zero to wchk-mere-compat
+           move fccle to icgcd-mere-numcdex-fille
+           move ccgcd-mere-e1trt-mere to wcgcd-mere-e1trt
+999999   display "trace_cgcd-reli1 : call cgcd-mere1 (chk-mere-compat)"
+           call "cgcd-mere1" using cgcd-mere adl-art
+           if ocgcd-mere-rtn not = cmmdt-envi-rtn-ok
+              move 9 to wchk-mere-compat
+              go to chk-mere-compat-exit
+           end-if
+           move 'W' to gfkey
+           perform op-cdesalle
+           move mwor-cdesalle2 to wor-cdesalle2
+           perform r-cdesalle
+           if file-status not = zero
+              move 9 to wchk-mere-compat
+              perform cl-cdesalle
+              go to chk-mere-compat-exit
+           end-if
+           perform cl-cdesalle
+           .
+       chk-mere-compat-exit.
+           exit.
 
 GPICMT* mise a jour nbre de commande preparees dans le mere
 DD0298  maj-mere section.
@@ -2274,6 +2453,30 @@ DD0351         move "anes micn"   to immlp-mail-dest
               go to maj-mere-f
            else
               add 1 to cae-nbrfilp
+DD9007* anes 08/08/26 controle de completude de la commande allotie :
+DD9007* toutes les commandes magasin filles sont preparees
+DD9007        if cae-nbrfilp >= cae-nbrfil
+                 move cmmlp-mail-type-ss to immlp-mail-type(1)
+                 string "INFO "
+                       delimited by size into immlp-mail-data(1)
+                 move cmmlp-mail-type-s to immlp-mail-type(2)
+                 string 'Cde Allotie ' cae-numcde
+                      ' complete : ' cae-nbrfilp ' / ' cae-nbrfil
+                      ' filles preparees'
+                       delimited by size into immlp-mail-data(2)
+                  move cmmlp-mail-trt-notif to immlp-mail-trt
+
+                  move spaces to immlp-mail-objet
+                  string "COMMANDE ALLOTIE COMPLETE "
+                    cae-numcde
+                      delimited by size into immlp-mail-objet
+                  move spaces to immlp-mail-destg
+                  move spaces to immlp-mail-groupe
+DD9007            move "anes micn"   to immlp-mail-dest
+999999   display "trace_cgcd-reli1 : call 'mmlp-mail1'"
+                  call 'mmlp-mail1' using mmlp-mail adl-art
+999999   display "trace_cgcd-reli1 : IF no146"
+              end-if
               perform rw-cdesalle
               perform cl-cdesalle
 999999   display "trace_cgcd-reli1 : IF no79"
